@@ -0,0 +1,12 @@
+      * ARQUIVO DE EXPORTACAO CSV DO RELATORIO DE CARTEIRA/DISTANCIA
+       01  ARQ-REGISTRO-REL-CARTEIRA.
+           03 ARQ2-CD-VENDEDOR       PIC  9(007).
+           03 ARQ2-DELIMITADOR-1     PIC  X(001).
+           03 ARQ2-NM-VENDEDOR       PIC  X(040).
+           03 ARQ2-DELIMITADOR-2     PIC  X(001).
+           03 ARQ2-QT-CLIENTES       PIC  9(005).
+           03 ARQ2-DELIMITADOR-3     PIC  X(001).
+           03 ARQ2-QT-DISTANCIA-TOTAL PIC  9(018).
+           03 ARQ2-DELIMITADOR-4     PIC  X(001).
+           03 ARQ2-QT-DISTANCIA-MEDIA PIC  9(015).
+      *
