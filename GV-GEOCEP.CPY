@@ -0,0 +1,39 @@
+      * TABELA DE GEOCODIFICACAO POR UF (COORDENADAS APROXIMADAS DA
+      * CAPITAL DE CADA ESTADO) - UTILIZADA PARA DERIVAR LATITUDE E
+      * LONGITUDE QUANDO O OPERADOR NAO INFORMA AS COORDENADAS NA
+      * INCLUSAO DE UM CLIENTE
+       01  WS-TABELA-UF.
+           03 WS-UF-TAB OCCURS 27 TIMES.
+              05 WS-TAB-SIGLA      PIC X(02).
+              05 WS-TAB-LATITUDE   PIC  9(003)V9(008).
+              05 WS-TAB-LONGITUDE  PIC  9(003)V9(008).
+           03 FILLER REDEFINES WS-UF-TAB.
+              05 FILLER PIC X(24) VALUE "AC0099749900006782430000".
+              05 FILLER PIC X(24) VALUE "AL0095719000003678190000".
+              05 FILLER PIC X(24) VALUE "AP0000356000005107050000".
+              05 FILLER PIC X(24) VALUE "AM0031190000006002170000".
+              05 FILLER PIC X(24) VALUE "BA0129777000003850160000".
+              05 FILLER PIC X(24) VALUE "CE0037172000003854330000".
+              05 FILLER PIC X(24) VALUE "DF0157939000004788280000".
+              05 FILLER PIC X(24) VALUE "ES0203155000004031280000".
+              05 FILLER PIC X(24) VALUE "GO0166864000004926430000".
+              05 FILLER PIC X(24) VALUE "MA0025297000004430280000".
+              05 FILLER PIC X(24) VALUE "MT0156014000005609790000".
+              05 FILLER PIC X(24) VALUE "MS0204697000005462010000".
+              05 FILLER PIC X(24) VALUE "MG0199167000004393450000".
+              05 FILLER PIC X(24) VALUE "PA0014558000004849020000".
+              05 FILLER PIC X(24) VALUE "PB0071195000003484500000".
+              05 FILLER PIC X(24) VALUE "PR0254284000004927330000".
+              05 FILLER PIC X(24) VALUE "PE0080476000003487700000".
+              05 FILLER PIC X(24) VALUE "PI0050892000004280190000".
+              05 FILLER PIC X(24) VALUE "RJ0229068000004317290000".
+              05 FILLER PIC X(24) VALUE "RN0057945000003521100000".
+              05 FILLER PIC X(24) VALUE "RS0300346000005121770000".
+              05 FILLER PIC X(24) VALUE "RO0087619000006390390000".
+              05 FILLER PIC X(24) VALUE "RR0028235000006067580000".
+              05 FILLER PIC X(24) VALUE "SC0275954000004854800000".
+              05 FILLER PIC X(24) VALUE "SP0235505000004663330000".
+              05 FILLER PIC X(24) VALUE "SE0109472000003707310000".
+              05 FILLER PIC X(24) VALUE "TO0101753000004829820000".
+       01  WS-IX-UF             PIC 9(02) VALUE ZEROS.
+      *
