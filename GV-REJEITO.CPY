@@ -0,0 +1,15 @@
+      * ARQUIVO DE EXCECOES DE IMPORTACAO - REGISTROS REJEITADOS
+      * DE ARQ-IMPORTACAO COM O MOTIVO DA REJEICAO
+       FD  ARQ-REJEICAO
+           LABEL RECORD IS STANDARD.
+      *
+       01  REJ-REGISTRO.
+           03 REJ-DATA               PIC 9(008).
+           03 REJ-HORA               PIC 9(008).
+           03 REJ-TIPO-ENTIDADE      PIC X(001).
+              88 REJ-ENT-CLIENTE                VALUE "C".
+              88 REJ-ENT-VENDEDOR               VALUE "V".
+           03 REJ-CHAVE              PIC 9(007).
+           03 REJ-NR-DOCUMENTO       PIC 9(015).
+           03 REJ-MOTIVO             PIC X(060).
+      *
