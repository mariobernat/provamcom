@@ -0,0 +1,10 @@
+      * ARQUIVO DE BACKUP DA DISTRIBUICAO ANTERIOR - PERMITE DESFAZER
+      * A ULTIMA RODADA DE DISTRIBUICAO DE CARTEIRA
+       FD  ARQ-SNAPSHOT
+           LABEL RECORD IS STANDARD.
+      *
+       01  SNP-REGISTRO.
+           03 SNP-CD-CLIENTE         PIC 9(007).
+           03 SNP-CD-VENDEDOR        PIC 9(007).
+           03 SNP-QT-DISTANCIA       PIC 9(015).
+      *
