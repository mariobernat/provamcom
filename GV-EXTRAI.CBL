@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-EXTRAI.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Extracao dos Cadastros para Banco Relacional
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+      *     Exporta todos os campos de GV-CLIENTE.DAT e
+      *     GV-VENDEDOR.DAT para arquivos sequenciais delimitados por
+      *     ";", um registro por linha e na mesma ordem das colunas
+      *     das tabelas Cliente e Vendedor, para carga em um banco de
+      *     dados relacional por uma ferramenta externa de migracao.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-EXTRACAO-CLIENTE ASSIGN TO DISK
+             WID-ARQ-EXT-CLIENTE
+             organization       is line sequential.
+           SELECT ARQ-EXTRACAO-VENDEDOR ASSIGN TO DISK
+             WID-ARQ-EXT-VENDEDOR
+             organization       is line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+       COPY GV-CADVEN.CPY.
+       COPY GV-EXTRAI.CPY.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE        PIC X(60) VALUE "GV-CLIENTE.DAT".
+           03 WID-ARQ-VENDEDOR       PIC X(60) VALUE "GV-VENDEDOR.DAT".
+           03 WID-ARQ-EXT-CLIENTE    PIC X(60) VALUE
+              "GV-CLIENTE.SQL.CSV".
+           03 WID-ARQ-EXT-VENDEDOR   PIC X(60) VALUE
+              "GV-VENDEDOR.SQL.CSV".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MENSAGEM            PIC X(68).
+           03 WS-QT-CLI-GRAVADOS     PIC 9(07) VALUE ZEROS.
+           03 WS-QT-FOR-GRAVADOS     PIC 9(07) VALUE ZEROS.
+           03 WS-QT-ED               PIC ZZZZZZ9.
+      *
+       COPY GV-LINKAGE.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-EXTRACAO.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 20 VALUE
+              "Extracao dos Cadastros para Banco Relacional".
+           03 LINE 05 COL 10 VALUE
+              "Gerando arquivos delimitados para carga em banco de".
+           03 LINE 06 COL 10 VALUE
+              "dados relacional...".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           DISPLAY SST-EXTRACAO.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN OUTPUT ARQ-EXTRACAO-CLIENTE.
+           OPEN OUTPUT ARQ-EXTRACAO-VENDEDOR.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 21-EXTRAI-CLIENTES
+              PERFORM 22-EXTRAI-VENDEDORES
+              PERFORM 23-IMPRIME-TOTAIS.
+       2-SAIDA.
+           EXIT.
+      *
+       21-EXTRAI-CLIENTES SECTION.
+      *-------------------
+       21.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 211-EXTRAI-UM-CLIENTE
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       21-SAIDA.
+           EXIT.
+      *
+       211-EXTRAI-UM-CLIENTE SECTION.
+       211.
+           MOVE CLI-CD-EMPRESA        TO EXT-CLI-CD-EMPRESA.
+           MOVE CLI-CD-CLIENTE        TO EXT-CLI-CD-CLIENTE.
+           MOVE CLI-NR-CNPJ-CLIENTE   TO EXT-CLI-NR-CNPJ-CLIENTE.
+           MOVE CLI-DS-RAZAO-SOCIAL   TO EXT-CLI-DS-RAZAO-SOCIAL.
+           MOVE CLI-NR-LATITUDE       TO EXT-CLI-NR-LATITUDE.
+           MOVE CLI-NR-LONGITUDE      TO EXT-CLI-NR-LONGITUDE.
+           MOVE CLI-CD-VENDEDOR       TO EXT-CLI-CD-VENDEDOR.
+           MOVE CLI-QT-DISTANCIA      TO EXT-CLI-QT-DISTANCIA.
+           MOVE CLI-DS-ENDERECO       TO EXT-CLI-DS-ENDERECO.
+           MOVE CLI-DS-CIDADE         TO EXT-CLI-DS-CIDADE.
+           MOVE CLI-SG-UF             TO EXT-CLI-SG-UF.
+           MOVE CLI-NR-CEP            TO EXT-CLI-NR-CEP.
+           MOVE CLI-SITUACAO          TO EXT-CLI-SITUACAO.
+           MOVE CLI-MANUAL-PIN        TO EXT-CLI-MANUAL-PIN.
+           MOVE CLI-CD-REGIAO         TO EXT-CLI-CD-REGIAO.
+           MOVE CLI-DT-ULTIMO-CONTATO TO EXT-CLI-DT-ULTIMO-CONTATO.
+           MOVE CLI-DS-TELEFONE       TO EXT-CLI-DS-TELEFONE.
+           MOVE CLI-DS-EMAIL          TO EXT-CLI-DS-EMAIL.
+           MOVE ";" TO EXT-CLI-DELIMITADOR-01 EXT-CLI-DELIMITADOR-02
+                       EXT-CLI-DELIMITADOR-03 EXT-CLI-DELIMITADOR-04
+                       EXT-CLI-DELIMITADOR-05 EXT-CLI-DELIMITADOR-06
+                       EXT-CLI-DELIMITADOR-07 EXT-CLI-DELIMITADOR-08
+                       EXT-CLI-DELIMITADOR-09 EXT-CLI-DELIMITADOR-10
+                       EXT-CLI-DELIMITADOR-11 EXT-CLI-DELIMITADOR-12
+                       EXT-CLI-DELIMITADOR-13 EXT-CLI-DELIMITADOR-14
+                       EXT-CLI-DELIMITADOR-15 EXT-CLI-DELIMITADOR-16
+                       EXT-CLI-DELIMITADOR-17.
+           WRITE EXT-REGISTRO-CLIENTE.
+           ADD 1 TO WS-QT-CLI-GRAVADOS.
+           PERFORM 99-LER-CLIENTE-NEXT.
+       211-SAIDA.
+           EXIT.
+      *
+       22-EXTRAI-VENDEDORES SECTION.
+      *---------------------
+       22.
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+           PERFORM 221-EXTRAI-UM-VENDEDOR
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       22-SAIDA.
+           EXIT.
+      *
+       221-EXTRAI-UM-VENDEDOR SECTION.
+       221.
+           MOVE FOR-CD-EMPRESA         TO EXT-FOR-CD-EMPRESA.
+           MOVE FOR-CD-VENDEDOR        TO EXT-FOR-CD-VENDEDOR.
+           MOVE FOR-NR-CPF-VENDEDOR    TO EXT-FOR-NR-CPF-VENDEDOR.
+           MOVE FOR-NM-VENDEDOR        TO EXT-FOR-NM-VENDEDOR.
+           MOVE FOR-NR-LATITUDE        TO EXT-FOR-NR-LATITUDE.
+           MOVE FOR-NR-LONGITUDE       TO EXT-FOR-NR-LONGITUDE.
+           MOVE FOR-SITUACAO           TO EXT-FOR-SITUACAO.
+           MOVE FOR-CD-SUPERVISOR      TO EXT-FOR-CD-SUPERVISOR.
+           MOVE FOR-CD-REGIAO          TO EXT-FOR-CD-REGIAO.
+           MOVE FOR-PC-COMISSAO        TO EXT-FOR-PC-COMISSAO.
+           MOVE FOR-VL-COTA-VENDA      TO EXT-FOR-VL-COTA-VENDA.
+           MOVE FOR-VL-VENDA-REALIZADA
+                                 TO EXT-FOR-VL-VENDA-REALIZADA.
+           MOVE ";" TO EXT-FOR-DELIMITADOR-01 EXT-FOR-DELIMITADOR-02
+                       EXT-FOR-DELIMITADOR-03 EXT-FOR-DELIMITADOR-04
+                       EXT-FOR-DELIMITADOR-05 EXT-FOR-DELIMITADOR-06
+                       EXT-FOR-DELIMITADOR-07 EXT-FOR-DELIMITADOR-08
+                       EXT-FOR-DELIMITADOR-09 EXT-FOR-DELIMITADOR-10
+                       EXT-FOR-DELIMITADOR-11.
+           WRITE EXT-REGISTRO-VENDEDOR.
+           ADD 1 TO WS-QT-FOR-GRAVADOS.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+       221-SAIDA.
+           EXIT.
+      *
+       23-IMPRIME-TOTAIS SECTION.
+      *-----------------
+       23.
+           MOVE WS-QT-CLI-GRAVADOS TO WS-QT-ED.
+           STRING "Clientes Extraidos p/ GV-CLIENTE.SQL.CSV: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-FOR-GRAVADOS TO WS-QT-ED.
+           STRING "Vendedores Extraidos p/ GV-VENDEDOR.SQL.CSV: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+       23-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-EXTRACAO-CLIENTE.
+           CLOSE ARQ-EXTRACAO-VENDEDOR.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-LER-VENDEDOR-NEXT.
+           READ ARQ-VENDEDOR NEXT.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
