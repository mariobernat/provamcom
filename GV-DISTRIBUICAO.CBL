@@ -1,18 +1,18 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. GV-DISTRIBUICAO.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Distribui��o da carteira de clientes para 
+      *     Funcao: Distribuicao da carteira de clientes para
       *             os vendedores
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
              organization       is indexed
@@ -26,7 +26,13 @@
              record key         is FOR-CHAVE-VENDEDOR
              lock mode          is manual
              file status        is WS-RESULTADO-ACESSO.
-           SELECT ARQ-EXPORTACAO ASSIGN TO DISK
+           SELECT ARQ-EXPORTACAO ASSIGN TO DISK WID-ARQ-EXPORTACAO
+             organization       is line sequential.
+           SELECT ARQ-EXCECAO ASSIGN TO DISK WID-ARQ-EXCECAO
+             organization       is line sequential.
+           SELECT ARQ-SNAPSHOT ASSIGN TO DISK WID-ARQ-SNAPSHOT
+             organization       is line sequential.
+           SELECT ARQ-RESUMO ASSIGN TO DISK WID-ARQ-RESUMO
              organization       is line sequential.
       *
        DATA DIVISION.
@@ -35,6 +41,9 @@
        COPY GV-CADCLI.CPY.
        COPY GV-CADVEN.CPY.
        COPY GV-EXPCLI.CPY.
+       COPY GV-EXCECAO.CPY.
+       COPY GV-SNAPDIS.CPY.
+       COPY GV-RESUMODIS.CPY.
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,20 +51,26 @@
            03 WID-ARQ-CLIENTE        PIC X(15) VALUE "GV-CLIENTE.DAT".
            03 WID-ARQ-VENDEDOR       PIC X(15) VALUE "GV-VENDEDOR.DAT".
            03 WID-ARQ-EXPORTACAO     PIC X(20) VALUE "DISTRIBUICAO.CSV".
+           03 WID-ARQ-EXCECAO        PIC X(20) VALUE
+                                      "DISTRIB-EXCECAO.LOG".
+           03 WID-ARQ-SNAPSHOT       PIC X(20) VALUE
+                                      "DISTRIB-UNDO.LOG".
+           03 WID-ARQ-RESUMO         PIC X(20) VALUE
+                                      "DISTRIB-RESUMO.LOG".
       *
        01  WS-RESULTADO-ACESSO.
            03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
               88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
               88 WS-ERRO-ACESSO                VALUE "39".
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
            03 WS-OPCAO               PIC 9(01) VALUE ZEROS.
               88 WS-INCLUSAO                   VALUE 1.
               88 WS-ALTERACAO                  VALUE 2.
               88 WS-EXCLUSAO                   VALUE 3.
               88 WS-IMPORTACAO                 VALUE 4.
               88 WS-FIM-PROGRAMA               VALUE 0 9.
-              88 WS-OPCAO-VALIDA               VALUE 1 2 3 4. 
+              88 WS-OPCAO-VALIDA               VALUE 1 2 3 4.
            03 WS-MENSAGEM            PIC X(68).
            03 WS-RESPOSTA            PIC X(01).
               88 WS-SIM                        VALUE "S" "s".
@@ -66,42 +81,106 @@
               88 WS-FIM-ACAO                   VALUE "F".
            03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
               88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MODO-SIMULACAO      PIC X(01) VALUE "N".
+              88 WS-SIMULACAO                  VALUE "S".
            03 WS-ERRO                PIC X(60).
-           03 WS-QT-MENOR-DISTANCIA  PIX 9(15).
+           03 WS-QT-MENOR-DISTANCIA  PIC 9(15).
+           03 WS-QT-CALCULO          PIC 9(15).
+           03 WS-QT-CLI-PROCESSADOS  PIC 9(07) VALUE ZEROS.
+           03 WS-DV-PROGRESSO        PIC 9(07) VALUE ZEROS.
+           03 WS-RT-PROGRESSO        PIC 9(03) VALUE ZEROS.
+           03 WS-QT-MAX-CARTEIRA     PIC 9(05) VALUE ZEROS.
+           03 WS-QT-CARTEIRA-ATUAL   PIC 9(05) VALUE ZEROS.
+           03 WS-IX-CARTEIRA         PIC 9(05) VALUE ZEROS.
+           03 WS-QT-VENDEDOR-CART    PIC 9(05) VALUE ZEROS.
+           03 WS-QT-MENOR-GERAL      PIC 9(15).
+           03 WS-CD-VENDEDOR-GERAL   PIC 9(007).
+           03 WS-CD-VENDEDOR-BUSCA   PIC 9(007) VALUE ZEROS.
+           03 WS-IX-CARTEIRA-ACHADO  PIC 9(05) VALUE ZEROS.
+           03 WS-QT-LIMITE-DISTANCIA PIC 9(008) VALUE 100000.
+           03 WS-SW-REATRIBUICAO     PIC X(01) VALUE "N".
+              88 WS-FIM-REATRIBUICAO           VALUE "S".
+           03 WS-CD-CLIENTE-MANUAL   PIC 9(007) VALUE ZEROS.
+           03 WS-CD-VENDEDOR-MANUAL  PIC 9(007) VALUE ZEROS.
+      *
+      * SENHA DE SUPERVISOR PARA LIBERAR A DISTRIBUICAO INTERATIVA
+           03 WS-SENHA-SUPERVISOR    PIC X(08) VALUE "SUP12345".
+           03 WS-SENHA-PIN-INF       PIC X(08).
+           03 WS-PIN-VALIDO          PIC X(01) VALUE "N".
+              88 WS-PIN-OK                     VALUE "S".
+           03 WS-NR-TENTATIVAS-PIN   PIC 9(01) VALUE ZEROS.
+      *
+      * ESTATISTICAS DE FECHAMENTO DA RODADA DE DISTRIBUICAO
+           03 WS-QT-CLI-ATRIBUIDOS   PIC 9(07) VALUE ZEROS.
+           03 WS-QT-CLI-SEM-VENDEDOR PIC 9(07) VALUE ZEROS.
+           03 WS-QT-EXCECOES         PIC 9(07) VALUE ZEROS.
+           03 WS-QT-SOMA-DISTANCIA   PIC 9(018) VALUE ZEROS.
+           03 WS-QT-MEDIA-DISTANCIA  PIC 9(015) VALUE ZEROS.
+      *
+       01  WS-TAB-CARTEIRA-VENDEDOR.
+           03 WS-CARTEIRA-OCORRENCIA OCCURS 500 TIMES.
+              05 WS-CART-CD-VENDEDOR  PIC 9(007) VALUE ZEROS.
+              05 WS-CART-QT-CLIENTES  PIC 9(005) VALUE ZEROS.
+      *
+       01  WS-MSG-PROGRESSO.
+           03 FILLER                 PIC X(23)
+                                      VALUE "Clientes Processados: ".
+           03 WS-MPG-QTDE            PIC ZZZZZZ9.
+      *
+       01  WS-MSG-TOTAL.
+           03 FILLER                 PIC X(31)
+                            VALUE "Distribuicao Concluida - Total:".
+           03 WS-MTO-QTDE            PIC ZZZZZZ9.
+           03 FILLER                 PIC X(09) VALUE " Clientes".
+      *
+       01  WS-MSG-DESFEITO.
+           03 FILLER                 PIC X(27)
+                                 VALUE "Desfazer Concluido - Total:".
+           03 WS-MDF-QTDE            PIC ZZZZZZ9.
+           03 FILLER                 PIC X(09) VALUE " Clientes".
+      *
+       01  WS-MSG-ATRIBUIDOS.
+           03 FILLER                 PIC X(22)
+                                      VALUE "Clientes Atribuidos: ".
+           03 WS-MAT-QTDE            PIC ZZZZZZ9.
+      *
+       01  WS-MSG-SEM-VENDEDOR.
+           03 FILLER                 PIC X(24)
+                                      VALUE "Sem Vendedor Elegivel: ".
+           03 WS-MSV-QTDE            PIC ZZZZZZ9.
+      *
+       01  WS-MSG-EXCECOES.
+           03 FILLER                 PIC X(27)
+                                      VALUE "Excecoes de Distancia: ".
+           03 WS-MEX-QTDE            PIC ZZZZZZ9.
+      *
+       01  WS-MSG-VENDEDORES-USADOS.
+           03 FILLER                 PIC X(20)
+                                      VALUE "Vendedores Usados: ".
+           03 WS-MVU-QTDE            PIC ZZZZ9.
+      *
+       01  WS-MSG-MEDIA-DISTANCIA.
+           03 FILLER                 PIC X(26)
+                                      VALUE "Distancia Media (m): ".
+           03 WS-MMD-QTDE            PIC ZZZZZZZZZZZZZZ9.
       *
        01  WS-LATITUDE-LONGITUDE.
-           03 WS-DLAT                PIC 9(15).
-           03 WS-LATITUDE-AUX        PIC S9(003)V9(008).
            03 WS-LATITUDE1           PIC S9(003)V9(008).
-           03 WSR-LATITUDE1 REDEFINES WS-LATITUDE1.
-              05 WS-LAT-GRA1         PIC S9(003).
-              05 WS-LAT-MIN1         PIC 99
-              05 WS-LAT-SEG1         PIC 99
-              05 WS-LAT-MLS1         PIC 99
-              05 WS-LAT-KLS1         PIC 99
            03 WS-LATITUDE2           PIC S9(003)V9(008).
-           03 WSR-LATITUDE2 REDEFINES WS-LATITUDE2.
-              05 WS-LAT-GRA2         PIC S9(003).
-              05 WS-LAT-MIN2         PIC 99
-              05 WS-LAT-SEG2         PIC 99
-              05 WS-LAT-MLS2         PIC 99
-              05 WS-LAT-KLS2         PIC 99  
-           03 WS-DLAT                PIC 9(15).
-           03 WS-LONGITUDE-AUX       PIC S9(003)V9(008).
            03 WS-LONGITUDE1          PIC S9(003)V9(008).
-           03 WSR-LONGITUDE1 REDEFINES WS-LONGITUDE1.
-              05 WS-LON-GRA1         PIC S9(003).
-              05 WS-LON-MIN1         PIC 99
-              05 WS-LON-SEG1         PIC 99
-              05 WS-LON-MLS1         PIC 99
-              05 WS-LON-KLS1         PIC 99
            03 WS-LONGITUDE2          PIC S9(003)V9(008).
-           03 WSR-LONGITUDE2 REDEFINES WS-LONGITUDE2.
-              05 WS-LON-GRA2         PIC S9(003).
-              05 WS-LON-MIN2         PIC 99
-              05 WS-LON-SEG2         PIC 99
-              05 WS-LON-MLS2         PIC 99
-              05 WS-LON-KLS2         PIC 99
+      *
+       01  WS-HAVERSINE.
+           03 WS-RAIO-TERRA          USAGE COMP-2 VALUE 6371000.
+           03 WS-LAT1-RAD            USAGE COMP-2.
+           03 WS-LAT2-RAD            USAGE COMP-2.
+           03 WS-DLAT-RAD            USAGE COMP-2.
+           03 WS-DLON-RAD            USAGE COMP-2.
+           03 WS-HAV-A               USAGE COMP-2.
+           03 WS-HAV-C               USAGE COMP-2.
+           03 WS-HAV-DISTANCIA       USAGE COMP-2.
+      *
+       COPY GV-LINKAGE.
       *
        SCREEN SECTION.
       *
@@ -127,12 +206,36 @@
            03 LINE 02 COL 30 VALUE "                              ".
       *
        01  SST-DISTRIBUICAO.
-           03 LINE 02 COL 30 VALUE "Distribui��o da Carteira".           
+           03 LINE 02 COL 30 VALUE "Distribuicao da Carteira".
       *
        01  SST-MENSAGEM.
-           03 LINE 22 COL 11 USING WS-MENSAGE.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       01  SST-MAX-CARTEIRA.
+           03 LINE 04 COL 07 VALUE
+              "Qtde Maxima de Clientes por Vendedor (0=Sem Limite): ".
+           03 LINE 04 COL 63 USING WS-QT-MAX-CARTEIRA.
+      *
+       01  SST-LIMITE-DISTANCIA.
+           03 LINE 05 COL 07 VALUE
+              "Distancia Maxima Aceitavel em Metros (0=Sem Limite): ".
+           03 LINE 05 COL 63 USING WS-QT-LIMITE-DISTANCIA.
+      *
+       01  SST-REATRIBUICAO.
+           03 LINE 02 COL 30 VALUE "Reatribuicao Manual de Cliente".
+      *
+       01  SST-CD-CLIENTE-MANUAL.
+           03 LINE 04 COL 07 VALUE
+              "Codigo do Cliente (0=Terminar): ".
+           03 LINE 04 COL 40 USING WS-CD-CLIENTE-MANUAL.
       *
-       COPY GV-LINKAGE. 
+       01  SST-CD-VENDEDOR-MANUAL.
+           03 LINE 05 COL 07 VALUE "Codigo do Novo Vendedor: ".
+           03 LINE 05 COL 40 USING WS-CD-VENDEDOR-MANUAL.
+      *
+       01  SST-SENHA-SUPERVISOR.
+           03 LINE 04 COL 07 VALUE "PIN do Supervisor: ".
+           03 LINE 04 COL 26 PIC X(08) USING WS-SENHA-PIN-INF AUTO.
       *
        PROCEDURE DIVISION USING LINKAGE-DADOS.
       *
@@ -149,130 +252,387 @@
        1.
            DISPLAY SST-DISTRIBUICAO.
            OPEN I-O ARQ-CLIENTE.
-           IF WS-ERRO-ACESSO 
+           IF WS-ERRO-ACESSO
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
            OPEN INPUT ARQ-VENDEDOR.
-           IF WS-ERRO-ACESSO 
+           IF WS-ERRO-ACESSO
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
-              PERFORM 99-MENSAGEM.             
+              PERFORM 99-MENSAGEM.
        1-SAIDA.
            EXIT.
+      *
+       12-VALIDA-PIN-SUPERVISOR SECTION.
+      *------------------------
+       12.
+           MOVE ZEROS TO WS-NR-TENTATIVAS-PIN.
+           PERFORM 121-SOLICITA-PIN
+               UNTIL WS-PIN-OK OR WS-NR-TENTATIVAS-PIN > 3.
+       12-SAIDA.
+           EXIT.
+      *
+       121-SOLICITA-PIN SECTION.
+       121.
+           ADD 1 TO WS-NR-TENTATIVAS-PIN.
+           MOVE SPACES TO WS-SENHA-PIN-INF.
+           MOVE "N" TO WS-PIN-VALIDO.
+           DISPLAY SST-SENHA-SUPERVISOR.
+           ACCEPT  SST-SENHA-SUPERVISOR.
+           IF WS-SENHA-PIN-INF EQUAL WS-SENHA-SUPERVISOR
+              MOVE "S" TO WS-PIN-VALIDO
+           ELSE
+              MOVE "PIN de Supervisor Invalido." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+       121-SAIDA.
+           EXIT.
       *
        2-MODULO-PRINCIPAL SECTION.
       *------------------
        2.
-           MOVE "Confirma Inclus�o (S/N) ?" TO WS-MENSAGEM. 
-           PERFORM 99-MENSAGEM.
-           IF WS-SIM
+           IF LK-MODO-BATCH
+              MOVE LK-QT-MAX-CARTEIRA     TO WS-QT-MAX-CARTEIRA
+              MOVE LK-QT-LIMITE-DISTANCIA TO WS-QT-LIMITE-DISTANCIA
+              MOVE "N" TO WS-MODO-SIMULACAO
               PERFORM 21-GERA-DISTRIBUICAO
-              PERFORM 22-GERA-ARQUIVO.
+           ELSE
+              PERFORM 12-VALIDA-PIN-SUPERVISOR
+              IF NOT WS-PIN-OK
+                 MOVE "Acesso Negado - PIN de Supervisor Invalido."
+                                                         TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              ELSE
+              MOVE "Desfazer a Ultima Distribuicao (S/N) ?" TO
+                                                            WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-SIM
+                 PERFORM 24-DESFAZ-DISTRIBUICAO
+              ELSE
+                 MOVE "Reatribuir Manualmente um Cliente (S/N) ?" TO
+                                                           WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+                 IF WS-SIM
+                    PERFORM 25-REATRIBUI-MANUAL
+                 ELSE
+                    DISPLAY SST-MAX-CARTEIRA
+                    ACCEPT  SST-MAX-CARTEIRA
+                    DISPLAY SST-LIMITE-DISTANCIA
+                    ACCEPT  SST-LIMITE-DISTANCIA
+                    MOVE "N" TO WS-MODO-SIMULACAO
+                    MOVE "Executar em Modo Simulacao (S/N) ?" TO
+                                                             WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                    IF WS-SIM
+                       MOVE "S" TO WS-MODO-SIMULACAO
+                    END-IF
+                    MOVE "Confirma Inclusao (S/N) ?" TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                    IF WS-SIM
+                       PERFORM 21-GERA-DISTRIBUICAO
+                       IF WS-SIMULACAO
+                          MOVE
+                          "Simulacao Concluida - Ver DISTRIBUICAO.CSV."
+                                                      TO WS-MENSAGEM
+                          PERFORM 99-MENSAGEM
+                          MOVE "Confirma Gravacao Definitiva (S/N) ?"
+                                                      TO WS-MENSAGEM
+                          PERFORM 99-MENSAGEM
+                          IF WS-SIM
+                             MOVE "N" TO WS-MODO-SIMULACAO
+                             PERFORM 21-GERA-DISTRIBUICAO
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+              END-IF
+           END-IF.
        2-SAIDA.
            EXIT.
       *
-       21-GERA-DISTRIBUICAO SECTION. 
+       21-GERA-DISTRIBUICAO SECTION.
       *--------------------
        21.
-           MOVE ZEROS TO CLI-CD-CLIENTE
-           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
-           PERFORM 99-LER-CLIENTE-NEXT.
+           MOVE ZEROS TO WS-QT-CLI-PROCESSADOS
+           MOVE ZEROS TO WS-QT-VENDEDOR-CART
+           MOVE ZEROS TO WS-TAB-CARTEIRA-VENDEDOR
+           MOVE ZEROS TO WS-QT-CLI-ATRIBUIDOS
+                         WS-QT-CLI-SEM-VENDEDOR
+                         WS-QT-EXCECOES
+                         WS-QT-SOMA-DISTANCIA
+                         WS-QT-MEDIA-DISTANCIA
+           OPEN OUTPUT ARQ-EXPORTACAO.
            IF NOT WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "Erro na Leitura de Clientes." TO WS-MENSAGEM
+              MOVE "Erro na Criacao do Arquivo DISTRIB.CSV."
+                                                      TO WS-MENSAGEM
               PERFORM 99-MENSAGEM
            ELSE
-              PERFORM 211-TRATA-CLIENTE 
-                   UNTIL WS-FIM-ACAO.  
+              OPEN OUTPUT ARQ-EXCECAO
+              IF NOT WS-SIMULACAO
+                 OPEN OUTPUT ARQ-SNAPSHOT
+              END-IF
+              MOVE ZEROS TO CLI-CHAVE-CLIENTE
+              START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
+              PERFORM 99-LER-CLIENTE-NEXT
+              IF NOT WS-OPERACAO-BEM-SUCEDIDA
+                 MOVE "Erro na Leitura de Clientes." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              ELSE
+                 PERFORM 211-TRATA-CLIENTE
+                      UNTIL WS-FIM-ACAO
+                 MOVE WS-QT-CLI-PROCESSADOS TO WS-MTO-QTDE
+                 MOVE WS-MSG-TOTAL TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+                 PERFORM 212-GRAVA-MOSTRA-RESUMO
+              END-IF
+              PERFORM 99-FECHA-ARQUIVO-SAIDA
+              CLOSE ARQ-EXCECAO
+              IF NOT WS-SIMULACAO
+                 CLOSE ARQ-SNAPSHOT
+              END-IF
+           END-IF.
        21-SAIDA.
            EXIT.
       *
-       211-TRATA-CLIENTE SECTION
+       211-TRATA-CLIENTE SECTION.
        211.
-           MOVE 99999999999999 TO WS-QT-MENOR-DISTANCIA.
-           MOVE ZEROS TO FOR-CD-VENDEDOR
-                         WS-ESTADO-ARQUIVO.           
-           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
-           PERFORM 2111-BUSCA-MENOR-DISTANCIA
-                   UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+           IF CLI-SIT-ATIVO
+              IF NOT WS-SIMULACAO
+                 PERFORM 99-GRAVA-SNAPSHOT
+              END-IF
+              IF CLI-PIN-MANUAL
+                 IF CLI-CD-VENDEDOR GREATER ZEROS
+                    PERFORM 99-INCREMENTA-CARTEIRA
+                 END-IF
+              ELSE
+                 MOVE 99999999999999 TO WS-QT-MENOR-DISTANCIA
+                                         WS-QT-MENOR-GERAL
+                 MOVE ZEROS TO CLI-CD-VENDEDOR
+                               WS-CD-VENDEDOR-GERAL
+                 MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                               WS-ESTADO-ARQUIVO
+                 START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR
+                 PERFORM 2111-BUSCA-MENOR-DISTANCIA
+                         UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
+              END-IF
+              IF CLI-CD-VENDEDOR GREATER ZEROS
+                 ADD 1 TO WS-QT-CLI-ATRIBUIDOS
+                 ADD CLI-QT-DISTANCIA TO WS-QT-SOMA-DISTANCIA
+              ELSE
+                 ADD 1 TO WS-QT-CLI-SEM-VENDEDOR
+              END-IF
+              PERFORM 99-GRAVA-LINHA-DISTRIBUICAO
+              PERFORM 99-VERIFICA-EXCECAO
+           END-IF.
        211-PROXIMO-CLIENTE.
-           MOVE ZEROS TO WS-ESTADO-ARQUIVO.           
-           PERFORM 99-LER-CLIENTE-NEXT
+           ADD 1 TO WS-QT-CLI-PROCESSADOS
+           DIVIDE WS-QT-CLI-PROCESSADOS BY 50
+                  GIVING   WS-DV-PROGRESSO
+                  REMAINDER WS-RT-PROGRESSO
+           IF WS-RT-PROGRESSO EQUAL ZEROS
+              MOVE WS-QT-CLI-PROCESSADOS TO WS-MPG-QTDE
+              MOVE WS-MSG-PROGRESSO TO WS-MENSAGEM
+              PERFORM 99-MOSTRA-PROGRESSO
+           END-IF
+           MOVE ZEROS TO WS-ESTADO-ARQUIVO.
+           PERFORM 99-LER-CLIENTE-NEXT.
            IF NOT WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-OPCAO.
+              MOVE "F" TO WS-ACAO.
        211-SAIDA.
            EXIT.
       *
-       2111-BUSCA-MENOR-DISTANCIA
-       2111.  
-           PERFORM 99-CALCULA-DISTANCIA.
-           IF WS-QT-CALCULO LESS WS-QT-MENOR-DISTANCIA 
-              MOVE FOR-CHAVE-VENDEDOR CLI-CD-VENDEDOR
-              MOVE WS-QT-CALCULO TO WS-QT-MENOR-DISTANCIA
-                                    CLI-QT-DISTANCIA.
+       212-GRAVA-MOSTRA-RESUMO SECTION.
+      *-----------------------
+       212.
+           IF WS-QT-CLI-ATRIBUIDOS GREATER ZEROS
+              DIVIDE WS-QT-SOMA-DISTANCIA BY WS-QT-CLI-ATRIBUIDOS
+                     GIVING WS-QT-MEDIA-DISTANCIA
+           ELSE
+              MOVE ZEROS TO WS-QT-MEDIA-DISTANCIA.
+           MOVE WS-QT-CLI-ATRIBUIDOS   TO WS-MAT-QTDE.
+           MOVE WS-MSG-ATRIBUIDOS      TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-CLI-SEM-VENDEDOR TO WS-MSV-QTDE.
+           MOVE WS-MSG-SEM-VENDEDOR    TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-EXCECOES         TO WS-MEX-QTDE.
+           MOVE WS-MSG-EXCECOES        TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-VENDEDOR-CART    TO WS-MVU-QTDE.
+           MOVE WS-MSG-VENDEDORES-USADOS TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-MEDIA-DISTANCIA  TO WS-MMD-QTDE.
+           MOVE WS-MSG-MEDIA-DISTANCIA TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           OPEN EXTEND ARQ-RESUMO.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              CLOSE ARQ-RESUMO
+              OPEN OUTPUT ARQ-RESUMO.
+           ACCEPT RES-DT-EXECUCAO FROM DATE YYYYMMDD.
+           ACCEPT RES-HR-EXECUCAO FROM TIME.
+           MOVE WS-QT-CLI-PROCESSADOS  TO RES-QT-PROCESSADOS.
+           MOVE WS-QT-CLI-ATRIBUIDOS   TO RES-QT-ATRIBUIDOS.
+           MOVE WS-QT-CLI-SEM-VENDEDOR TO RES-QT-SEM-VENDEDOR.
+           MOVE WS-QT-EXCECOES         TO RES-QT-EXCECOES.
+           MOVE WS-QT-VENDEDOR-CART    TO RES-QT-VENDEDORES-USADOS.
+           MOVE WS-QT-MEDIA-DISTANCIA  TO RES-QT-MEDIA-DISTANCIA.
+           MOVE ";" TO RES-DELIMITADOR-1 RES-DELIMITADOR-2
+                       RES-DELIMITADOR-3 RES-DELIMITADOR-4
+                       RES-DELIMITADOR-5 RES-DELIMITADOR-6
+                       RES-DELIMITADOR-7.
+           WRITE RES-REGISTRO.
+           CLOSE ARQ-RESUMO.
+       212-SAIDA.
+           EXIT.
+      *
+       2111-BUSCA-MENOR-DISTANCIA SECTION.
+      *-----------------------
+      * VARRE O CADASTRO DE VENDEDORES (ARQ-VENDEDOR) EM ORDEM ASCENDENTE
+      * DE FOR-CD-VENDEDOR GUARDANDO, EM WS-QT-MENOR-DISTANCIA/
+      * CLI-CD-VENDEDOR, O VENDEDOR DE MENOR DISTANCIA ATE CADA PONTO DA
+      * VARREDURA. REGRA DE EMPATE: A COMPARACAO E POR "LESS" (ESTRITAMENTE
+      * MENOR), NUNCA "NOT GREATER" - UM VENDEDOR SO SUBSTITUI O ATUAL
+      * CANDIDATO SE FOR REALMENTE MAIS PROXIMO. EM CASO DE DISTANCIAS
+      * EXATAMENTE IGUAIS, O PRIMEIRO VENDEDOR ENCONTRADO NA VARREDURA
+      * PERMANECE CANDIDATO, OU SEJA, PREVALECE O DE MENOR CODIGO
+      * (FOR-CD-VENDEDOR) DENTRE OS EMPATADOS. O MESMO CRITERIO VALE PARA
+      * O "CANDIDATO GERAL" (WS-QT-MENOR-GERAL/WS-CD-VENDEDOR-GERAL), USADO
+      * QUANDO NENHUM VENDEDOR ELEGIVEL TEM CARTEIRA DISPONIVEL.
+       2111.
+           IF FOR-SIT-ATIVO
+           AND FOR-CD-REGIAO EQUAL CLI-CD-REGIAO
+              PERFORM 99-CALCULA-DISTANCIA
+              IF WS-QT-CALCULO LESS WS-QT-MENOR-GERAL
+                 MOVE FOR-CD-VENDEDOR TO WS-CD-VENDEDOR-GERAL
+                 MOVE WS-QT-CALCULO   TO WS-QT-MENOR-GERAL
+              END-IF
+              MOVE ZEROS TO WS-QT-CARTEIRA-ATUAL
+              IF WS-QT-MAX-CARTEIRA GREATER ZEROS
+                 MOVE FOR-CD-VENDEDOR TO WS-CD-VENDEDOR-BUSCA
+                 PERFORM 99-BUSCA-CARTEIRA
+              END-IF
+              IF WS-QT-MAX-CARTEIRA EQUAL ZEROS
+              OR WS-QT-CARTEIRA-ATUAL LESS WS-QT-MAX-CARTEIRA
+                 IF WS-QT-CALCULO LESS WS-QT-MENOR-DISTANCIA
+                    MOVE FOR-CD-VENDEDOR TO CLI-CD-VENDEDOR
+                    MOVE WS-QT-CALCULO TO WS-QT-MENOR-DISTANCIA
+                                          CLI-QT-DISTANCIA
+                 END-IF
+              END-IF
+           END-IF.
        2111-PROXIMO-VENDEDOR.
            PERFORM 99-LER-VENDEDOR-NEXT.
            IF NOT WS-OPERACAO-BEM-SUCEDIDA
-              PERFORM 99-REGRAVAR-CLIENTE.
+              IF CLI-CD-VENDEDOR EQUAL ZEROS
+              AND WS-CD-VENDEDOR-GERAL GREATER ZEROS
+                 MOVE WS-CD-VENDEDOR-GERAL TO CLI-CD-VENDEDOR
+                 MOVE WS-QT-MENOR-GERAL    TO CLI-QT-DISTANCIA
+              END-IF
+              IF CLI-CD-VENDEDOR GREATER ZEROS
+                 PERFORM 99-INCREMENTA-CARTEIRA
+              END-IF
+              IF NOT WS-SIMULACAO
+                 PERFORM 99-REGRAVA-CLIENTE
+              END-IF
+           END-IF.
        2111-SAIDA.
            EXIT.
       *
-       22-GERA-ARQUIVO SECTION.
-      *---------------
-       22.
-           MOVE SPACES TO WS-ERRO.
-           OPEN OUTPUT ARQ-EXPORTACAO.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "Erro na Cria��o do Arquivo DISTRIB.CSV." TO WS-ERRO. 
-      *
-           IF WS-ERRO EQUAL SPACES
-              MOVE ZEROS TO CLI-CD-CLIENTE
-                            WS-ESTADO-ARQUIVO           
-              START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
-              PERFORM 99-LER-CLIENTE-NEXT
-              IF NOT WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "Erro na Leitura de Clientes." TO WS-ERRO. 
-
-           IF WS-ERRO NOT EQUAL SPACES
+       24-DESFAZ-DISTRIBUICAO SECTION.
+      *-----------------------
+       24.
+           OPEN INPUT ARQ-SNAPSHOT.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "Nao Ha Distribuicao Anterior Para Desfazer."
+                                                      TO WS-MENSAGEM
               PERFORM 99-MENSAGEM
            ELSE
-              PERFORM 221-MONTA-ARQUIVO.
-                        UNTIL WS-FIM-ACAO 
-              PERFORM 99-FECHAR-ARQUIVO.
+              MOVE SPACE TO WS-FINAL-ARQUIVO
+              MOVE ZEROS TO WS-QT-CLI-PROCESSADOS
+              PERFORM 99-LER-SNAPSHOT
+              PERFORM 241-DESFAZ-CLIENTE
+                      UNTIL WS-FIM-ARQUIVO
+              CLOSE ARQ-SNAPSHOT
+              MOVE WS-QT-CLI-PROCESSADOS TO WS-MDF-QTDE
+              MOVE WS-MSG-DESFEITO TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           END-IF.
+       24-SAIDA.
+           EXIT.
       *
-       22-SAIDA.
+       241-DESFAZ-CLIENTE SECTION.
+       241.
+           MOVE 1              TO CLI-CD-EMPRESA
+           MOVE SNP-CD-CLIENTE TO CLI-CD-CLIENTE
+           PERFORM 99-LER-CLIENTE
+           IF WS-OPERACAO-BEM-SUCEDIDA
+              MOVE SNP-CD-VENDEDOR  TO CLI-CD-VENDEDOR
+              MOVE SNP-QT-DISTANCIA TO CLI-QT-DISTANCIA
+              PERFORM 99-REGRAVA-CLIENTE
+              ADD 1 TO WS-QT-CLI-PROCESSADOS
+           END-IF
+           PERFORM 99-LER-SNAPSHOT.
+       241-SAIDA.
            EXIT.
       *
-       221-MONTA-ARQUIVO SECTION.
-       221.
-           MOVE CLI-CD-CLIENTE      TO ARQ-CD-CLIENTE.
-           MOVE CLI-DS-RAZAO-SOCIAL TO ARQ-DS-RAZAO-SOCIAL.
-           MOVE CLI-CD-VENDEDOR     TO ARQ-CD-VENDEDOR
-                                       FOR-CD-VENDEDOR.
-           MOVE CLI-QT-DISTANCIA    TO ARQ-QT-DISTRIBUICAO.
-           MOVE ";" TO ARQ-DELIMITADOR-1 ARQ-DELIMITADOR-2 
-                       ARQ-DELIMITADOR-3 ARQ-DELIMITADOR-4.
+       25-REATRIBUI-MANUAL SECTION.
+      *--------------------
+       25.
+           MOVE "N" TO WS-SW-REATRIBUICAO.
+           PERFORM 251-TRATA-REATRIBUICAO
+                   UNTIL WS-FIM-REATRIBUICAO.
+       25-SAIDA.
+           EXIT.
       *
-           PERFORM 99-LER-VENDEDOR.
-           IF NOT WS-OPERACAO-BEM-SUCEDIDA
-              MOVE SPACES           TO ARQ-NM-VENDEDOR
+       251-TRATA-REATRIBUICAO SECTION.
+       251.
+           DISPLAY SST-REATRIBUICAO.
+           DISPLAY SST-CD-CLIENTE-MANUAL.
+           ACCEPT  SST-CD-CLIENTE-MANUAL.
+           IF WS-CD-CLIENTE-MANUAL EQUAL ZEROS
+              MOVE "S" TO WS-SW-REATRIBUICAO
            ELSE
-              MOVE FOR-NM-VENDEDOR  TO ARQ-NM-VENDEDOR.
-           PERFORM 99-GRAVA-ARQUIVO.
-      *
-       221-LER-PROXIMO.
-           PERFORM 99-LER-CLIENTE-NEXT.
-           IF NOT WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-OPCAO.
-       221-SAIDA.
+              MOVE 1                    TO CLI-CD-EMPRESA
+              MOVE WS-CD-CLIENTE-MANUAL TO CLI-CD-CLIENTE
+              PERFORM 99-LER-CLIENTE
+              IF NOT WS-OPERACAO-BEM-SUCEDIDA
+                 MOVE "Cliente nao Encontrado." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              ELSE
+                 DISPLAY SST-CD-VENDEDOR-MANUAL
+                 ACCEPT  SST-CD-VENDEDOR-MANUAL
+                 MOVE 1                     TO FOR-CD-EMPRESA
+                 MOVE WS-CD-VENDEDOR-MANUAL TO FOR-CD-VENDEDOR
+                 PERFORM 99-LER-VENDEDOR
+                 IF NOT WS-OPERACAO-BEM-SUCEDIDA
+                    MOVE "Vendedor nao Encontrado." TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 ELSE
+                    MOVE WS-CD-VENDEDOR-MANUAL TO CLI-CD-VENDEDOR
+                    MOVE "S"                   TO CLI-MANUAL-PIN
+                    PERFORM 99-CALCULA-DISTANCIA
+                    MOVE WS-QT-CALCULO         TO CLI-QT-DISTANCIA
+                    PERFORM 99-REGRAVA-CLIENTE
+                    MOVE "Reatribuicao Efetuada." TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 END-IF
+              END-IF
+              MOVE "Reatribuir Outro Cliente (S/N) ?" TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-NAO
+                 MOVE "S" TO WS-SW-REATRIBUICAO
+              END-IF
+           END-IF.
+       251-SAIDA.
            EXIT.
       *
        3-MODULO-FINAL SECTION.
@@ -292,16 +652,42 @@
       *
        99-LER-CLIENTE-NEXT.
            READ ARQ-CLIENTE NEXT.
-      * 
+      *
        99-REGRAVA-CLIENTE.
            REWRITE CLI-REGISTRO-CLIENTE.
       *
        99-LER-VENDEDOR-NEXT.
            READ ARQ-VENDEDOR NEXT.
       *
-       99-LER-IMPORTACAO.
-           READ ARQ-REGISTRO-CLIENTE 
-               AT END MOVE "F" TO WS-FIM-ARQUIVO.
+       99-LER-VENDEDOR.
+           READ ARQ-VENDEDOR.
+      *
+       99-BUSCA-CARTEIRA.
+           MOVE ZEROS TO WS-QT-CARTEIRA-ATUAL
+                         WS-IX-CARTEIRA-ACHADO
+           PERFORM 991-BUSCA-CARTEIRA
+                   VARYING WS-IX-CARTEIRA FROM 1 BY 1
+                   UNTIL WS-IX-CARTEIRA > WS-QT-VENDEDOR-CART
+                      OR WS-IX-CARTEIRA-ACHADO GREATER ZEROS.
+      *
+       991-BUSCA-CARTEIRA.
+           IF WS-CART-CD-VENDEDOR(WS-IX-CARTEIRA) EQUAL
+                                              WS-CD-VENDEDOR-BUSCA
+              MOVE WS-CART-QT-CLIENTES(WS-IX-CARTEIRA)
+                                              TO WS-QT-CARTEIRA-ATUAL
+              MOVE WS-IX-CARTEIRA TO WS-IX-CARTEIRA-ACHADO.
+      *
+       99-INCREMENTA-CARTEIRA.
+           MOVE CLI-CD-VENDEDOR TO WS-CD-VENDEDOR-BUSCA
+           PERFORM 99-BUSCA-CARTEIRA
+           IF WS-IX-CARTEIRA-ACHADO GREATER ZEROS
+              ADD 1 TO WS-CART-QT-CLIENTES(WS-IX-CARTEIRA-ACHADO)
+           ELSE
+              ADD 1 TO WS-QT-VENDEDOR-CART
+              MOVE CLI-CD-VENDEDOR
+                             TO WS-CART-CD-VENDEDOR(WS-QT-VENDEDOR-CART)
+              MOVE 1 TO WS-CART-QT-CLIENTES(WS-QT-VENDEDOR-CART)
+           END-IF.
       *
        99-FECHA-ARQUIVO-SAIDA.
            CLOSE ARQ-EXPORTACAO.
@@ -309,45 +695,75 @@
        99-GRAVA-ARQUIVO.
            WRITE ARQ-REGISTRO-DISTRIBUICAO.
       *
-       99-CALCULA-DISTANCIA
+       99-GRAVA-LINHA-DISTRIBUICAO.
+           MOVE CLI-CD-CLIENTE      TO ARQ-CD-CLIENTE
+           MOVE CLI-DS-RAZAO-SOCIAL TO ARQ-DS-RAZAO-SOCIAL
+           MOVE CLI-CD-VENDEDOR     TO ARQ-CD-VENDEDOR
+                                       FOR-CD-VENDEDOR
+           MOVE 1                   TO FOR-CD-EMPRESA
+           MOVE CLI-QT-DISTANCIA    TO ARQ-QT-DISTRIBUICAO
+           MOVE ";" TO ARQ-DELIMITADOR-1 ARQ-DELIMITADOR-2
+                       ARQ-DELIMITADOR-3 ARQ-DELIMITADOR-4
+           PERFORM 99-LER-VENDEDOR
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE SPACES           TO ARQ-NM-VENDEDOR
+           ELSE
+              MOVE FOR-NM-VENDEDOR  TO ARQ-NM-VENDEDOR
+           END-IF
+           PERFORM 99-GRAVA-ARQUIVO.
+      *
+       99-GRAVA-SNAPSHOT.
+           MOVE CLI-CD-CLIENTE   TO SNP-CD-CLIENTE
+           MOVE CLI-CD-VENDEDOR  TO SNP-CD-VENDEDOR
+           MOVE CLI-QT-DISTANCIA TO SNP-QT-DISTANCIA
+           WRITE SNP-REGISTRO.
+      *
+       99-LER-SNAPSHOT.
+           READ ARQ-SNAPSHOT
+               AT END MOVE "F" TO WS-FINAL-ARQUIVO.
+      *
+       99-VERIFICA-EXCECAO.
+           IF WS-QT-LIMITE-DISTANCIA GREATER ZEROS
+           AND CLI-QT-DISTANCIA GREATER WS-QT-LIMITE-DISTANCIA
+              MOVE CLI-CD-CLIENTE      TO EXC-CD-CLIENTE
+              MOVE CLI-DS-RAZAO-SOCIAL TO EXC-DS-RAZAO-SOCIAL
+              MOVE CLI-CD-VENDEDOR     TO EXC-CD-VENDEDOR
+              MOVE CLI-QT-DISTANCIA    TO EXC-QT-DISTANCIA
+              WRITE EXC-REGISTRO
+              ADD 1 TO WS-QT-EXCECOES
+           END-IF.
+      *
+       99-CALCULA-DISTANCIA.
            MOVE CLI-NR-LATITUDE  TO WS-LATITUDE1
            MOVE CLI-NR-LONGITUDE TO WS-LONGITUDE1
            MOVE FOR-NR-LATITUDE  TO WS-LATITUDE2
            MOVE FOR-NR-LONGITUDE TO WS-LONGITUDE2
-           IF WS-LATITUDE1 < 0
-              COMPUTE WS-LATITUDE1 = WS-LATITUDE1 * (-1).
-           IF WS-LATITUDE2 < 0
-              COMPUTE WS-LATITUDE2 = WS-LATITUDE2 * (-1).
-           IF WS-LONGITUDE1 < 0
-              COMPUTE WS-LONGITUDE1 = WS-LONGITUDE1 * (-1).
-           IF WS-LONGITUDE2 < 0
-              COMPUTE WS-LONGITUDE2 = WS-LONGITUDE2 * (-1).
-      *
-           IF WS-LATITUDE1 < WS-LATITUDE2
-              MOVE WS-LATITUDE1 TO WS-LATITUDE-AUX
-              MOVE WS-LATITUDE2 TO WS-LATITUDE1
-              MOVE WS-LATITUDE-AUX TO WS-LATITUDE2.
-           IF WS-LONGITUDE1 < WS-LONGITUDE2
-              MOVE WS-LONGITUDE1 TO WS-LONGITUDE-AUX
-              MOVE WS-LONGITUDE2 TO WS-LONGITUDE1
-              MOVE WS-LONGITUDE-AUX TO WS-LONGITUDE2.
-      *
-           COMPUTE WS-DLAT = ( ((WS-LAT-GRA1 - WS-LAT-GRA2) * 60)
-                           +    (WS-LAT-MIN1 - WS-LAT-MIN2)
-                           +   ((WS-LAT-SEG1 - WS-LAT-SEG2) / 60)   
-                           +   ((WS-LAT-MLS1 - WS-LAT-MLS2) / 6000)   
-                           +   ((WS-LAT-KLS1 - WS-LAT-KLS2) / 600000)
-                             ) * 1852.   
-           COMPUTE WS-DLON = ( ((WS-LON-GRA1 - WS-LON-GRA2) * 60)
-                           +    (WS-LON-MIN1 - WS-LON-MIN2)
-                           +   ((WS-LON-SEG1 - WS-LON-SEG2) / 60)   
-                           +   ((WS-LON-MLS1 - WS-LON-MLS2) / 6000)   
-                           +   ((WS-LON-KLS1 - WS-LON-KLS2) / 600000)
-                             ) * 1852.   
-           COMPUTE WS-QT-CALCULO = ( (WS-DLAT * WS-DLAT) 
-                                   + (WS-DLON * WS-DLON) ) ** (1 / 2).
+      *
+           COMPUTE WS-LAT1-RAD = WS-LATITUDE1 * 3,14159265358979
+                                  / 180.
+           COMPUTE WS-LAT2-RAD = WS-LATITUDE2 * 3,14159265358979
+                                  / 180.
+           COMPUTE WS-DLAT-RAD = (WS-LATITUDE2 - WS-LATITUDE1)
+                                  * 3,14159265358979 / 180.
+           COMPUTE WS-DLON-RAD = (WS-LONGITUDE2 - WS-LONGITUDE1)
+                                  * 3,14159265358979 / 180.
+      *
+           COMPUTE WS-HAV-A =
+                   (FUNCTION SIN (WS-DLAT-RAD / 2) *
+                    FUNCTION SIN (WS-DLAT-RAD / 2))
+                 + (FUNCTION COS (WS-LAT1-RAD) *
+                    FUNCTION COS (WS-LAT2-RAD) *
+                    FUNCTION SIN (WS-DLON-RAD / 2) *
+                    FUNCTION SIN (WS-DLON-RAD / 2)).
+           COMPUTE WS-HAV-C = 2 * FUNCTION ASIN (FUNCTION SQRT
+                                                 (WS-HAV-A)).
+           COMPUTE WS-HAV-DISTANCIA = WS-RAIO-TERRA * WS-HAV-C.
+           COMPUTE WS-QT-CALCULO = WS-HAV-DISTANCIA.
       *
        99-MENSAGEM.
            DISPLAY SST-MENSAGEM.
            ACCEPT  SST-MENSAGEM.
       *
+       99-MOSTRA-PROGRESSO.
+           DISPLAY SST-MENSAGEM.
+      *
