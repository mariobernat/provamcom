@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-VALIDALOTE.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Auditoria de CNPJ/CPF dos Cadastros
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT RELATO   ASSIGN TO DISK.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+       COPY GV-CADVEN.CPY.
+      *
+       FD  RELATO
+           VALUE OF FILE-ID IS WS01-ARQUIVO
+           LABEL RECORD IS  OMITTED.
+       01  LINHA                       PIC X(116).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE        PIC X(60) VALUE "GV-CLIENTE.DAT".
+           03 WID-ARQ-VENDEDOR       PIC X(60) VALUE "GV-VENDEDOR.DAT".
+           03 WS01-ARQUIVO           PIC X(60) VALUE "IMPRESSAO.IMP".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MENSAGEM            PIC X(68).
+           03 WS-NR-LIN              PIC 9(03) VALUE 999.
+           03 WS-NR-PAG              PIC 9(03) VALUE 0.
+           03 WS-QT-CLI-LIDOS        PIC 9(07) VALUE ZEROS.
+           03 WS-QT-CLI-INVALIDOS    PIC 9(07) VALUE ZEROS.
+           03 WS-QT-FOR-LIDOS        PIC 9(07) VALUE ZEROS.
+           03 WS-QT-FOR-INVALIDOS    PIC 9(07) VALUE ZEROS.
+      *
+       COPY GV-VALIDACPF2.CPY.
+      *
+       COPY GV-LINKAGE.
+      *
+      * LAYOUT DO RELATORIO DE AUDITORIA
+       01  CAB-01.
+           02 FILLER            PIC X(30) VALUE SPACES.
+           02 FILLER            PIC X(58) VALUE
+              " RELATORIO DE AUDITORIA - CNPJ/CPF INVALIDOS".
+           02 FILLER            PIC X(05) VALUE "Pag: ".
+           02 WL-NR-PAGINA      PIC 9(03) VALUE ZEROS.
+      *
+       01  CAB-02.
+           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "TIPO".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(07) VALUE " CODIGO".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(15) VALUE "       CNPJ/CPF".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(40) VALUE "NOME / RAZAO SOCIAL".
+      *
+       01  CAB-03.
+           03 FILLER PIC X(81) VALUE IS ALL '='.
+      *
+       01  LIN-01.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 WL-TIPO      PIC  X(08).
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-CODIGO    PIC  ZZZZZZ9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-DOCUMENTO PIC  Z(14)9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-NOME      PIC  X(040).
+      *
+       01  LIN-02.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 FILLER       PIC  X(30) VALUE
+              "Clientes  Lidos/Invalidos: ".
+           03 WL-QT-CLI-LIDOS     PIC ZZZZZZ9.
+           03 FILLER       PIC  X(01) VALUE "/".
+           03 WL-QT-CLI-INVALIDOS PIC ZZZZZZ9.
+      *
+       01  LIN-03.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 FILLER       PIC  X(30) VALUE
+              "Vendedores Lidos/Invalidos: ".
+           03 WL-QT-FOR-LIDOS     PIC ZZZZZZ9.
+           03 FILLER       PIC  X(01) VALUE "/".
+           03 WL-QT-FOR-INVALIDOS PIC ZZZZZZ9.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-AUDITORIA.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 30 VALUE "Auditoria de CNPJ/CPF".
+           03 LINE 05 COL 10 VALUE
+              "Conferindo os digitos verificadores dos cadastros de C".
+           03 LINE 06 COL 10 VALUE
+              "lientes e Vendedores...".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           DISPLAY SST-AUDITORIA.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN OUTPUT RELATO.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 21-VALIDA-CLIENTES
+              PERFORM 22-VALIDA-VENDEDORES
+              PERFORM 23-IMPRIME-TOTAIS.
+       2-SAIDA.
+           EXIT.
+      *
+       21-VALIDA-CLIENTES SECTION.
+      *------------------
+       21.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 211-VALIDA-UM-CLIENTE
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       21-SAIDA.
+           EXIT.
+      *
+       211-VALIDA-UM-CLIENTE SECTION.
+       211.
+           ADD 1 TO WS-QT-CLI-LIDOS.
+           MOVE CLI-NR-CNPJ-CLIENTE TO WS-CNPJ.
+           PERFORM 99-VALIDA-CNPJ.
+           IF CLI-NR-CNPJ-CLIENTE NOT EQUAL WS-CNPJ
+              ADD 1 TO WS-QT-CLI-INVALIDOS
+              MOVE "CLIENTE"          TO WL-TIPO
+              MOVE CLI-CD-CLIENTE     TO WL-CODIGO
+              MOVE CLI-NR-CNPJ-CLIENTE TO WL-DOCUMENTO
+              MOVE CLI-DS-RAZAO-SOCIAL TO WL-NOME
+              PERFORM 99-IMPRIME-LINHA.
+           PERFORM 99-LER-CLIENTE-NEXT.
+       211-SAIDA.
+           EXIT.
+      *
+       22-VALIDA-VENDEDORES SECTION.
+      *--------------------
+       22.
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+           PERFORM 221-VALIDA-UM-VENDEDOR
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       22-SAIDA.
+           EXIT.
+      *
+       221-VALIDA-UM-VENDEDOR SECTION.
+       221.
+           ADD 1 TO WS-QT-FOR-LIDOS.
+           MOVE FOR-NR-CPF-VENDEDOR TO WS-CPF.
+           PERFORM 99-VALIDA-CPF.
+           IF FOR-NR-CPF-VENDEDOR NOT EQUAL WS-CPF
+              ADD 1 TO WS-QT-FOR-INVALIDOS
+              MOVE "VENDEDOR"        TO WL-TIPO
+              MOVE FOR-CD-VENDEDOR   TO WL-CODIGO
+              MOVE FOR-NR-CPF-VENDEDOR TO WL-DOCUMENTO
+              MOVE FOR-NM-VENDEDOR   TO WL-NOME
+              PERFORM 99-IMPRIME-LINHA.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+       221-SAIDA.
+           EXIT.
+      *
+       23-IMPRIME-TOTAIS SECTION.
+      *-----------------
+       23.
+           MOVE SPACES TO LINHA.
+           WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1.
+           MOVE WS-QT-CLI-LIDOS     TO WL-QT-CLI-LIDOS.
+           MOVE WS-QT-CLI-INVALIDOS TO WL-QT-CLI-INVALIDOS.
+           WRITE LINHA FROM LIN-02 BEFORE ADVANCING 1.
+           MOVE WS-QT-FOR-LIDOS     TO WL-QT-FOR-LIDOS.
+           MOVE WS-QT-FOR-INVALIDOS TO WL-QT-FOR-INVALIDOS.
+           WRITE LINHA FROM LIN-03 BEFORE ADVANCING 1.
+           MOVE "Relatorio gerado em IMPRESSAO.IMP" TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+       23-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE RELATO.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-LER-VENDEDOR-NEXT.
+           READ ARQ-VENDEDOR NEXT.
+      *
+       99-IMPRIME-LINHA.
+           ADD 1 TO WS-NR-LIN.
+           IF WS-NR-LIN > 66
+              ADD 1 TO WS-NR-PAG
+              IF WS-NR-PAG > 1
+                 MOVE SPACES TO LINHA
+                 WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
+              END-IF
+              MOVE WS-NR-PAG TO WL-NR-PAGINA
+              WRITE LINHA FROM CAB-01 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-02 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE SPACES TO LINHA
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-01 BEFORE ADVANCING 1.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
+       COPY GV-VALIDACPF1.CPY.
+      *
