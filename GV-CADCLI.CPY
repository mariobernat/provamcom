@@ -0,0 +1,30 @@
+      * CADASTRO DE CLIENTES
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-CLIENTE.
+      *
+       01  CLI-REGISTRO-CLIENTE.
+           03 CLI-CHAVE-CLIENTE.
+              05 CLI-CD-EMPRESA      PIC  9(002).
+              05 CLI-CD-CLIENTE      PIC  9(007).
+           03 CLI-NR-CNPJ-CLIENTE    PIC  9(015).
+           03 CLI-DS-RAZAO-SOCIAL    PIC  X(040).
+           03 CLI-NR-LATITUDE        PIC S9(003)V9(008).
+           03 CLI-NR-LONGITUDE       PIC S9(003)V9(008).
+           03 CLI-CD-VENDEDOR        PIC  9(007).
+           03 CLI-QT-DISTANCIA       PIC  9(015).
+           03 CLI-DS-ENDERECO        PIC  X(040).
+           03 CLI-DS-CIDADE          PIC  X(030).
+           03 CLI-SG-UF              PIC  X(002).
+           03 CLI-NR-CEP             PIC  9(008).
+           03 CLI-SITUACAO           PIC  X(001) VALUE "A".
+              88 CLI-SIT-ATIVO                   VALUE "A".
+              88 CLI-SIT-INATIVO                 VALUE "I".
+              88 CLI-SIT-BLOQUEADO               VALUE "B".
+           03 CLI-MANUAL-PIN         PIC  X(001) VALUE "N".
+              88 CLI-PIN-MANUAL                  VALUE "S".
+           03 CLI-CD-REGIAO          PIC  9(003).
+           03 CLI-DT-ULTIMO-CONTATO  PIC  9(008) VALUE ZEROS.
+           03 CLI-DS-TELEFONE        PIC  X(013) VALUE SPACES.
+           03 CLI-DS-EMAIL           PIC  X(034) VALUE SPACES.
+      *
