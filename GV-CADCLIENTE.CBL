@@ -1,17 +1,17 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. GV-CADCLIENTE.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Cadastro de Clientes
+      *     Funcao: Cadastro de Clientes
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
              organization       is indexed
@@ -19,26 +19,38 @@
              record key         is CLI-CHAVE-CLIENTE
              lock mode          is manual
              file status        is WS-RESULTADO-ACESSO.
-           SELECT ARQ-IMPORTACAO ASSIGN TO DISK
+           SELECT ARQ-IMPORTACAO ASSIGN TO DISK WID-ARQ-IMPORTACAO
+             organization       is line sequential.
+           SELECT ARQ-AUDITORIA ASSIGN TO DISK WID-ARQ-AUDITORIA
+             organization       is line sequential.
+           SELECT ARQ-REJEICAO ASSIGN TO DISK WID-ARQ-REJEICAO
+             organization       is line sequential.
+           SELECT ARQ-CHECKPOINT ASSIGN TO DISK WID-ARQ-CHECKPOINT
              organization       is line sequential.
       *
        DATA DIVISION.
        FILE SECTION.
        COPY GV-CADCLI.CPY.
        COPY GV-IMPCLI.CPY.
+       COPY GV-AUDITORIA.CPY.
+       COPY GV-REJEITO.CPY.
+       COPY GV-CHECKPT.CPY.
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-IDENTIFICACAO-ARQUIVOS.
            03 WID-ARQ-CLIENTE        PIC X(15) VALUE "GV-CLIENTE.DAT".
            03 WID-ARQ-IMPORTACAO     PIC X(20) VALUE SPACES.
+           03 WID-ARQ-AUDITORIA      PIC X(20) VALUE "GV-AUDITORIA.LOG".
+           03 WID-ARQ-REJEICAO     PIC X(20) VALUE "CLI-REJEITADOS.LOG".
+           03 WID-ARQ-CHECKPOINT   PIC X(20) VALUE "CLI-CHECKPT.DAT".
       *
        01  WS-RESULTADO-ACESSO.
            03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
               88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
               88 WS-ERRO-ACESSO                VALUE "39".
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
            03 WS-OPCAO               PIC 9(01) VALUE ZEROS.
               88 WS-INCLUSAO                   VALUE 1.
               88 WS-ALTERACAO                  VALUE 2.
@@ -54,19 +66,71 @@
               88 WS-ACAO-INCLUSAO              VALUE "I".
               88 WS-ACAO-ALTERACAO             VALUE "A".
               88 WS-FIM-ACAO                   VALUE "F".
+           03 WS-NAVEGACAO           PIC X(01).
+              88 WS-PROXIMO                    VALUE "P" "p".
+              88 WS-ANTERIOR                    VALUE "A" "a".
            03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
               88 WS-FIM-ARQUIVO                VALUE "F".
            03 WS-ERRO                PIC X(60).
+           03 WS-QT-REJEITADOS       PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PROCESSADOS      PIC 9(07) VALUE ZEROS.
+           03 WS-QT-JA-PROCESSADOS   PIC 9(07) VALUE ZEROS.
+           03 WS-DV-CHECKPOINT       PIC 9(07) VALUE ZEROS.
+           03 WS-RT-CHECKPOINT       PIC 9(03) VALUE ZEROS.
+           03 WS-QT-REGISTROS        PIC 9(07) VALUE ZEROS.
+           03 WS-QT-REGISTROS-ED     PIC ZZZZZZ9.
+           03 WS-DT-IMPORT-ANTERIOR  PIC 9(008) VALUE ZEROS.
+           03 WS-REIMPORTACAO-NEGADA PIC X(01) VALUE "N".
+              88 WS-NAO-REIMPORTAR             VALUE "S".
+           03 WS-MODO-EXECUCAO       PIC X(01) VALUE "P".
+              88 WS-MODO-PREVIA                VALUE "P".
+              88 WS-MODO-EFETIVO               VALUE "E".
+           03 WS-IMPORTACAO-CANCELADA PIC X(01) VALUE "N".
+              88 WS-IMPORT-FOI-CANCELADA       VALUE "S".
+           03 WS-QT-PREVIA-INCLUSOES PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-ALTERACO  PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-REJEICAO  PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-INC-ED    PIC ZZZZZZ9.
+           03 WS-QT-PREVIA-ALT-ED    PIC ZZZZZZ9.
+           03 WS-QT-PREVIA-REJ-ED    PIC ZZZZZZ9.
+           03 WS-FORMATO-IMPORTACAO  PIC X(01) VALUE "P".
+              88 WS-FORMATO-POSICIONAL         VALUE "P".
+              88 WS-FORMATO-CSV                VALUE "C".
+           03 WS-CSV-CAMPO1          PIC X(040).
+           03 WS-CSV-CAMPO2          PIC X(040).
+           03 WS-CSV-CAMPO3          PIC X(040).
+           03 WS-CSV-CAMPO4          PIC X(040).
+           03 WS-CSV-CAMPO5          PIC X(040).
       *
       * DADOS DO CLIENTE
+           03 WS-CD-EMPRESA               PIC 9(002).
            03 WS-CD-CLIENTE              PIC 9(007).
            03 WS-NR-CNPJ-CLIENTE         PIC 9(015).
            03 WS-DS-RAZAO-SOCIAL         PIC X(040).
            03 WS-NR-LATITUDE             PIC ZZ9,99999999.
            03 WS-NR-LONGITUDE            PIC ZZ9,99999999.
+           03 WS-DS-ENDERECO             PIC X(040).
+           03 WS-DS-CIDADE               PIC X(030).
+           03 WS-SG-UF                   PIC X(002).
+           03 WS-NR-CEP                  PIC 9(008).
+           03 WS-MANUAL-PIN              PIC X(001).
+              88 WS-PIN-MANUAL                    VALUE "S".
+           03 WS-CD-REGIAO               PIC 9(003).
+           03 WS-DT-ULTIMO-CONTATO       PIC 9(008) VALUE ZEROS.
+           03 WS-DS-TELEFONE             PIC X(013).
+           03 WS-DS-EMAIL                PIC X(034).
       *
       * CALCULO DO DIGITO CNPJ/CPF
-        COPY GV-VALIDACPF1.CPY.
+        COPY GV-VALIDACPF2.CPY.
+      *
+      * GEOCODIFICACAO AUTOMATICA POR UF
+        COPY GV-GEOCEP.CPY.
+       01  WS-ACHOU-UF                PIC X(01) VALUE "N".
+           88 WS-UF-ENCONTRADA                VALUE "S".
+       01  WS-IND-COORD-DUPLICADA     PIC X(01) VALUE "N".
+           88 WS-COORD-DUPLICADA              VALUE "S".
+      *
+       COPY GV-LINKAGE.
       *
        SCREEN SECTION.
       *
@@ -98,36 +162,69 @@
            03 LINE 09 COL 27 VALUE "                    ".
            03 LINE 10 COL 27 VALUE "                    ".
            03 LINE 11 COL 27 VALUE "                    ".
+           03 LINE 12 COL 27 VALUE
+                           "                                        ".
+           03 LINE 13 COL 27 VALUE
+                           "                                        ".
+           03 LINE 14 COL 27 VALUE "                    ".
+           03 LINE 15 COL 27 VALUE "                    ".
+           03 LINE 16 COL 27 VALUE "                    ".
+           03 LINE 18 COL 27 VALUE "                    ".
+           03 LINE 19 COL 27 VALUE
+                           "                                        ".
       *
        01  SST-CADASTRO-CLIENTE.
            03 LINE 02 COL 30 VALUE "Cadastro de Clientes".           
-           03 LINE 05 COL 08 VALUE "Informe a Op��o: ".
-           03 OPCAO LINE 05 COL 26 PIC 9 USING WS-OPCAO AUTO
-           03 LINE 05 COL 28 VALUE 
-              "(1-Inclus�o, 2-Altera��o, 3-Exclus�o, 4-Importa��o)".
+           03 LINE 05 COL 08 VALUE "Informe a Opcao: ".
+           03 OPCAO LINE 05 COL 26 PIC 9 USING WS-OPCAO AUTO.
+           03 LINE 05 COL 28 VALUE  "(1-Inclusao, 2-Alteracao, 3-Exclus
+      -                             "ao, 4-Importacao)".
       *
        01  SST-CD-CLIENTE.
-           03 LINE 07 COL 07 VALUE " C�dido do Cliente: ".
+           03 LINE 06 COL 07 VALUE "            Empresa: ".
+           03 LINE 06 COL 26 USING WS-CD-EMPRESA.
+           03 LINE 07 COL 07 VALUE " Codido do Cliente: ".
            03 LINE 07 COL 26 USING WS-CD-CLIENTE.
+      *
+       01  SST-NAVEGA-CLIENTE.
+           03 LINE 07 COL 34 VALUE "(P)roximo (A)nterior (outra Tecla S
+      -                          "ai): ".
+           03 LINE 07 COL 74 USING WS-NAVEGACAO.
       *
        01  SST-DADOS-CLIENTE.
            03 LINE 08 COL 07 VALUE "              CNPJ: ".
            03 LINE 08 COL 26 USING WS-NR-CNPJ-CLIENTE.
-           03 LINE 09 COL 07 VALUE "      Raz�o Social: ".
+           03 LINE 09 COL 07 VALUE "      Razao Social: ".
            03 LINE 09 COL 26 USING WS-DS-RAZAO-SOCIAL.
            03 LINE 10 COL 07 VALUE "          Latitude: ".
            03 LINE 10 COL 26 USING WS-NR-LATITUDE.
            03 LINE 11 COL 07 VALUE "         Longitude: ".
            03 LINE 11 COL 26 USING WS-NR-LONGITUDE.
+           03 LINE 12 COL 07 VALUE "          Endereco: ".
+           03 LINE 12 COL 26 USING WS-DS-ENDERECO.
+           03 LINE 13 COL 07 VALUE "            Cidade: ".
+           03 LINE 13 COL 26 USING WS-DS-CIDADE.
+           03 LINE 13 COL 58 VALUE "UF: ".
+           03 LINE 13 COL 62 USING WS-SG-UF.
+           03 LINE 14 COL 07 VALUE "               CEP: ".
+           03 LINE 14 COL 26 USING WS-NR-CEP.
+           03 LINE 15 COL 07 VALUE "Pin Manual (S/N)  : ".
+           03 LINE 15 COL 26 USING WS-MANUAL-PIN.
+           03 LINE 16 COL 07 VALUE "            Regiao: ".
+           03 LINE 16 COL 26 USING WS-CD-REGIAO.
+           03 LINE 17 COL 07 VALUE "Ult.Contato (AAAAMMDD)  : ".
+           03 LINE 17 COL 33 USING WS-DT-ULTIMO-CONTATO.
+           03 LINE 18 COL 07 VALUE "          Telefone: ".
+           03 LINE 18 COL 26 USING WS-DS-TELEFONE.
+           03 LINE 19 COL 07 VALUE "             E-mail: ".
+           03 LINE 19 COL 26 USING WS-DS-EMAIL.
       *
        01  SST-IMPORTA-CLIENTE.
-           03 LINE 14 COL 07 VALUE "Informe o Arquivo a ser Importado:".
-           03 LINE 14 COL 42 USING WID-ARQUIVO-ENTRADA. 
+           03 LINE 17 COL 07 VALUE "Informe o Arquivo a ser Importado:".
+           03 LINE 17 COL 42 USING WID-ARQ-IMPORTACAO.
       *
        01  SST-MENSAGEM.
-           03 LINE 22 COL 11 USING WS-MENSAGE.
-      *
-       COPY GV-LINKAGE. 
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
       *
        PROCEDURE DIVISION USING LINKAGE-DADOS.
       *
@@ -136,7 +233,7 @@
        0.
            PERFORM 1-MODULO-INICIAL.
            PERFORM 2-MODULO-PRINCIPAL
-               UNTIL WS-FIM-PROGRAMA.
+               WITH TEST AFTER UNTIL WS-FIM-PROGRAMA.
            PERFORM 3-MODULO-FINAL.
        0-SAIDA.
            EXIT PROGRAM.
@@ -149,11 +246,19 @@
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-              
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 99-CONTA-REGISTROS
+              MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+              STRING "Clientes Cadastrados no Arquivo: "
+                     WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           END-IF.
        1-SAIDA.
            EXIT.
       *
@@ -181,16 +286,19 @@
        21.
            ACCEPT SST-CD-CLIENTE.
            IF WS-CD-CLIENTE EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO
+              MOVE "F" TO WS-OPCAO
            ELSE
-              PERFORM 211-TRATAR-CLIENTE.          
+              IF WS-CD-EMPRESA EQUAL ZEROS
+                 MOVE 1 TO WS-CD-EMPRESA
+              END-IF
+              PERFORM 211-TRATAR-CLIENTE.
        21-SAIDA.
            EXIT.
       *
        211-TRATAR-CLIENTE SECTION.
        211.
            ACCEPT SST-DADOS-CLIENTE.
-           MOVE "Confirma Inclus�o (S/N) ?" TO WS-MENSAGEM. 
+           MOVE "Confirma Inclusao (S/N) ?" TO WS-MENSAGEM. 
            PERFORM 99-MENSAGEM.
            IF WS-SIM
       *
@@ -198,29 +306,39 @@
               MOVE WS-CD-CLIENTE TO CLI-NR-CNPJ-CLIENTE
               PERFORM 99-LER-CLIENTE
               IF WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "Codigo do cliente j� cadastrado!" TO WS-ERRO
+                 MOVE "Codigo do cliente ja cadastrado!" TO WS-ERRO
               ELSE
       *
-      *          Valida se o CNPJ j� foi existe ----            
+      *          Valida se o CNPJ ja foi existe ----            
                  MOVE WS-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
                                             WS-NR-CNPJ-CLIENTE
                                             WS-CNPJ
-                 MOVE ZEROS TO CLI-CD-CLIENTE
+                 MOVE ZEROS TO CLI-CHAVE-CLIENTE
                                WS-ESTADO-ARQUIVO
                  START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
                  PERFORM 99-LER-CLIENTE-NEXT
                        UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
                        OR  (WS-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
-                       AND (WS-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE)
+                       AND (WS-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE))
                  IF  WS-OPERACAO-BEM-SUCEDIDA
                  AND WS-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
-                    MOVE "CNPJ j� Cadastrado" TO WS-ERRO
+                    MOVE "CNPJ ja Cadastrado" TO WS-ERRO
                  ELSE
       *
-      *             Valida o CNPJ do Cliente ----            
+      *             Valida o CNPJ do Cliente ----
                     PERFORM 99-VALIDA-CNPJ
-                    IF WS-NR-CNPJ-CLIENTE NOT EQUAL WS-CNPJ 
-                       MOVE "CNPJ Invalido!" TO WS-ERRO.
+                    IF WS-NR-CNPJ-CLIENTE NOT EQUAL WS-CNPJ
+                       MOVE "CNPJ Invalido!" TO WS-ERRO
+                    ELSE
+      *
+      *                Geocodifica pela UF quando nao informado ----
+                       PERFORM 99-GEOCODIFICA-ENDERECO
+      *
+      *                Valida Latitude/Longitude ----
+                       PERFORM 99-VALIDA-COORDENADAS
+      *
+      *                Verifica coordenadas duplicadas ----
+                       PERFORM 99-VERIFICA-COORD-DUPLICADA.
       *
        211-MOVE-DADOS.
            IF WS-SIM
@@ -228,14 +346,36 @@
                  MOVE WS-ERRO TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
+                 MOVE WS-CD-EMPRESA      TO CLI-CD-EMPRESA
                  MOVE WS-CD-CLIENTE      TO CLI-CD-CLIENTE
                  MOVE WS-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
                  MOVE WS-DS-RAZAO-SOCIAL TO CLI-DS-RAZAO-SOCIAL
                  MOVE WS-NR-LATITUDE     TO CLI-NR-LATITUDE
                  MOVE WS-NR-LONGITUDE    TO CLI-NR-LONGITUDE
+                 MOVE WS-DS-ENDERECO     TO CLI-DS-ENDERECO
+                 MOVE WS-DS-CIDADE       TO CLI-DS-CIDADE
+                 MOVE WS-SG-UF           TO CLI-SG-UF
+                 MOVE WS-NR-CEP          TO CLI-NR-CEP
+                 MOVE WS-MANUAL-PIN      TO CLI-MANUAL-PIN
+                 MOVE WS-CD-REGIAO       TO CLI-CD-REGIAO
+                 MOVE WS-DS-TELEFONE     TO CLI-DS-TELEFONE
+                 MOVE WS-DS-EMAIL        TO CLI-DS-EMAIL
+                 IF WS-DT-ULTIMO-CONTATO EQUAL ZEROS
+                    ACCEPT CLI-DT-ULTIMO-CONTATO FROM DATE YYYYMMDD
+                 ELSE
+                    MOVE WS-DT-ULTIMO-CONTATO TO CLI-DT-ULTIMO-CONTATO
+                 END-IF
+                 MOVE "A"                TO CLI-SITUACAO
                  MOVE ZEROS TO CLI-CD-VENDEDOR
                                CLI-QT-DISTANCIA
-                 PERFORM 99-GRAVA-CLIENTE.
+                 PERFORM 99-GRAVA-CLIENTE
+                 MOVE "C"                  TO AUD-TIPO-ENTIDADE
+                 MOVE "I"                  TO AUD-TIPO-OPERACAO
+                 MOVE "D"                  TO AUD-IMAGEM
+                 MOVE CLI-CD-EMPRESA       TO AUD-CD-EMPRESA
+                 MOVE CLI-CD-CLIENTE       TO AUD-CHAVE
+                 MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA.
        211-SAIDA.
            EXIT.
       *
@@ -243,49 +383,68 @@
       *-----------------
        22.
            ACCEPT SST-CD-CLIENTE.
-           MOVE WS-CD-CLIENTE   TO CLI-CD-CLIENTE.
            IF WS-CD-CLIENTE EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO
-           ELSE 
-              PERFORM 99-LER-CLIENTE
-              IF NOT WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "C�digo do Cliente n�o Encontrado." TO WS-MENSAGEM
-                 PERFORM 99-MENSAGEM
+      *
+      *       Codigo nao informado - navega pelo arquivo na ordem
+      *       de chave (99-LER-CLIENTE-NEXT/99-LER-CLIENTE-ANTERIOR) ----
+              MOVE SPACE TO WS-NAVEGACAO
+              ACCEPT SST-NAVEGA-CLIENTE
+              IF WS-PROXIMO
+                 PERFORM 99-LER-CLIENTE-NEXT
+                 PERFORM 222-TRATA-LEITURA
               ELSE
-                 MOVE CLI-NR-CNPJ-CLIENTE TO WS-NR-CNPJ-CLIENTE
-                 MOVE CLI-DS-RAZAO-SOCIAL TO WS-DS-RAZAO-SOCIAL
-                 MOVE CLI-NR-LATITUDE     TO WS-NR-LATITUDE
-                 MOVE CLI-NR-LONGITUDE    TO WS-NR-LONGITUDE
-                 PERFORM 221-TRATA-CLIENTE.
+                 IF WS-ANTERIOR
+                    PERFORM 99-LER-CLIENTE-ANTERIOR
+                    PERFORM 222-TRATA-LEITURA
+                 ELSE
+                    MOVE "F" TO WS-ACAO
+                 END-IF
+              END-IF
+           ELSE
+              MOVE WS-CD-EMPRESA TO CLI-CD-EMPRESA
+              MOVE WS-CD-CLIENTE TO CLI-CD-CLIENTE
+              PERFORM 99-LER-CLIENTE
+              PERFORM 222-TRATA-LEITURA
+           END-IF.
        221-SAIDA.
            EXIT.
       *
        221-TRATA-CLIENTE SECTION.
        221.
            ACCEPT SST-DADOS-CLIENTE.
-           MOVE "Confirma Altera��o (S/N) ?" TO WS-MENSAGEM. 
+           MOVE "Confirma Alteracao (S/N) ?" TO WS-MENSAGEM. 
            PERFORM 99-MENSAGEM.
            IF WS-SIM
       *
-      *       Valida se o CNPJ j� foi existe ----            
+      *       Valida se o CNPJ ja foi existe ----            
               MOVE WS-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
                                          WS-CNPJ
-              MOVE ZEROS TO CLI-CD-CLIENTE
+              MOVE ZEROS TO CLI-CHAVE-CLIENTE
                             WS-ESTADO-ARQUIVO
               START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
               PERFORM 99-LER-CLIENTE-NEXT
                       UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
                        OR  (WS-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
-                       AND (WS-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE)
+                       AND (WS-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE))
               IF  WS-OPERACAO-BEM-SUCEDIDA
               AND WS-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
-                 MOVE "CNPJ j� Cadastrado" TO WS-ERRO
+                 MOVE "CNPJ ja Cadastrado" TO WS-ERRO
               ELSE
       *
-      *          Valida o CNPJ do Cliente ----            
+      *          Valida o CNPJ do Cliente ----
                  PERFORM 99-VALIDA-CNPJ
-                 IF WS-NR-CNPJ-CLIENTE NOT EQUAL WS-CNPJ 
-                    MOVE "CNPJ Invalido!" TO WS-ERRO.
+                 IF WS-NR-CNPJ-CLIENTE NOT EQUAL WS-CNPJ
+                    MOVE "CNPJ Invalido!" TO WS-ERRO
+                 ELSE
+      *
+      *             Geocodifica pela UF quando nao informado ----
+                    PERFORM 99-GEOCODIFICA-ENDERECO
+      *
+      *             Valida Latitude/Longitude ----
+                    PERFORM 99-VALIDA-COORDENADAS
+      *
+      *             Verifica coordenadas duplicadas ----
+                    PERFORM 99-VERIFICA-COORD-DUPLICADA.
       *
        221-MOVE-DADOS.
            IF WS-SIM
@@ -293,48 +452,142 @@
                  MOVE WS-ERRO TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
+                 MOVE "C"                  TO AUD-TIPO-ENTIDADE
+                 MOVE "A"                  TO AUD-TIPO-OPERACAO
+                 MOVE "A"                  TO AUD-IMAGEM
+                 MOVE CLI-CD-EMPRESA       TO AUD-CD-EMPRESA
+                 MOVE CLI-CD-CLIENTE       TO AUD-CHAVE
+                 MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA
                  MOVE WS-CD-CLIENTE      TO CLI-CD-CLIENTE
                  MOVE WS-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
                  MOVE WS-DS-RAZAO-SOCIAL TO CLI-DS-RAZAO-SOCIAL
                  MOVE WS-NR-LATITUDE     TO CLI-NR-LATITUDE
                  MOVE WS-NR-LONGITUDE    TO CLI-NR-LONGITUDE
+                 MOVE WS-DS-ENDERECO     TO CLI-DS-ENDERECO
+                 MOVE WS-DS-CIDADE       TO CLI-DS-CIDADE
+                 MOVE WS-SG-UF           TO CLI-SG-UF
+                 MOVE WS-NR-CEP          TO CLI-NR-CEP
+                 MOVE WS-MANUAL-PIN      TO CLI-MANUAL-PIN
+                 MOVE WS-CD-REGIAO       TO CLI-CD-REGIAO
+                 MOVE WS-DS-TELEFONE     TO CLI-DS-TELEFONE
+                 MOVE WS-DS-EMAIL        TO CLI-DS-EMAIL
+                 IF WS-DT-ULTIMO-CONTATO EQUAL ZEROS
+                    ACCEPT CLI-DT-ULTIMO-CONTATO FROM DATE YYYYMMDD
+                 ELSE
+                    MOVE WS-DT-ULTIMO-CONTATO TO CLI-DT-ULTIMO-CONTATO
+                 END-IF
                  PERFORM 99-REGRAVA-CLIENTE
                  IF NOT WS-OPERACAO-BEM-SUCEDIDA
                     MOVE "Erro ao Excluir o Cliente." TO WS-MENSAGEM
                     PERFORM 99-MENSAGEM
-                 ELSE 
+                 ELSE
+                    MOVE "D"                  TO AUD-IMAGEM
+                    MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
                     DISPLAY SST-LIMPA-REGISTRO.
        221-SAIDA.
            EXIT.
+      *
+       222-TRATA-LEITURA SECTION.
+       222.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "Codigo do Cliente nao Encontrado." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           ELSE
+              MOVE CLI-CD-EMPRESA      TO WS-CD-EMPRESA
+              MOVE CLI-CD-CLIENTE      TO WS-CD-CLIENTE
+              MOVE CLI-NR-CNPJ-CLIENTE TO WS-NR-CNPJ-CLIENTE
+              MOVE CLI-DS-RAZAO-SOCIAL TO WS-DS-RAZAO-SOCIAL
+              MOVE CLI-NR-LATITUDE     TO WS-NR-LATITUDE
+              MOVE CLI-NR-LONGITUDE    TO WS-NR-LONGITUDE
+              MOVE CLI-DS-ENDERECO     TO WS-DS-ENDERECO
+              MOVE CLI-DS-CIDADE       TO WS-DS-CIDADE
+              MOVE CLI-SG-UF           TO WS-SG-UF
+              MOVE CLI-NR-CEP          TO WS-NR-CEP
+              MOVE CLI-MANUAL-PIN      TO WS-MANUAL-PIN
+              MOVE CLI-CD-REGIAO       TO WS-CD-REGIAO
+              MOVE CLI-DT-ULTIMO-CONTATO TO WS-DT-ULTIMO-CONTATO
+              MOVE CLI-DS-TELEFONE     TO WS-DS-TELEFONE
+              MOVE CLI-DS-EMAIL        TO WS-DS-EMAIL
+              PERFORM 221-TRATA-CLIENTE.
+       222-SAIDA.
+           EXIT.
       *
        23-EXCLUI-CLIENTE SECTION.
       *-----------------
        23.
            ACCEPT SST-CD-CLIENTE.
-           MOVE WS-CD-CLIENTE TO CLI-CD-CLIENTE
            IF WS-CD-CLIENTE EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO.
+      *
+      *       Codigo nao informado - navega pelo arquivo na ordem
+      *       de chave (99-LER-CLIENTE-NEXT/99-LER-CLIENTE-ANTERIOR) ----
+              MOVE SPACE TO WS-NAVEGACAO
+              ACCEPT SST-NAVEGA-CLIENTE
+              IF WS-PROXIMO
+                 PERFORM 99-LER-CLIENTE-NEXT
+              ELSE
+                 IF WS-ANTERIOR
+                    PERFORM 99-LER-CLIENTE-ANTERIOR
+                 ELSE
+                    MOVE "F" TO WS-ACAO
+                 END-IF
+              END-IF
+              IF WS-PROXIMO OR WS-ANTERIOR
+                 IF WS-OPERACAO-BEM-SUCEDIDA
+                    MOVE CLI-CD-EMPRESA TO WS-CD-EMPRESA
+                    MOVE CLI-CD-CLIENTE TO WS-CD-CLIENTE
+                 ELSE
+                    MOVE "Nao ha mais Clientes nesta Direcao."
+                         TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 END-IF
+              END-IF
+           ELSE
+              MOVE WS-CD-EMPRESA TO CLI-CD-EMPRESA
+              MOVE WS-CD-CLIENTE TO CLI-CD-CLIENTE
+           END-IF.
       *
        23-TRATA-CLIENTE.
            IF WS-CD-CLIENTE > ZEROS
               PERFORM 99-LER-CLIENTE
               IF NOT WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "C�digo do Cliente n�o Encontrado." TO WS-MENSAGEM
+                 MOVE "Codigo do Cliente nao Encontrado." TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
+                 MOVE CLI-CD-EMPRESA      TO WS-CD-EMPRESA
                  MOVE CLI-NR-CNPJ-CLIENTE TO WS-NR-CNPJ-CLIENTE
                  MOVE CLI-DS-RAZAO-SOCIAL TO WS-DS-RAZAO-SOCIAL
                  MOVE CLI-NR-LATITUDE     TO WS-NR-LATITUDE
                  MOVE CLI-NR-LONGITUDE    TO WS-NR-LONGITUDE
+                 MOVE CLI-DS-ENDERECO     TO WS-DS-ENDERECO
+                 MOVE CLI-DS-CIDADE       TO WS-DS-CIDADE
+                 MOVE CLI-SG-UF           TO WS-SG-UF
+                 MOVE CLI-NR-CEP          TO WS-NR-CEP
+                 MOVE CLI-MANUAL-PIN      TO WS-MANUAL-PIN
+                 MOVE CLI-CD-REGIAO       TO WS-CD-REGIAO
+                 MOVE CLI-DS-TELEFONE     TO WS-DS-TELEFONE
+                 MOVE CLI-DS-EMAIL        TO WS-DS-EMAIL
                  DISPLAY SST-DADOS-CLIENTE
-                 MOVE "Confirma os Exclus�o (S/N) ?" TO WS-MENSAGEM
+                 MOVE "Confirma os Exclusao (S/N) ?" TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
                  IF WS-SIM
-                    PERFORM 99-DELETA-CLIENTE
+                    MOVE "C"                  TO AUD-TIPO-ENTIDADE
+                    MOVE "E"                  TO AUD-TIPO-OPERACAO
+                    MOVE "A"                  TO AUD-IMAGEM
+                    MOVE CLI-CD-EMPRESA       TO AUD-CD-EMPRESA
+                    MOVE CLI-CD-CLIENTE       TO AUD-CHAVE
+                    MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
+                    MOVE "I" TO CLI-SITUACAO
+                    PERFORM 99-REGRAVA-CLIENTE
                     IF NOT WS-OPERACAO-BEM-SUCEDIDA
                        MOVE "Erro ao Excluir o Cliente." TO WS-MENSAGEM
                        PERFORM 99-MENSAGEM
-                    ELSE 
+                    ELSE
+                       MOVE "D"                  TO AUD-IMAGEM
+                       MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                       PERFORM 99-GRAVA-AUDITORIA
                        DISPLAY SST-LIMPA-REGISTRO.
        23-SAIDA.
            EXIT.
@@ -343,28 +596,76 @@
       *------------------
        24.
            DISPLAY SST-IMPORTA-CLIENTE.
-           IF WID-ARQUIVO-ENTRADA EQUAL SPACE
+           IF WID-ARQ-IMPORTACAO EQUAL SPACE
               MOVE "F" TO WS-OPCAO
            ELSE
+              MOVE "Arquivo em Formato CSV/Delimitado (S/N) ?"
+                   TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-SIM
+                 MOVE "C" TO WS-FORMATO-IMPORTACAO
+              ELSE
+                 MOVE "P" TO WS-FORMATO-IMPORTACAO
+              END-IF
               MOVE "Confirma os dados (S/N) ?" TO WS-MENSAGEM
               PERFORM 99-MENSAGEM
               IF WS-SIM
-                 PERFORM 241-TRATA-IMPORTACAO.
+                 PERFORM 241-TRATA-IMPORTACAO
+              END-IF
+           END-IF.
        24-SAIDA.
            EXIT.
       *
        241-TRATA-IMPORTACAO SECTION.
        241.
-           OPEN INPUT ARQUIVO-ENTRADA
+           MOVE "N" TO WS-REIMPORTACAO-NEGADA
+           OPEN INPUT ARQ-IMPORTACAO
            IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE SPACE TO WS-FIM-ARQUIVO
-              PERFORM 99-LER-ARQUIVO-ENTRADA
-              PERFORM 2411-TRATA-REGISTROS
-                      UNTIL WS-FIM-ARQUIVO
-              CLOSE ARQ-IMPORTACAO
+              PERFORM 99-LER-CHECKPOINT
+              MOVE WS-QT-JA-PROCESSADOS TO WS-QT-PROCESSADOS
+              PERFORM 99-VERIFICA-REIMPORTACAO
+              IF WS-NAO-REIMPORTAR
+                 CLOSE ARQ-IMPORTACAO
+              ELSE
+                 MOVE "P" TO WS-MODO-EXECUCAO
+                 MOVE SPACE TO WS-FINAL-ARQUIVO
+                 MOVE ZEROS TO WS-QT-PREVIA-INCLUSOES
+                               WS-QT-PREVIA-ALTERACO
+                               WS-QT-PREVIA-REJEICAO
+                 PERFORM 99-LER-ARQUIVO-ENTRADA
+                 PERFORM 2411-TRATA-REGISTROS
+                         UNTIL WS-FIM-ARQUIVO
+                 CLOSE ARQ-IMPORTACAO
+                 PERFORM 99-CONFIRMA-PREVIA
+                 IF WS-IMPORT-FOI-CANCELADA
+                    MOVE "Importacao Cancelada pelo Usuario"
+                         TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 ELSE
+                    MOVE "E" TO WS-MODO-EXECUCAO
+                    MOVE ZEROS TO WS-QT-REJEITADOS
+                    MOVE SPACE TO WS-FINAL-ARQUIVO
+                    OPEN INPUT ARQ-IMPORTACAO
+                    OPEN OUTPUT ARQ-REJEICAO
+                    PERFORM 99-LER-CHECKPOINT
+                    MOVE WS-QT-JA-PROCESSADOS TO WS-QT-PROCESSADOS
+                    PERFORM 99-LER-ARQUIVO-ENTRADA
+                    PERFORM 2411-TRATA-REGISTROS
+                            UNTIL WS-FIM-ARQUIVO
+                    CLOSE ARQ-IMPORTACAO
+                    CLOSE ARQ-REJEICAO
+                    PERFORM 99-ZERA-CHECKPOINT
+                    IF WS-QT-REJEITADOS NOT EQUAL ZEROS
+                       MOVE "Importacao com Pendencias: ver Log"
+                            TO WS-MENSAGEM
+                       PERFORM 99-MENSAGEM
+                    END-IF
+                 END-IF
+                 MOVE SPACE TO WS-FINAL-ARQUIVO
+              END-IF
            ELSE
-              MOVE "Arquivo n�o encontrado ou com erro!" 
-                   TO WS-MENSAGEM 
+              MOVE "Arquivo nao encontrado ou com erro!"
+                   TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
        241-SAIDA.
            EXIT.
@@ -373,6 +674,7 @@
        2411. 
            MOVE SPACES TO WS-ERRO 
                           WS-ACAO.
+           MOVE 1                   TO CLI-CD-EMPRESA.
            MOVE ARQ-CD-CLIENTE      TO CLI-CD-CLIENTE.
            START ARQ-CLIENTE KEY EQUAL CLI-CHAVE-CLIENTE.
            PERFORM 99-LER-CLIENTE-NEXT.
@@ -385,17 +687,17 @@
               MOVE "I" TO WS-ACAO.
       *
            MOVE ARQ-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
-           MOVE ZEROS TO CLI-CD-CLIENTE
-                         WS-ESTADO-ARQUIVO.           
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
            START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
            PERFORM 99-LER-CLIENTE-NEXT
                    UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
                       OR (ARQ-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
-                     AND (ARQ-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE).
+                     AND (ARQ-CD-CLIENTE NOT EQUAL CLI-CD-CLIENTE)).
       *
            IF ARQ-NR-CNPJ-CLIENTE EQUAL CLI-NR-CNPJ-CLIENTE
            AND WS-ACAO = "I"
-              MOVE "CNPJ j� Cadastrado" TO WS-ERRO.
+              MOVE "CNPJ ja Cadastrado" TO WS-ERRO.
       *
            MOVE ARQ-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
                                        WS-CNPJ.
@@ -405,28 +707,93 @@
       *
        241-MOVE-DADOS.
            IF WS-ERRO EQUAL SPACES
-              MOVE ARQ-CD-CLIENTE      TO CLI-CD-CLIENTE
-              MOVE ARQ-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
-              MOVE ARQ-DS-RAZAO-SOCIAL TO CLI-DS-RAZAO-SOCIAL
-              MOVE ARQ-NR-LATITUDE     TO CLI-NR-LATITUDE
-              MOVE ARQ-NR-LONGITUDE    TO CLI-NR-LONGITUDE
-              IF WS-ACAO-INCLUSAO
-                 MOVE ZEROS TO CLI-CD-VENDEDOR
-                               CLI-QT-DISTANCIA
-                 PERFORM 99-GRAVA-CLIENTE
-              ELSE 
-                 PERFORM 99-REGRAVA-CLIENTE.
+              IF WS-MODO-PREVIA
+                 IF WS-ACAO-ALTERACAO
+                    ADD 1 TO WS-QT-PREVIA-ALTERACO
+                 ELSE
+                    ADD 1 TO WS-QT-PREVIA-INCLUSOES
+                 END-IF
+              ELSE
+                 IF WS-ACAO-ALTERACAO
+                    MOVE "C"                  TO AUD-TIPO-ENTIDADE
+                    MOVE "A"                  TO AUD-TIPO-OPERACAO
+                    MOVE "A"                  TO AUD-IMAGEM
+                    MOVE CLI-CD-EMPRESA       TO AUD-CD-EMPRESA
+                    MOVE CLI-CD-CLIENTE       TO AUD-CHAVE
+                    MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
+                 END-IF
+                 MOVE 1                   TO CLI-CD-EMPRESA
+                 MOVE ARQ-CD-CLIENTE      TO CLI-CD-CLIENTE
+                 MOVE ARQ-NR-CNPJ-CLIENTE TO CLI-NR-CNPJ-CLIENTE
+                 MOVE ARQ-DS-RAZAO-SOCIAL TO CLI-DS-RAZAO-SOCIAL
+                 MOVE ARQ-NR-LATITUDE     TO CLI-NR-LATITUDE
+                 MOVE ARQ-NR-LONGITUDE    TO CLI-NR-LONGITUDE
+                 IF WS-ACAO-INCLUSAO
+                    MOVE ZEROS TO CLI-CD-VENDEDOR
+                                  CLI-QT-DISTANCIA
+                                  CLI-NR-CEP
+                                  CLI-CD-REGIAO
+                                  CLI-DT-ULTIMO-CONTATO
+                    MOVE SPACES TO CLI-DS-ENDERECO
+                                   CLI-DS-CIDADE
+                                   CLI-SG-UF
+                                   CLI-DS-TELEFONE
+                                   CLI-DS-EMAIL
+                    MOVE "N"                  TO CLI-MANUAL-PIN
+                    MOVE "A"                  TO CLI-SITUACAO
+                    PERFORM 99-GRAVA-CLIENTE
+                    MOVE "I"                  TO AUD-TIPO-OPERACAO
+                 ELSE
+                    PERFORM 99-REGRAVA-CLIENTE
+                 END-IF
+                 MOVE "C"                  TO AUD-TIPO-ENTIDADE
+                 MOVE "D"                  TO AUD-IMAGEM
+                 MOVE CLI-CD-EMPRESA       TO AUD-CD-EMPRESA
+                 MOVE CLI-CD-CLIENTE       TO AUD-CHAVE
+                 MOVE CLI-REGISTRO-CLIENTE TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA
+              END-IF
+           ELSE
+              IF WS-MODO-PREVIA
+                 ADD 1 TO WS-QT-PREVIA-REJEICAO
+              ELSE
+                 ADD 1                    TO WS-QT-REJEITADOS
+                 MOVE "C"                 TO REJ-TIPO-ENTIDADE
+                 MOVE ARQ-CD-CLIENTE      TO REJ-CHAVE
+                 MOVE ARQ-NR-CNPJ-CLIENTE TO REJ-NR-DOCUMENTO
+                 MOVE WS-ERRO             TO REJ-MOTIVO
+                 PERFORM 99-GRAVA-REJEICAO
+              END-IF.
       *
        241-LER-PROXIMO.
+           ADD 1 TO WS-QT-PROCESSADOS
+           IF WS-MODO-EFETIVO
+              DIVIDE WS-QT-PROCESSADOS BY 100
+                     GIVING   WS-DV-CHECKPOINT
+                     REMAINDER WS-RT-CHECKPOINT
+              IF WS-RT-CHECKPOINT EQUAL ZEROS
+                 PERFORM 99-GRAVA-CHECKPOINT
+              END-IF
+           END-IF
            PERFORM 99-LER-ARQUIVO-ENTRADA.
-      * 
+      *
        241-SAIDA.
            EXIT.
       *
        3-MODULO-FINAL SECTION.
       *--------------
        3.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 99-CONTA-REGISTROS
+              MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+              STRING "Clientes Cadastrados ao Sair: "
+                     WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           END-IF.
            CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-AUDITORIA.
            DISPLAY SST-LIMPA-TELA.
        3-SAIDA.
            EXIT.
@@ -439,21 +806,186 @@
       *
        99-LER-CLIENTE-NEXT.
            READ ARQ-CLIENTE NEXT.
-      * 
+      *
+       99-LER-CLIENTE-ANTERIOR.
+           READ ARQ-CLIENTE PREVIOUS.
+      *
+       99-CONTA-REGISTROS.
+           MOVE ZEROS TO WS-QT-REGISTROS
+                         CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 991-CONTA-UM-REGISTRO
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+      *
+       991-CONTA-UM-REGISTRO.
+           ADD 1 TO WS-QT-REGISTROS.
+           PERFORM 99-LER-CLIENTE-NEXT.
+      *
+       99-VALIDA-COORDENADAS.
+           IF WS-NR-LATITUDE GREATER 90,00000000
+              MOVE "Latitude Invalida (Maximo 90 Graus)!" TO WS-ERRO
+           ELSE
+              IF WS-NR-LONGITUDE GREATER 180,00000000
+                 MOVE "Longitude Invalida (Maximo 180 Graus)!"
+                                                         TO WS-ERRO.
+      *
+       99-GEOCODIFICA-ENDERECO.
+           MOVE "N" TO WS-ACHOU-UF.
+           IF WS-NR-LATITUDE EQUAL ZEROS AND WS-NR-LONGITUDE EQUAL ZEROS
+              PERFORM 991-BUSCA-UF
+                  VARYING WS-IX-UF FROM 1 BY 1
+                  UNTIL WS-IX-UF GREATER 27 OR WS-UF-ENCONTRADA.
+      *
+       991-BUSCA-UF.
+           IF WS-TAB-SIGLA (WS-IX-UF) EQUAL WS-SG-UF
+              MOVE WS-TAB-LATITUDE  (WS-IX-UF) TO WS-NR-LATITUDE
+              MOVE WS-TAB-LONGITUDE (WS-IX-UF) TO WS-NR-LONGITUDE
+              MOVE "S" TO WS-ACHOU-UF.
+      *
+       99-VERIFICA-COORD-DUPLICADA.
+           MOVE "N" TO WS-IND-COORD-DUPLICADA.
+           IF  WS-ERRO EQUAL SPACES
+           AND NOT WS-UF-ENCONTRADA
+           AND (WS-NR-LATITUDE  NOT EQUAL ZEROS
+           OR   WS-NR-LONGITUDE NOT EQUAL ZEROS)
+              MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                            WS-ESTADO-ARQUIVO
+              START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
+              PERFORM 99-LER-CLIENTE-NEXT
+              PERFORM 992-COMPARA-COORDENADAS
+                  UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
+                  OR WS-COORD-DUPLICADA
+              IF WS-COORD-DUPLICADA
+                 MOVE "Coordenadas Iguais as de Outro Cliente Ativo!"
+                                                          TO WS-ERRO.
+      *
+       992-COMPARA-COORDENADAS.
+           IF  CLI-NR-LATITUDE  EQUAL WS-NR-LATITUDE
+           AND CLI-NR-LONGITUDE EQUAL WS-NR-LONGITUDE
+           AND CLI-CD-CLIENTE   NOT EQUAL WS-CD-CLIENTE
+           AND CLI-SIT-ATIVO
+              MOVE "S" TO WS-IND-COORD-DUPLICADA
+           ELSE
+              PERFORM 99-LER-CLIENTE-NEXT.
+      *
        99-GRAVA-CLIENTE.
            WRITE CLI-REGISTRO-CLIENTE.
       *
        99-REGRAVA-CLIENTE.
            REWRITE CLI-REGISTRO-CLIENTE.
       *
-       99-LER-IMPORTACAO.
-           READ ARQ-REGISTRO-CLIENTE 
-               AT END MOVE "F" TO WS-FIM-ARQUIVO.
+       99-DELETA-CLIENTE.
+           DELETE ARQ-CLIENTE.
+      *
+       99-LER-ARQUIVO-ENTRADA.
+           READ ARQ-IMPORTACAO
+               AT END MOVE "F" TO WS-FINAL-ARQUIVO
+           END-READ
+           IF NOT WS-FIM-ARQUIVO AND WS-FORMATO-CSV
+              PERFORM 99-CONVERTE-CSV-CLIENTE
+           END-IF.
       *
        99-FECHA-ARQUIVO-ENTRADA.
            CLOSE ARQ-IMPORTACAO.
       *
-       COPY GV-VALIDACPF2.CPY.
+       99-CONVERTE-CSV-CLIENTE.
+           UNSTRING ARQ-LINHA-CLIENTE DELIMITED BY ";"
+               INTO WS-CSV-CAMPO1 WS-CSV-CAMPO2 WS-CSV-CAMPO3
+                    WS-CSV-CAMPO4 WS-CSV-CAMPO5.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO1) TO ARQ-CD-CLIENTE.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO2) TO ARQ-NR-CNPJ-CLIENTE.
+           MOVE FUNCTION TRIM   (WS-CSV-CAMPO3) TO ARQ-DS-RAZAO-SOCIAL.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO4) TO ARQ-NR-LATITUDE.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO5) TO ARQ-NR-LONGITUDE.
+      *
+       99-GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE LK-CD-USUARIO TO AUD-CD-USUARIO.
+           WRITE AUD-REGISTRO.
+      *
+       99-GRAVA-REJEICAO.
+           ACCEPT REJ-DATA FROM DATE YYYYMMDD.
+           ACCEPT REJ-HORA FROM TIME.
+           WRITE REJ-REGISTRO.
+      *
+       99-LER-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-OPERACAO-BEM-SUCEDIDA
+              READ ARQ-CHECKPOINT
+                  AT END MOVE ZEROS  TO CKP-QT-PROCESSADOS
+                         MOVE SPACES TO CKP-NM-ARQUIVO
+                         MOVE ZEROS  TO CKP-DT-CONCLUSAO
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           ELSE
+              MOVE ZEROS  TO CKP-QT-PROCESSADOS
+              MOVE SPACES TO CKP-NM-ARQUIVO
+              MOVE ZEROS  TO CKP-DT-CONCLUSAO
+           END-IF
+           IF CKP-NM-ARQUIVO EQUAL WID-ARQ-IMPORTACAO
+              MOVE CKP-QT-PROCESSADOS TO WS-QT-JA-PROCESSADOS
+              MOVE CKP-DT-CONCLUSAO   TO WS-DT-IMPORT-ANTERIOR
+           ELSE
+              MOVE ZEROS TO WS-QT-JA-PROCESSADOS
+                            WS-DT-IMPORT-ANTERIOR
+           END-IF
+           IF WS-QT-JA-PROCESSADOS NOT EQUAL ZEROS
+              PERFORM 99-LER-ARQUIVO-ENTRADA
+                      WS-QT-JA-PROCESSADOS TIMES
+           END-IF.
+      *
+       99-VERIFICA-REIMPORTACAO.
+           MOVE "N" TO WS-REIMPORTACAO-NEGADA
+           IF WS-QT-JA-PROCESSADOS EQUAL ZEROS
+           AND WS-DT-IMPORT-ANTERIOR NOT EQUAL ZEROS
+              STRING "Arquivo ja Importado em "
+                     WS-DT-IMPORT-ANTERIOR DELIMITED BY SIZE
+                     ". Importar Novamente (S/N) ?" DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF NOT WS-SIM
+                 MOVE "S" TO WS-REIMPORTACAO-NEGADA
+              END-IF
+           END-IF.
+      *
+       99-CONFIRMA-PREVIA.
+           MOVE "N" TO WS-IMPORTACAO-CANCELADA
+           MOVE WS-QT-PREVIA-INCLUSOES TO WS-QT-PREVIA-INC-ED
+           MOVE WS-QT-PREVIA-ALTERACO  TO WS-QT-PREVIA-ALT-ED
+           MOVE WS-QT-PREVIA-REJEICAO  TO WS-QT-PREVIA-REJ-ED
+           STRING "Pendentes: " DELIMITED BY SIZE
+                  WS-QT-PREVIA-INC-ED  DELIMITED BY SIZE
+                  " Inc, " DELIMITED BY SIZE
+                  WS-QT-PREVIA-ALT-ED  DELIMITED BY SIZE
+                  " Alt, " DELIMITED BY SIZE
+                  WS-QT-PREVIA-REJ-ED  DELIMITED BY SIZE
+                  " Rej. Confirma (S/N) ?" DELIMITED BY SIZE
+                  INTO WS-MENSAGEM
+           PERFORM 99-MENSAGEM
+           IF NOT WS-SIM
+              MOVE "S" TO WS-IMPORTACAO-CANCELADA
+           END-IF.
+      *
+       99-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WS-QT-PROCESSADOS  TO CKP-QT-PROCESSADOS.
+           MOVE WID-ARQ-IMPORTACAO TO CKP-NM-ARQUIVO.
+           MOVE ZEROS              TO CKP-DT-CONCLUSAO.
+           WRITE CKP-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       99-ZERA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE ZEROS              TO CKP-QT-PROCESSADOS.
+           MOVE WID-ARQ-IMPORTACAO TO CKP-NM-ARQUIVO.
+           ACCEPT CKP-DT-CONCLUSAO FROM DATE YYYYMMDD.
+           WRITE CKP-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       COPY GV-VALIDACPF1.CPY.
       *
        99-MENSAGEM.
            DISPLAY SST-MENSAGEM.
