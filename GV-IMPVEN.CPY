@@ -0,0 +1,16 @@
+      * ARQUIVO DE IMPORTACAO DE VENDEDORES - ACEITA DOIS LAYOUTS,
+      * SELECIONADOS EM TEMPO DE EXECUCAO PELO PROGRAMA: POSICIONAL
+      * (LAYOUT ORIGINAL) OU CSV/DELIMITADO POR ";" (ARQ-LINHA-VENDEDOR).
+       FD  ARQ-IMPORTACAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-IMPORTACAO.
+      *
+       01  ARQ-REGISTRO-VENDEDOR.
+           03 ARQ-CD-VENDEDOR        PIC  9(007).
+           03 ARQ-NR-CPF-VENDEDOR    PIC  9(011).
+           03 ARQ-NM-VENDEDOR        PIC  X(040).
+           03 ARQ-NR-LATITUDE        PIC S9(003)V9(008).
+           03 ARQ-NR-LONGITUDE       PIC S9(003)V9(008).
+      *
+       01  ARQ-LINHA-VENDEDOR        PIC  X(160).
+      *
