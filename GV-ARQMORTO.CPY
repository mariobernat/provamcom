@@ -0,0 +1,15 @@
+      * ARQUIVOS MORTOS (LINE SEQUENTIAL) COM OS CADASTROS DE
+      * CLIENTES E VENDEDORES INATIVOS REMOVIDOS NO ARQUIVAMENTO
+      * DE FINAL DE ANO
+       FD  ARQ-MORTO-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-MORTO-CLIENTE.
+      *
+       01  ARM-REGISTRO-CLIENTE     PIC X(250).
+      *
+       FD  ARQ-MORTO-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-MORTO-VENDEDOR.
+      *
+       01  ARM-REGISTRO-VENDEDOR    PIC X(250).
+      *
