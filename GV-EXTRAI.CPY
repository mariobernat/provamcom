@@ -0,0 +1,73 @@
+      * ARQUIVOS DE EXTRACAO PARA CARGA EM BANCO DE DADOS RELACIONAL -
+      * UM REGISTRO POR LINHA, CAMPOS DELIMITADOS POR ";", NA MESMA
+      * ORDEM DAS COLUNAS DAS TABELAS CLIENTE E VENDEDOR
+       FD  ARQ-EXTRACAO-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-EXT-CLIENTE.
+      *
+       01  EXT-REGISTRO-CLIENTE.
+           03 EXT-CLI-CD-EMPRESA        PIC  9(002).
+           03 EXT-CLI-DELIMITADOR-01    PIC  X(001).
+           03 EXT-CLI-CD-CLIENTE        PIC  9(007).
+           03 EXT-CLI-DELIMITADOR-02    PIC  X(001).
+           03 EXT-CLI-NR-CNPJ-CLIENTE   PIC  9(015).
+           03 EXT-CLI-DELIMITADOR-03    PIC  X(001).
+           03 EXT-CLI-DS-RAZAO-SOCIAL   PIC  X(040).
+           03 EXT-CLI-DELIMITADOR-04    PIC  X(001).
+           03 EXT-CLI-NR-LATITUDE       PIC S9(003)V9(008).
+           03 EXT-CLI-DELIMITADOR-05    PIC  X(001).
+           03 EXT-CLI-NR-LONGITUDE      PIC S9(003)V9(008).
+           03 EXT-CLI-DELIMITADOR-06    PIC  X(001).
+           03 EXT-CLI-CD-VENDEDOR       PIC  9(007).
+           03 EXT-CLI-DELIMITADOR-07    PIC  X(001).
+           03 EXT-CLI-QT-DISTANCIA      PIC  9(015).
+           03 EXT-CLI-DELIMITADOR-08    PIC  X(001).
+           03 EXT-CLI-DS-ENDERECO       PIC  X(040).
+           03 EXT-CLI-DELIMITADOR-09    PIC  X(001).
+           03 EXT-CLI-DS-CIDADE         PIC  X(030).
+           03 EXT-CLI-DELIMITADOR-10    PIC  X(001).
+           03 EXT-CLI-SG-UF             PIC  X(002).
+           03 EXT-CLI-DELIMITADOR-11    PIC  X(001).
+           03 EXT-CLI-NR-CEP            PIC  9(008).
+           03 EXT-CLI-DELIMITADOR-12    PIC  X(001).
+           03 EXT-CLI-SITUACAO          PIC  X(001).
+           03 EXT-CLI-DELIMITADOR-13    PIC  X(001).
+           03 EXT-CLI-MANUAL-PIN        PIC  X(001).
+           03 EXT-CLI-DELIMITADOR-14    PIC  X(001).
+           03 EXT-CLI-CD-REGIAO         PIC  9(003).
+           03 EXT-CLI-DELIMITADOR-15    PIC  X(001).
+           03 EXT-CLI-DT-ULTIMO-CONTATO PIC  9(008).
+           03 EXT-CLI-DELIMITADOR-16    PIC  X(001).
+           03 EXT-CLI-DS-TELEFONE       PIC  X(013).
+           03 EXT-CLI-DELIMITADOR-17    PIC  X(001).
+           03 EXT-CLI-DS-EMAIL          PIC  X(034).
+      *
+       FD  ARQ-EXTRACAO-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-EXT-VENDEDOR.
+      *
+       01  EXT-REGISTRO-VENDEDOR.
+           03 EXT-FOR-CD-EMPRESA        PIC  9(002).
+           03 EXT-FOR-DELIMITADOR-01    PIC  X(001).
+           03 EXT-FOR-CD-VENDEDOR       PIC  9(007).
+           03 EXT-FOR-DELIMITADOR-02    PIC  X(001).
+           03 EXT-FOR-NR-CPF-VENDEDOR   PIC  9(011).
+           03 EXT-FOR-DELIMITADOR-03    PIC  X(001).
+           03 EXT-FOR-NM-VENDEDOR       PIC  X(040).
+           03 EXT-FOR-DELIMITADOR-04    PIC  X(001).
+           03 EXT-FOR-NR-LATITUDE       PIC S9(003)V9(008).
+           03 EXT-FOR-DELIMITADOR-05    PIC  X(001).
+           03 EXT-FOR-NR-LONGITUDE      PIC S9(003)V9(008).
+           03 EXT-FOR-DELIMITADOR-06    PIC  X(001).
+           03 EXT-FOR-SITUACAO          PIC  X(001).
+           03 EXT-FOR-DELIMITADOR-07    PIC  X(001).
+           03 EXT-FOR-CD-SUPERVISOR     PIC  9(007).
+           03 EXT-FOR-DELIMITADOR-08    PIC  X(001).
+           03 EXT-FOR-CD-REGIAO         PIC  9(003).
+           03 EXT-FOR-DELIMITADOR-09    PIC  X(001).
+           03 EXT-FOR-PC-COMISSAO       PIC  9(003)V9(002).
+           03 EXT-FOR-DELIMITADOR-10    PIC  X(001).
+           03 EXT-FOR-VL-COTA-VENDA     PIC  9(013)V9(002).
+           03 EXT-FOR-DELIMITADOR-11    PIC  X(001).
+           03 EXT-FOR-VL-VENDA-REALIZADA PIC 9(013)V9(002).
+      *
