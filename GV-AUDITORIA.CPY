@@ -0,0 +1,23 @@
+      * ARQUIVO DE AUDITORIA - HISTORICO DE INCLUSAO/ALTERACAO/EXCLUSAO
+      * DE CLIENTES E VENDEDORES (IMAGEM ANTES/DEPOIS DO REGISTRO)
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD.
+      *
+       01  AUD-REGISTRO.
+           03 AUD-DATA               PIC 9(008).
+           03 AUD-HORA               PIC 9(008).
+           03 AUD-CD-USUARIO         PIC X(008).
+           03 AUD-TIPO-ENTIDADE      PIC X(001).
+              88 AUD-ENT-CLIENTE                VALUE "C".
+              88 AUD-ENT-VENDEDOR               VALUE "V".
+           03 AUD-TIPO-OPERACAO      PIC X(001).
+              88 AUD-OPER-INCLUSAO              VALUE "I".
+              88 AUD-OPER-ALTERACAO             VALUE "A".
+              88 AUD-OPER-EXCLUSAO              VALUE "E".
+           03 AUD-IMAGEM             PIC X(001).
+              88 AUD-IMG-ANTES                  VALUE "A".
+              88 AUD-IMG-DEPOIS                 VALUE "D".
+           03 AUD-CD-EMPRESA         PIC 9(002).
+           03 AUD-CHAVE              PIC 9(007).
+           03 AUD-DADOS-REGISTRO     PIC X(250).
+      *
