@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-ARQUIVA.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Arquivamento de Final de Ano dos Cadastros
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+      *     Remove do cadastro ativo de Clientes e Vendedores os
+      *     registros marcados como Inativos (CLI-SIT-INATIVO /
+      *     FOR-SIT-INATIVO), gravando-os em arquivos mortos antes
+      *     de excluir o registro do arquivo indexado. Recomenda-se
+      *     executar a opcao de Backup antes deste arquivamento.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-MORTO-CLIENTE ASSIGN TO DISK
+             WID-ARQ-MORTO-CLIENTE
+             organization       is line sequential.
+           SELECT ARQ-MORTO-VENDEDOR ASSIGN TO DISK
+             WID-ARQ-MORTO-VENDEDOR
+             organization       is line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+       COPY GV-CADVEN.CPY.
+       COPY GV-ARQMORTO.CPY.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE         PIC X(60) VALUE "GV-CLIENTE.DAT".
+           03 WID-ARQ-VENDEDOR        PIC X(60) VALUE "GV-VENDEDOR.DAT".
+           03 WID-ARQ-MORTO-CLIENTE   PIC X(60) VALUE
+              "GV-CLIENTE.MORTO".
+           03 WID-ARQ-MORTO-VENDEDOR  PIC X(60) VALUE
+              "GV-VENDEDOR.MORTO".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO       PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA       VALUE "00".
+              88 WS-ERRO-ACESSO                 VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO        PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                 VALUE "F".
+           03 WS-MENSAGEM             PIC X(68).
+           03 WS-RESPOSTA             PIC X(01).
+              88 WS-SIM                         VALUE "S" "s".
+              88 WS-NAO                         VALUE "N" "n".
+           03 WS-QT-CLI-ARQUIVADOS    PIC 9(07) VALUE ZEROS.
+           03 WS-QT-FOR-ARQUIVADOS    PIC 9(07) VALUE ZEROS.
+           03 WS-QT-ED                PIC ZZZZZZ9.
+      *
+       COPY GV-LINKAGE.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-ARQUIVA.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 20 VALUE "Arquivamento de Final de Ano".
+           03 LINE 05 COL 10 VALUE
+              "Remove do cadastro ativo os Clientes e Vendedores ".
+           03 LINE 06 COL 10 VALUE
+              "marcados como Inativos, gravando-os em arquivo morto.".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           DISPLAY SST-ARQUIVA.
+           MOVE "Confirma o Arquivamento dos Inativos (S/N) ?"
+                TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           IF NOT WS-SIM
+              MOVE "F" TO WS-FINAL-ARQUIVO
+           ELSE
+              OPEN I-O ARQ-CLIENTE
+              IF WS-ERRO-ACESSO
+                 MOVE "F" TO WS-FINAL-ARQUIVO
+                 MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              END-IF
+              IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+                 MOVE "F" TO WS-FINAL-ARQUIVO
+                 MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              END-IF
+              OPEN I-O ARQ-VENDEDOR
+              IF WS-ERRO-ACESSO
+                 MOVE "F" TO WS-FINAL-ARQUIVO
+                 MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              END-IF
+              IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+                 MOVE "F" TO WS-FINAL-ARQUIVO
+                 MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+                 PERFORM 99-MENSAGEM
+              END-IF
+              OPEN OUTPUT ARQ-MORTO-CLIENTE
+              OPEN OUTPUT ARQ-MORTO-VENDEDOR
+           END-IF.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 21-ARQUIVA-CLIENTES
+              PERFORM 22-ARQUIVA-VENDEDORES
+              PERFORM 23-IMPRIME-TOTAIS.
+       2-SAIDA.
+           EXIT.
+      *
+       21-ARQUIVA-CLIENTES SECTION.
+      *--------------------
+       21.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 211-ARQUIVA-UM-CLIENTE
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       21-SAIDA.
+           EXIT.
+      *
+       211-ARQUIVA-UM-CLIENTE SECTION.
+       211.
+           IF CLI-SIT-INATIVO
+              MOVE CLI-REGISTRO-CLIENTE TO ARM-REGISTRO-CLIENTE
+              WRITE ARM-REGISTRO-CLIENTE
+              PERFORM 99-DELETA-CLIENTE
+              ADD 1 TO WS-QT-CLI-ARQUIVADOS
+           END-IF.
+           PERFORM 99-LER-CLIENTE-NEXT.
+       211-SAIDA.
+           EXIT.
+      *
+       22-ARQUIVA-VENDEDORES SECTION.
+      *----------------------
+       22.
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+           PERFORM 221-ARQUIVA-UM-VENDEDOR
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       22-SAIDA.
+           EXIT.
+      *
+       221-ARQUIVA-UM-VENDEDOR SECTION.
+       221.
+           IF FOR-SIT-INATIVO
+              MOVE FOR-REGISTRO-VENDEDOR TO ARM-REGISTRO-VENDEDOR
+              WRITE ARM-REGISTRO-VENDEDOR
+              PERFORM 99-DELETA-VENDEDOR
+              ADD 1 TO WS-QT-FOR-ARQUIVADOS
+           END-IF.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+       221-SAIDA.
+           EXIT.
+      *
+       23-IMPRIME-TOTAIS SECTION.
+      *-----------------
+       23.
+           MOVE WS-QT-CLI-ARQUIVADOS TO WS-QT-ED.
+           STRING "Clientes Arquivados em GV-CLIENTE.MORTO: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-FOR-ARQUIVADOS TO WS-QT-ED.
+           STRING "Vendedores Arquivados em GV-VENDEDOR.MORTO: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+       23-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-MORTO-CLIENTE.
+           CLOSE ARQ-MORTO-VENDEDOR.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-LER-VENDEDOR-NEXT.
+           READ ARQ-VENDEDOR NEXT.
+      *
+       99-DELETA-CLIENTE.
+           DELETE ARQ-CLIENTE.
+      *
+       99-DELETA-VENDEDOR.
+           DELETE ARQ-VENDEDOR.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
