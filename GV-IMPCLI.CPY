@@ -0,0 +1,16 @@
+      * ARQUIVO DE IMPORTACAO DE CLIENTES - ACEITA DOIS LAYOUTS,
+      * SELECIONADOS EM TEMPO DE EXECUCAO PELO PROGRAMA: POSICIONAL
+      * (LAYOUT ORIGINAL) OU CSV/DELIMITADO POR ";" (ARQ-LINHA-CLIENTE).
+       FD  ARQ-IMPORTACAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-IMPORTACAO.
+      *
+       01  ARQ-REGISTRO-CLIENTE.
+           03 ARQ-CD-CLIENTE         PIC  9(007).
+           03 ARQ-NR-CNPJ-CLIENTE    PIC  9(015).
+           03 ARQ-DS-RAZAO-SOCIAL    PIC  X(040).
+           03 ARQ-NR-LATITUDE        PIC S9(003)V9(008).
+           03 ARQ-NR-LONGITUDE       PIC S9(003)V9(008).
+      *
+       01  ARQ-LINHA-CLIENTE         PIC  X(160).
+      *
