@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-COMISSAO.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Calculo de Comissao dos Vendedores
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDA ASSIGN TO DISK WID-ARQ-VENDA
+             organization       is line sequential.
+           SELECT RELATO   ASSIGN TO DISK.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADVEN.CPY.
+       COPY GV-IMPVENDA.CPY.
+      *
+       FD  RELATO
+           VALUE OF FILE-ID IS WS01-ARQUIVO
+           LABEL RECORD IS  OMITTED.
+       01  LINHA                       PIC X(116).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-VENDEDOR       PIC X(15) VALUE "GV-VENDEDOR.DAT".
+           03 WID-ARQ-VENDA          PIC X(20) VALUE SPACES.
+           03 WS01-ARQUIVO           PIC X(60) VALUE "IMPRESSAO.IMP".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MENSAGEM            PIC X(68).
+           03 WS-RESPOSTA            PIC X(01).
+              88 WS-SIM                        VALUE "S" "s".
+              88 WS-NAO                        VALUE "N" "n".
+           03 WS-NR-LIN              PIC 9(03) VALUE 999.
+           03 WS-NR-PAG              PIC 9(03) VALUE 0.
+           03 WS-VL-COMISSAO         PIC 9(011)V9(002).
+           03 WS-VL-TOTAL-COMISSAO   PIC 9(013)V9(002) VALUE ZEROS.
+      *
+      * LAYOUT DO RELATORIO DE COMISSAO
+       01  CAB-01.
+           02 FILLER            PIC X(40) VALUE SPACES.
+           02 FILLER            PIC X(58) VALUE " RELATORIO COMISSAO".
+           02 FILLER            PIC X(05) VALUE "Pag: ".
+           02 WL-NR-PAGINA      PIC 9(03) VALUE ZEROS.
+      *
+       01  CAB-02.
+           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(07) VALUE " CODIGO".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(40) VALUE "NOME".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(16) VALUE "     VALOR VENDA".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "  PERC.%".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(16) VALUE "  VALOR COMISSAO".
+           03 FILLER    PIC X(16) VALUE SPACES.
+      *
+       01  CAB-03.
+           03 FILLER PIC X(116) VALUE IS ALL '='.
+      *
+       01  LIN-01.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 WL-CODIGO    PIC  ZZZZZZ9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-NOME      PIC  X(040).
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-VL-VENDA  PIC  ZZZZZZZZZZZZ9,99.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-PC-COMISSAO PIC ZZ9,99.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-VL-COMISSAO PIC ZZZZZZZZZZZZ9,99.
+           03 FILLER       PIC  X(014) VALUE SPACES.
+      *
+       01  LIN-TOTAL.
+           03 FILLER       PIC  X(008) VALUE SPACES.
+           03 FILLER       PIC  X(025) VALUE "Total Geral de Comissao:".
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-VL-TOTAL  PIC ZZZZZZZZZZZZ9,99.
+           03 FILLER       PIC  X(066) VALUE SPACES.
+      *
+       COPY GV-LINKAGE.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-LIMPA-TELA.
+           03 LINE 22 COL 10 BLANK LINE.
+           03 LINE 20 COL 01 BLANK LINE.
+           03 LINE 19 COL 01 BLANK LINE.
+           03 LINE 18 COL 01 BLANK LINE.
+           03 LINE 17 COL 01 BLANK LINE.
+           03 LINE 16 COL 01 BLANK LINE.
+           03 LINE 15 COL 01 BLANK LINE.
+           03 LINE 14 COL 01 BLANK LINE.
+           03 LINE 13 COL 01 BLANK LINE.
+           03 LINE 12 COL 01 BLANK LINE.
+           03 LINE 11 COL 01 BLANK LINE.
+           03 LINE 10 COL 01 BLANK LINE.
+           03 LINE 09 COL 01 BLANK LINE.
+           03 LINE 08 COL 01 BLANK LINE.
+           03 LINE 07 COL 01 BLANK LINE.
+           03 LINE 06 COL 01 BLANK LINE.
+           03 LINE 05 COL 01 BLANK LINE.
+           03 LINE 04 COL 01 BLANK LINE.
+           03 LINE 02 COL 30 VALUE "                              ".
+      *
+       01  SST-OPCOES-COMISSAO.
+           03 LINE 02 COL 24 VALUE "Calculo de Comissao de Vendedores".
+           03 LINE 05 COL 07 VALUE "Informe o Arquivo de Vendas:".
+           03 LINE 05 COL 36 USING WID-ARQ-VENDA.
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           OPEN I-O ARQ-VENDEDOR.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN OUTPUT RELATO.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           ACCEPT SST-OPCOES-COMISSAO.
+           IF WID-ARQ-VENDA EQUAL SPACE
+              MOVE "Arquivo nao Informado." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           ELSE
+              IF NOT WS-FIM-ARQUIVO
+                 PERFORM 21-CALCULA-COMISSAO.
+       2-SAIDA.
+           EXIT.
+      *
+       21-CALCULA-COMISSAO SECTION.
+      *------------------
+       21.
+           OPEN INPUT ARQ-VENDA.
+           IF WS-OPERACAO-BEM-SUCEDIDA
+              MOVE SPACE TO WS-FINAL-ARQUIVO
+              MOVE ZEROS TO WS-VL-TOTAL-COMISSAO
+              PERFORM 99-LER-ARQUIVO-VENDA
+              PERFORM 211-TRATA-VENDA
+                      UNTIL WS-FIM-ARQUIVO
+              CLOSE ARQ-VENDA
+              PERFORM 212-IMPRIME-TOTAL
+              MOVE "Calculo de Comissao Concluido." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           ELSE
+              MOVE "Arquivo de Vendas nao Encontrado." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+       21-SAIDA.
+           EXIT.
+      *
+       211-TRATA-VENDA SECTION.
+       211.
+           MOVE 1               TO FOR-CD-EMPRESA.
+           MOVE VND-CD-VENDEDOR TO FOR-CD-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR.
+           IF WS-OPERACAO-BEM-SUCEDIDA
+           AND FOR-SIT-ATIVO
+              MOVE FOR-PC-COMISSAO TO WL-PC-COMISSAO
+              COMPUTE WS-VL-COMISSAO ROUNDED =
+                      VND-VL-VENDA * FOR-PC-COMISSAO / 100
+              ADD WS-VL-COMISSAO TO WS-VL-TOTAL-COMISSAO
+              ADD VND-VL-VENDA     TO FOR-VL-VENDA-REALIZADA
+              PERFORM 99-REGRAVA-VENDEDOR
+              MOVE FOR-CD-VENDEDOR TO WL-CODIGO
+              MOVE FOR-NM-VENDEDOR TO WL-NOME
+              MOVE VND-VL-VENDA    TO WL-VL-VENDA
+              MOVE WS-VL-COMISSAO  TO WL-VL-COMISSAO
+              PERFORM 2110-IMPRIME-LINHA
+           END-IF
+           PERFORM 99-LER-ARQUIVO-VENDA.
+       211-SAIDA.
+           EXIT.
+      *
+       2110-IMPRIME-LINHA SECTION.
+       2110.
+           ADD 1 TO WS-NR-LIN.
+           IF WS-NR-LIN > 66
+              ADD 1 TO WS-NR-PAG
+              IF WS-NR-PAG > 1
+                 MOVE SPACES TO LINHA
+                 WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
+              END-IF
+              MOVE WS-NR-PAG TO WL-NR-PAGINA
+              WRITE LINHA FROM CAB-01 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-02 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE SPACES TO LINHA
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-01 BEFORE ADVANCING 1.
+       2110-SAIDA.
+           EXIT.
+      *
+       212-IMPRIME-TOTAL SECTION.
+       212.
+           MOVE WS-VL-TOTAL-COMISSAO TO WL-VL-TOTAL.
+           WRITE LINHA FROM LIN-TOTAL BEFORE ADVANCING 1.
+       212-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-VENDEDOR.
+           DISPLAY SST-LIMPA-TELA.
+           CLOSE RELATO.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-VENDEDOR.
+           READ ARQ-VENDEDOR.
+      *
+       99-REGRAVA-VENDEDOR.
+           REWRITE FOR-REGISTRO-VENDEDOR.
+      *
+       99-LER-ARQUIVO-VENDA.
+           READ ARQ-VENDA
+               AT END MOVE "F" TO WS-FINAL-ARQUIVO.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
