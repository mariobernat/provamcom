@@ -0,0 +1,9 @@
+      * ARQUIVO DE IMPORTACAO DE VENDAS POR VENDEDOR (LAYOUT POSICIONAL)
+       FD  ARQ-VENDA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-VENDA.
+      *
+       01  VND-REGISTRO-VENDA.
+           03 VND-CD-VENDEDOR        PIC  9(007).
+           03 VND-VL-VENDA           PIC  9(013)V9(002).
+      *
