@@ -0,0 +1,12 @@
+      * ARQUIVO DE CHECKPOINT DA IMPORTACAO - ULTIMO REGISTRO
+      * PROCESSADO, PARA REINICIO APOS ABEND SEM REPROCESSAR TUDO.
+      * TAMBEM GUARDA O NOME E A DATA DE CONCLUSAO DA ULTIMA IMPORTACAO
+      * COMPLETA, PARA DETECTAR TENTATIVA DE REIMPORTAR O MESMO ARQUIVO.
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+      *
+       01  CKP-REGISTRO.
+           03 CKP-QT-PROCESSADOS     PIC 9(007).
+           03 CKP-NM-ARQUIVO         PIC X(020).
+           03 CKP-DT-CONCLUSAO       PIC 9(008).
+      *
