@@ -0,0 +1,22 @@
+      * ARQUIVO DE RESUMO ESTATISTICO DA RODADA DE DISTRIBUICAO
+       FD  ARQ-RESUMO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-RESUMO.
+      *
+       01  RES-REGISTRO.
+           03 RES-DT-EXECUCAO          PIC 9(008).
+           03 RES-DELIMITADOR-1        PIC X(001).
+           03 RES-HR-EXECUCAO          PIC 9(006).
+           03 RES-DELIMITADOR-2        PIC X(001).
+           03 RES-QT-PROCESSADOS       PIC 9(007).
+           03 RES-DELIMITADOR-3        PIC X(001).
+           03 RES-QT-ATRIBUIDOS        PIC 9(007).
+           03 RES-DELIMITADOR-4        PIC X(001).
+           03 RES-QT-SEM-VENDEDOR      PIC 9(007).
+           03 RES-DELIMITADOR-5        PIC X(001).
+           03 RES-QT-EXCECOES          PIC 9(007).
+           03 RES-DELIMITADOR-6        PIC X(001).
+           03 RES-QT-VENDEDORES-USADOS PIC 9(005).
+           03 RES-DELIMITADOR-7        PIC X(001).
+           03 RES-QT-MEDIA-DISTANCIA   PIC 9(015).
+      *
