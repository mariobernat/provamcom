@@ -1,17 +1,17 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. GV-CADVENDEDOR.
+000200 PROGRAM-ID. GV-RELVENDEDOR.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Cadastro de Vendedores
+      *     Funcao: Cadastro de Vendedores
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
              organization       is indexed
@@ -19,14 +19,27 @@
              record key         is FOR-CHAVE-VENDEDOR
              lock mode          is manual
              file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-CLIENTE  ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
            SELECT ARQ-SORT ASSIGN TO DISK.
            SELECT RELATO   ASSIGN TO DISK.
+           SELECT ARQ-EXPORTACAO ASSIGN TO DISK WID-ARQ-EXPORTACAO
+             organization       is line sequential.
+           SELECT ARQ-CORREIO ASSIGN TO DISK WID-ARQ-CORREIO
+             organization       is line sequential.
       *
        DATA DIVISION.
        FILE SECTION.
-       COPY GV-IMPVEN.CPY.
+       COPY GV-CADVEN.CPY.
+       COPY GV-CADCLI.CPY.
+       COPY GV-EXPRELVEN.CPY.
+       COPY GV-EXPRELVEN2.CPY.
       *
-       SD  ARQ-SORT
+       SD  ARQ-SORT.
        01  REG-SORT.
            03 CHAVE-SORT.
               05  SOR-CODIGO        PIC  9(007).
@@ -34,64 +47,115 @@
            03 RCHAVE-SORT REDEFINES CHAVE-SORT.
               05  RSOR-NOME         PIC  X(040).
               05  RSOR-CODIGO       PIC  9(007).
+           03 TCHAVE-SORT REDEFINES CHAVE-SORT.
+              05  TSOR-SUPERVISOR   PIC  9(007).
+              05  TSOR-CODIGO       PIC  9(007).
+              05  FILLER            PIC  X(033).
            03 SOR-CD-VENDEDOR       PIC 9(007).
            03 SOR-NR-CPF-VENDEDOR   PIC 9(015).
            03 SOR-NR-LATITUDE       PIC 9(003)V9(008).
            03 SOR-NR-LONGITUDE      PIC 9(003)V9(008).
+           03 SOR-NM-VENDEDOR       PIC X(040).
+           03 SOR-CD-SUPERVISOR     PIC 9(007).
+           03 SOR-VL-COTA-VENDA      PIC 9(013)V9(002).
+           03 SOR-VL-VENDA-REALIZADA PIC 9(013)V9(002).
       *
        FD  RELATO
            VALUE OF FILE-ID IS WS01-ARQUIVO
            LABEL RECORD IS  OMITTED.
        01  LINHA                       PIC X(116).
+      *
+       FD  ARQ-CORREIO
+           LABEL RECORD IS STANDARD.
+       01  COR-LINHA                   PIC X(200).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-IDENTIFICACAO-ARQUIVOS.
            03 WID-ARQ-VENDEDOR       PIC X(15) VALUE "GV-VENDEDOR.DAT".
+           03 WID-ARQ-CLIENTE        PIC X(15) VALUE "GV-CLIENTE.DAT".
            03 WS01-ARQUIVO           PIC X(60) VALUE "IMPRESSAO.IMP".
+           03 WID-ARQ-EXPORTACAO     PIC X(20) VALUE "RELVENDEDOR.CSV".
+           03 WID-ARQ-CORREIO        PIC X(20) VALUE "RELVENDEDOR.MAIL".
       *
        01  WS-RESULTADO-ACESSO.
            03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
               88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
               88 WS-ERRO-ACESSO                VALUE "39".
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-OPCAO-RELATORIO     PIC 9(01) VALUE 1.
+              88 WS-REL-VENDEDORES              VALUE 1.
+              88 WS-REL-CARTEIRA                VALUE 2.
            03 WS-OPCAO-ORDENA        PIC 9(01) VALUE ZEROS.
               88 WS-ORD-ASCENDENTE             VALUE 1.
               88 WS-ORD-DESCENDENTE            VALUE 2.
            03 WS-OPCAO-CLASS         PIC 9(01) VALUE ZEROS.
               88 WS-CLA-CODIGO                 VALUE 1.
               88 WS-CLA-NOME                   VALUE 2.
+              88 WS-CLA-SUPERVISOR             VALUE 3.
            03 WS-OPCAO-FILTRO        PIC 9(01) VALUE ZEROS.
               88 WS-FIL-TODOS                  VALUE 0.
               88 WS-FIL-COD-VENDEDOR           VALUE 1.
               88 WS-FIL-NOME                   VALUE 2.
+           03 WS-OPCAO-SAIDA         PIC 9(01) VALUE ZEROS.
+              88 WS-SAI-IMPRESSO               VALUE 1.
+              88 WS-SAI-CSV                    VALUE 2.
+           03 WS-OPCAO-PREVIA        PIC X(01) VALUE "N".
+              88 WS-COM-PREVIA                 VALUE "S" "s".
            03 WS-CD-CODIGO-FILTRO    PIC 9(07).
-           03 WS-DS-NOME-FILTRO      PIC X(40).   
-           03 WS-NR-LIN              PIC 9(03) VALUE 999. 
-           03 WS-NR-PAG              PIC 9(03) VALUE 0. 
+           03 WS-DS-NOME-FILTRO      PIC X(40).
+           03 WS-NR-LIN              PIC 9(03) VALUE 999.
+           03 WS-NR-PAG              PIC 9(03) VALUE 0.
+           03 WS-QT-LINHAS-PREVIA    PIC 9(02) VALUE ZEROS.
+           03 WS-LINHA-PREVIA        PIC X(080).
+           03 WS-RELATORIO-CANCELADO PIC X(01) VALUE "N".
+              88 WS-CANCELOU-RELATORIO         VALUE "S".
 
            03 WS-MENSAGEM            PIC X(68).
            03 WS-RESPOSTA            PIC X(01).
               88 WS-SIM                        VALUE "S" "s".
               88 WS-NAO                        VALUE "N" "n".
+              88 WS-CANCELA                    VALUE "C" "c".
            03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
               88 WS-FIM-ARQUIVO                VALUE "F".
-           03 WS-FINAL-SORT          PIC X(01) VALUE SPACES.  
+           03 WS-FINAL-SORT          PIC X(01) VALUE SPACES.
               88 WS-FIM-SORT                   VALUE "F".
            03 WS-ERRO                PIC X(60).
+           03 WS-CD-SUPERVISOR-ANTERIOR  PIC 9(007) VALUE ZEROS.
+           03 WS-QT-VENDEDOR-SUPERVISOR  PIC 9(005) VALUE ZEROS.
+           03 WS-IND-PRIMEIRO-SUPERVISOR PIC X(001) VALUE "S".
+              88 WS-PRIMEIRO-SUPERVISOR          VALUE "S".
+           03 WS-DS-EMAIL-DESTINO    PIC X(034) VALUE SPACES.
+      *
+      * ACUMULADORES DO RELATORIO DE CARTEIRA/DISTANCIA POR VENDEDOR
+           03 WS-QT-VENDEDOR-CART    PIC 9(005) VALUE ZEROS.
+           03 WS-CD-VENDEDOR-BUSCA   PIC 9(007) VALUE ZEROS.
+           03 WS-IX-CARTEIRA         PIC 9(005) VALUE ZEROS.
+           03 WS-IX-CARTEIRA-ACHADO  PIC 9(005) VALUE ZEROS.
+           03 WS-QT-DISTANCIA-MEDIA  PIC 9(015) VALUE ZEROS.
+      *
+       COPY GV-BUSCAPARC2.CPY.
+      *
+       01  WS-TAB-CARTEIRA-VENDEDOR.
+           03 WS-CARTEIRA-OCORRENCIA OCCURS 500 TIMES.
+              05 WS-CART-CD-VENDEDOR   PIC 9(007) VALUE ZEROS.
+              05 WS-CART-QT-CLIENTES   PIC 9(005) VALUE ZEROS.
+              05 WS-CART-QT-DISTANCIA  PIC 9(018) VALUE ZEROS.
       *
       * DADOS DO VENDEDOR
            03 WS-CD-VENDEDOR             PIC 9(007).
            03 WS-NR-CPF-VENDEDOR         PIC 9(011).
            03 WS-NM-VENDEDOR             PIC X(040).
-           03 WS-NR-LATITUDE             PIC SZZ9,99999999.
-           03 WS-NR-LONGITUDE            PIC SZZ9,99999999.
+           03 WS-NR-LATITUDE             PIC -ZZ9,99999999.
+           03 WS-NR-LONGITUDE            PIC -ZZ9,99999999.
+           03 WS-PC-ATINGIMENTO-COTA     PIC 9(003)V9(002)
+                                          VALUE ZEROS.
       *
-      * LAYOUT DO RELATORIOO DE VENDEDORES 
+      * LAYOUT DO RELATORIOO DE VENDEDORES
        01  CAB-01.
            02 FILLER            PIC X(40) VALUE SPACES.
-           02 FILLER            PIC X(58) VALUE "     RELATORIO DE VENDEDORES ".
+           02 FILLER            PIC X(58) VALUE " RELATORIO VENDEDORES".
            02 FILLER            PIC X(05) VALUE "Pag: ".
            02 WL-NR-PAGINA      PIC 9(03) VALUE ZEROS.
       *
@@ -103,10 +167,11 @@
            03 FILLER    PIC X(01) VALUE SPACES.
            03 FILLER    PIC X(11) VALUE "        CPF".
            03 FILLER    PIC X(01) VALUE SPACES.
-           03 FILLER    PIC X(13) VALUE "      LATITUDE".
+           03 FILLER    PIC X(13) VALUE "     LATITUDE".
            03 FILLER    PIC X(01) VALUE SPACES.
-           03 FILLER    PIC X(13) VALUE "     LONGITUDE".
-           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(13) VALUE "    LONGITUDE".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(07) VALUE " % COTA".
       *
        01  CAB-03.
            03 FILLER PIC X(116) VALUE IS ALL '='.
@@ -119,10 +184,54 @@
            03 FILLER       PIC  X(001) VALUE SPACES.
            03 WL-CPF       PIC  ZZZZZZZZZZ9.
            03 FILLER       PIC  X(001) VALUE SPACES.
-           03 WL-LATITUDE  PIC SZZ9,99999999.
+           03 WL-LATITUDE  PIC -ZZ9,99999999.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-LONGITUDE PIC -ZZ9,99999999.
            03 FILLER       PIC  X(001) VALUE SPACES.
-           03 WL-LONGITUDE PIC SZZ9,99999999.
+           03 WL-PC-COTA   PIC  ZZZ9,99.
+      *
+       01  LIN-SUBTOTAL.
            03 FILLER       PIC  X(008) VALUE SPACES.
+           03 FILLER       PIC  X(012) VALUE "Supervisor: ".
+           03 WL-SUP-CODIGO PIC ZZZZZZ9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 FILLER       PIC  X(020) VALUE "Total de Vendedores:".
+           03 WL-SUP-QTDE  PIC ZZZZ9.
+           03 FILLER       PIC  X(063) VALUE SPACES.
+      *
+      * LAYOUT DO RELATORIO DE CARTEIRA/DISTANCIA POR VENDEDOR
+       01  CAB-04.
+           02 FILLER            PIC X(35) VALUE SPACES.
+           02 FILLER            PIC X(58)
+                                 VALUE " RELATORIO CARTEIRA/DISTANCIA".
+           02 FILLER            PIC X(05) VALUE "Pag: ".
+           02 WL4-NR-PAGINA     PIC 9(03) VALUE ZEROS.
+      *
+       01  CAB-05.
+           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(07) VALUE " CODIGO".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(40) VALUE "NOME".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(09) VALUE "   CLIENT".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(18) VALUE "   DISTANCIA TOTAL".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(18) VALUE "   DISTANCIA MEDIA".
+      *
+       01  LIN-02.
+           03 FILLER        PIC  X(08) VALUE SPACES.
+           03 WL2-CODIGO    PIC  ZZZZZZ9.
+           03 FILLER        PIC  X(001) VALUE SPACES.
+           03 WL2-NOME      PIC  X(040).
+           03 FILLER        PIC  X(001) VALUE SPACES.
+           03 WL2-QTDE      PIC  ZZZZ9.
+           03 FILLER        PIC  X(005) VALUE SPACES.
+           03 WL2-DISTANCIA PIC  ZZZZZZZZZZZZZZZ9.
+           03 FILLER        PIC  X(001) VALUE SPACES.
+           03 WL2-MEDIA     PIC  ZZZZZZZZZZZZZZ9.
+      *
+       COPY GV-LINKAGE.
       *
        SCREEN SECTION.
       *
@@ -148,29 +257,53 @@
            03 LINE 02 COL 30 VALUE "                              ".
       *
        01  SST-OPCOES-VENDEDOR.
-           03 LINE 02 COL 30 VALUE "Relatorio de Vendedores".           
-           03 LINE 05 COL 08 VALUE "    Tipo de Ordena��o: ".
+           03 LINE 02 COL 30 VALUE "Relatorio de Vendedores".
+           03 LINE 04 COL 08 VALUE "       Tipo de Relatorio: ".
+           03 OPCAO0 LINE 04 COL 31 PIC 9 USING WS-OPCAO-RELATORIO AUTO.
+           03 LINE 04 COL 33 VALUE
+              "(1-Vendedores, 2-Carteira/Distancia)".
+           03 LINE 05 COL 08 VALUE "    Tipo de Ordenacao: ".
            03 OPCAO1 LINE 05 COL 31 PIC 9 USING WS-OPCAO-ORDENA AUTO.
            03 LINE 05 COL 33 VALUE "(1-Ascendente, 2-Decrescente)".
-           03 LINE 07 COL 08 VALUE "Tipo de Classifica��o: ".
+           03 LINE 07 COL 08 VALUE "Tipo de Classificacao: ".
            03 OPCAO2 LINE 07 COL 31 PIC 9 USING WS-OPCAO-CLASS AUTO.
-           03 LINE 07 COL 33 VALUE "(1-C�digo, 2-Nome)".
+           03 LINE 07 COL 33 VALUE
+              "(1-Codigo, 2-Nome, 3-Supervisor)".
            03 LINE 09 COL 08 VALUE "       Tipo de Filtro: ".
            03 OPCAO3 LINE 09 COL 31 PIC 9 USING WS-OPCAO-FILTRO AUTO.
-           03 LINE 09 COL 33 VALUE  "(0-Todos, 1-C�digo, 2-Nome)".
+           03 LINE 09 COL 33 VALUE  "(0-Todos, 1-Codigo, 2-Nome)".
       *
        01  SST-FILTRO-CODIGO.
-           03 LINE 10 COL 10 VALUE "         C�dido: ".
+           03 LINE 10 COL 10 VALUE "         Codido: ".
            03 LINE 10 COL 26 USING WS-CD-CODIGO-FILTRO.
       *
-       01  SST-FILTRO-RAZAO.
+       01  SST-FILTRO-NOME.
            03 LINE 10 COL 10 VALUE "           Nome: ".
            03 LINE 10 COL 26 USING WS-DS-NOME-FILTRO.
       *
-       01  SST-MENSAGEM.
-           03 LINE 22 COL 11 USING WS-MENSAGE.
+       01  SST-OPCOES-SAIDA.
+           03 LINE 11 COL 08 VALUE "        Tipo de Saida: ".
+           03 OPCAO4 LINE 11 COL 31 PIC 9 USING WS-OPCAO-SAIDA AUTO.
+           03 LINE 11 COL 33 VALUE "(1-Impressao, 2-Arquivo CSV)".
+           03 LINE 12 COL 08 VALUE "Pre-Visualizar Impressao: ".
+           03 OPCAO5 LINE 12 COL 35 PIC X USING WS-OPCAO-PREVIA AUTO.
+           03 LINE 12 COL 37 VALUE "(S/N)".
+      *
+       01  SST-EMAIL-DESTINO.
+           03 LINE 13 COL 08 VALUE "    Enviar para (E-mail): ".
+           03 LINE 13 COL 35 USING WS-DS-EMAIL-DESTINO.
+      *
+       01  SST-PREVIA-LINHA.
+           03 LINE 06 COL 08 VALUE "Pre-Visualizacao: ".
+           03 LINE 06 COL 27 PIC X(080) USING WS-LINHA-PREVIA.
+      *
+       01  SST-PREVIA-PAUSA.
+           03 LINE 20 COL 08 VALUE "ENTER Continuar / (C) Cancelar Relat
+      -                          "orio: ".
+           03 LINE 20 COL 54 PIC X USING WS-RESPOSTA AUTO.
       *
-       COPY GV-LINKAGE. 
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
       *
        PROCEDURE DIVISION USING LINKAGE-DADOS.
       *
@@ -178,8 +311,7 @@
       *-----------------
        0.
            PERFORM 1-MODULO-INICIAL.
-           PERFORM 2-MODULO-PRINCIPAL
-               UNTIL WS-FIM-PROGRAMA.
+           PERFORM 2-MODULO-PRINCIPAL.
            PERFORM 3-MODULO-FINAL.
        0-SAIDA.
            EXIT PROGRAM.
@@ -188,14 +320,14 @@
       *----------------
        1.
            OPEN I-O ARQ-VENDEDOR.
-           IF WS-ERRO-ACESSO 
+           IF WS-ERRO-ACESSO
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
-              PERFORM 99-MENSAGEM.             
+              PERFORM 99-MENSAGEM.
            OPEN OUTPUT RELATO.
        1-SAIDA.
            EXIT.
@@ -203,109 +335,434 @@
        2-MODULO-PRINCIPAL SECTION.
       *------------------
        2.
-           ACCEPT SST-OPCOES-VENDEDOR.
-           IF WS-FIL-COD-VENDEDOR
-              ACCEPT SST-FILTRO-CODIGO
+           IF LK-MODO-BATCH
+              MOVE 1 TO WS-OPCAO-RELATORIO
+              MOVE 1 TO WS-OPCAO-ORDENA
+              MOVE 1 TO WS-OPCAO-CLASS
+              MOVE 0 TO WS-OPCAO-FILTRO
+              MOVE 1 TO WS-OPCAO-SAIDA
+              MOVE "N" TO WS-OPCAO-PREVIA
+              PERFORM 21-TRATA-ENTRADA
            ELSE
-              ACCEPT SST-FILTRO-NOME.
-      *
-           IF  (WS-ORD-ASCENDENTE 
-           OR   WS-ORD-DESCENDENTE)
-           AND (WS-CLA-CODIGO 
-           OR   WS-CLA-NOME)
-           AND (WS-FIL-COD-VENDEDOR 
-           OR   WS-FIL-NOME)
-                PERFORM 21-TRATA-ENTRADA.
+              ACCEPT SST-OPCOES-VENDEDOR
+              IF WS-REL-CARTEIRA
+                 ACCEPT SST-OPCOES-SAIDA
+                 IF WS-SAI-IMPRESSO OR WS-SAI-CSV
+                    PERFORM 22-GERA-RELATORIO-CARTEIRA
+                    PERFORM 23-ENVIA-EMAIL
+                 END-IF
+              ELSE
+                 IF WS-FIL-COD-VENDEDOR
+                    ACCEPT SST-FILTRO-CODIGO
+                 ELSE
+                    ACCEPT SST-FILTRO-NOME
+                 END-IF
+                 ACCEPT SST-OPCOES-SAIDA
+      *
+                 IF  (WS-ORD-ASCENDENTE
+                 OR   WS-ORD-DESCENDENTE)
+                 AND (WS-CLA-CODIGO
+                 OR   WS-CLA-NOME
+                 OR   WS-CLA-SUPERVISOR)
+                 AND (WS-FIL-COD-VENDEDOR
+                 OR   WS-FIL-NOME)
+                 AND (WS-SAI-IMPRESSO
+                 OR   WS-SAI-CSV)
+                      PERFORM 21-TRATA-ENTRADA
+                      PERFORM 23-ENVIA-EMAIL
+                 END-IF
+              END-IF
+           END-IF.
        2-SAIDA.
            EXIT.
       *
-       21-TRATA-ENTRADA SECTION. 
+       21-TRATA-ENTRADA SECTION.
       *----------------
        21.
-           MOVE ZEROS TO FOR-CD-VENDEDOR
+           MOVE ZEROS TO WS-CD-SUPERVISOR-ANTERIOR
+                         WS-QT-VENDEDOR-SUPERVISOR.
+           MOVE "S" TO WS-IND-PRIMEIRO-SUPERVISOR.
+           IF WS-SAI-CSV
+              OPEN OUTPUT ARQ-EXPORTACAO.
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
                          WS-ESTADO-ARQUIVO.
            START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
-           PERFORM 99-LER-VENDEDOR-NEXT
+           PERFORM 99-LER-VENDEDOR-NEXT.
            IF WS-OPERACAO-BEM-SUCEDIDA
-              IF WS-ORD-ASCENDENTE 
-                 SORT SORTWK1 ON ASCENDING KEY CHAVE-SORT
-                      INPUT  PROCEDURE IS 211-CARREGA-SORT 
-                                          UNTIL WS-FIM-ARQUIVO
+              IF WS-ORD-ASCENDENTE
+                 SORT ARQ-SORT ON ASCENDING KEY CHAVE-SORT
+                      INPUT  PROCEDURE IS 211-CARREGA-SORT
                       OUTPUT PROCEDURE IS 212-GERA-RELATORIO
-                                          UNTIL WS-FIM-SORT
               ELSE
               IF WS-ORD-DESCENDENTE
-                  SORT SORTWK1 ON DESCENDING KEY CHAVE-SORT
-                      INPUT  PROCEDURE IS 211-CARREGA-SORT 
-                                          UNTIL WS-FIM-ARQUIVO
-                      OUTPUT PROCEDURE IS 212-GERA-RELATORIO
-                                          UNTIL WS-FIM-SORT.
+                  SORT ARQ-SORT ON DESCENDING KEY CHAVE-SORT
+                      INPUT  PROCEDURE IS 211-CARREGA-SORT
+                      OUTPUT PROCEDURE IS 212-GERA-RELATORIO.
+           IF WS-SAI-CSV
+              CLOSE ARQ-EXPORTACAO.
+           IF WS-CANCELOU-RELATORIO
+              CLOSE RELATO
+              OPEN OUTPUT RELATO
+              MOVE "N" TO WS-RELATORIO-CANCELADO
+              MOVE "Relatorio Cancelado pelo Operador." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
        21-SAIDA.
            EXIT.
       *
-       211-CARREGA-SORT SECTION
+       22-GERA-RELATORIO-CARTEIRA SECTION.
+      *--------------------------
+       22.
+           MOVE ZEROS TO WS-TAB-CARTEIRA-VENDEDOR
+                         WS-QT-VENDEDOR-CART.
+           MOVE SPACE TO WS-FINAL-ARQUIVO.
+           IF WS-SAI-CSV
+              OPEN OUTPUT ARQ-EXPORTACAO.
+           OPEN INPUT ARQ-CLIENTE.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "Erro na Abertura do Arquivo de Clientes."
+                                                      TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           ELSE
+              MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                            WS-ESTADO-ARQUIVO
+              START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE
+              PERFORM 99-LER-CLIENTE-NEXT
+              PERFORM 221-ACUMULA-CLIENTE
+                      UNTIL WS-FIM-ARQUIVO
+              CLOSE ARQ-CLIENTE
+              PERFORM 222-IMPRIME-CARTEIRA
+                      VARYING WS-IX-CARTEIRA FROM 1 BY 1
+                      UNTIL WS-IX-CARTEIRA > WS-QT-VENDEDOR-CART
+           END-IF.
+           IF WS-SAI-CSV
+              CLOSE ARQ-EXPORTACAO.
+           IF WS-CANCELOU-RELATORIO
+              CLOSE RELATO
+              OPEN OUTPUT RELATO
+              MOVE "N" TO WS-RELATORIO-CANCELADO
+              MOVE "Relatorio Cancelado pelo Operador." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+       22-SAIDA.
+           EXIT.
+      *
+       221-ACUMULA-CLIENTE SECTION.
+       221.
+           IF CLI-CD-VENDEDOR GREATER ZEROS
+           AND CLI-SIT-ATIVO
+              MOVE CLI-CD-VENDEDOR TO WS-CD-VENDEDOR-BUSCA
+              PERFORM 99-BUSCA-CARTEIRA
+              IF WS-IX-CARTEIRA-ACHADO GREATER ZEROS
+                 ADD 1 TO WS-CART-QT-CLIENTES(WS-IX-CARTEIRA-ACHADO)
+                 ADD CLI-QT-DISTANCIA
+                   TO WS-CART-QT-DISTANCIA(WS-IX-CARTEIRA-ACHADO)
+              ELSE
+                 ADD 1 TO WS-QT-VENDEDOR-CART
+                 MOVE CLI-CD-VENDEDOR
+                           TO WS-CART-CD-VENDEDOR(WS-QT-VENDEDOR-CART)
+                 MOVE 1    TO WS-CART-QT-CLIENTES(WS-QT-VENDEDOR-CART)
+                 MOVE CLI-QT-DISTANCIA
+                           TO WS-CART-QT-DISTANCIA(WS-QT-VENDEDOR-CART)
+              END-IF
+           END-IF.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "F" TO WS-FINAL-ARQUIVO.
+       221-SAIDA.
+           EXIT.
+      *
+       222-IMPRIME-CARTEIRA SECTION.
+       222.
+           MOVE 1 TO FOR-CD-EMPRESA.
+           MOVE WS-CART-CD-VENDEDOR(WS-IX-CARTEIRA) TO FOR-CD-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE SPACES TO FOR-NM-VENDEDOR.
+           IF WS-CART-QT-CLIENTES(WS-IX-CARTEIRA) GREATER ZEROS
+              DIVIDE WS-CART-QT-DISTANCIA(WS-IX-CARTEIRA)
+                  BY WS-CART-QT-CLIENTES(WS-IX-CARTEIRA)
+                GIVING WS-QT-DISTANCIA-MEDIA
+           ELSE
+              MOVE ZEROS TO WS-QT-DISTANCIA-MEDIA.
+           IF WS-SAI-IMPRESSO
+              MOVE WS-CART-CD-VENDEDOR(WS-IX-CARTEIRA)  TO WL2-CODIGO
+              MOVE FOR-NM-VENDEDOR                      TO WL2-NOME
+              MOVE WS-CART-QT-CLIENTES(WS-IX-CARTEIRA)  TO WL2-QTDE
+              MOVE WS-CART-QT-DISTANCIA(WS-IX-CARTEIRA) TO WL2-DISTANCIA
+              MOVE WS-QT-DISTANCIA-MEDIA                TO WL2-MEDIA
+              PERFORM 2221-IMPRIME-LINHA-CARTEIRA
+           ELSE
+              MOVE WS-CART-CD-VENDEDOR(WS-IX-CARTEIRA)
+                                                   TO ARQ2-CD-VENDEDOR
+              MOVE FOR-NM-VENDEDOR TO ARQ2-NM-VENDEDOR
+              MOVE WS-CART-QT-CLIENTES(WS-IX-CARTEIRA)
+                                                   TO ARQ2-QT-CLIENTES
+              MOVE WS-CART-QT-DISTANCIA(WS-IX-CARTEIRA)
+                                         TO ARQ2-QT-DISTANCIA-TOTAL
+              MOVE WS-QT-DISTANCIA-MEDIA TO ARQ2-QT-DISTANCIA-MEDIA
+              MOVE ";" TO ARQ2-DELIMITADOR-1 ARQ2-DELIMITADOR-2
+                          ARQ2-DELIMITADOR-3 ARQ2-DELIMITADOR-4
+              WRITE ARQ-REGISTRO-REL-CARTEIRA
+           END-IF.
+       222-SAIDA.
+           EXIT.
+      *
+       2221-IMPRIME-LINHA-CARTEIRA SECTION.
+       2221.
+           ADD 1 TO WS-NR-LIN.
+           IF WS-NR-LIN > 66
+              ADD 1 TO WS-NR-PAG
+              IF WS-NR-PAG > 1
+                 MOVE SPACES TO LINHA
+                 WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
+              END-IF
+              MOVE WS-NR-PAG TO WL4-NR-PAGINA
+              WRITE LINHA FROM CAB-04 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-05 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE SPACES TO LINHA
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-02 BEFORE ADVANCING 1.
+           IF WS-COM-PREVIA
+              MOVE LIN-02(1:80) TO WS-LINHA-PREVIA
+              DISPLAY SST-PREVIA-LINHA
+              ADD 1 TO WS-QT-LINHAS-PREVIA
+              IF WS-QT-LINHAS-PREVIA > 14
+                 PERFORM 2125-PAUSA-PREVIA
+                 MOVE ZEROS TO WS-QT-LINHAS-PREVIA
+              END-IF.
+       2221-SAIDA.
+           EXIT.
+      *
+       211-CARREGA-SORT SECTION.
        211.
-           IF (WS-FIL-TODOS)
+           PERFORM 2110-CARREGA-UM-VENDEDOR
+               UNTIL WS-FIM-ARQUIVO.
+       211-SAIDA.
+           EXIT.
+      *
+       2110-CARREGA-UM-VENDEDOR SECTION.
+       2110.
+           IF WS-FIL-NOME
+              MOVE FOR-NM-VENDEDOR   TO WS-BP-TEXTO
+              MOVE WS-DS-NOME-FILTRO TO WS-BP-PROCURA
+              PERFORM 99-VERIFICA-CONTEM.
+           IF FOR-SIT-ATIVO
+           AND ((WS-FIL-TODOS)
            OR (WS-FIL-COD-VENDEDOR
            AND FOR-CD-VENDEDOR  EQUAL WS-CD-CODIGO-FILTRO)
-           OR (WS-FIL-COD-VENDEDOR 
-           AND FOR-CD-VENDEDOR EQUAL WS-CD-CODIGO-FILTRO)
            OR (WS-FIL-NOME
-           AND FOR-NM-VENDEDOR EQUAL WS-DS-NOME-FILTRO)   
+           AND WS-BP-CONTEM))
               MOVE FOR-NR-CPF-VENDEDOR TO SOR-NR-CPF-VENDEDOR
               MOVE FOR-NR-LATITUDE     TO SOR-NR-LATITUDE
               MOVE FOR-NR-LONGITUDE    TO SOR-NR-LONGITUDE
               MOVE FOR-CD-VENDEDOR     TO SOR-CD-VENDEDOR
+              MOVE FOR-NM-VENDEDOR     TO SOR-NM-VENDEDOR
+              MOVE FOR-CD-SUPERVISOR   TO SOR-CD-SUPERVISOR
+              MOVE FOR-VL-COTA-VENDA   TO SOR-VL-COTA-VENDA
+              MOVE FOR-VL-VENDA-REALIZADA
+                                       TO SOR-VL-VENDA-REALIZADA
               IF WS-CLA-CODIGO
-                 MOVE FOR-CD-VENDEDOR  TO SOR-CODIGO
-                 MOVE FOR-NM-VENDEDOR  TO SOR-NOME
+                 MOVE FOR-CD-VENDEDOR   TO SOR-CODIGO
+                 MOVE FOR-NM-VENDEDOR   TO SOR-NOME
+                 RELEASE REG-SORT
+              ELSE
+              IF WS-CLA-NOME
+                 MOVE FOR-NM-VENDEDOR   TO RSOR-NOME
+                 MOVE ZEROS             TO RSOR-CODIGO
                  RELEASE REG-SORT
-              ELSE 
-                 MOVE FOR-NM-VENDEDOR  TO RSOR-NOME
-                 MOVE ZEROS            TO RSOR-CODIGO
+              ELSE
+                 MOVE FOR-CD-SUPERVISOR TO TSOR-SUPERVISOR
+                 MOVE FOR-CD-VENDEDOR   TO TSOR-CODIGO
                  RELEASE REG-SORT.
            PERFORM 99-LER-VENDEDOR-NEXT.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO.
-       211-CARREGA-SORT-SAIDA
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "F" TO WS-FINAL-ARQUIVO.
+       2110-SAIDA.
            EXIT.
       *
        212-GERA-RELATORIO SECTION.
        212.
+           PERFORM 2120-IMPRIME-UM-REGISTRO
+               UNTIL WS-FIM-SORT OR WS-CANCELOU-RELATORIO.
+           IF WS-SAI-IMPRESSO
+           AND WS-CLA-SUPERVISOR
+           AND NOT WS-PRIMEIRO-SUPERVISOR
+           AND NOT WS-CANCELOU-RELATORIO
+              PERFORM 2122-IMPRIME-SUBTOTAL-SUPERVISOR
+           END-IF.
+       212-SAIDA.
+           EXIT.
+      *
+       2120-IMPRIME-UM-REGISTRO SECTION.
+       2120.
            PERFORM 99-LEITURA-SORT.
            IF NOT WS-FIM-SORT
               IF WS-CLA-CODIGO
                  MOVE SOR-NOME   TO WL-NOME
               ELSE
+              IF WS-CLA-NOME
                  MOVE RSOR-NOME  TO WL-NOME
+              ELSE
+                 IF WS-SAI-IMPRESSO
+                 AND NOT WS-PRIMEIRO-SUPERVISOR
+                 AND SOR-CD-SUPERVISOR NOT EQUAL
+                                        WS-CD-SUPERVISOR-ANTERIOR
+                    PERFORM 2122-IMPRIME-SUBTOTAL-SUPERVISOR
+                 END-IF
+                 MOVE SOR-CD-SUPERVISOR TO WS-CD-SUPERVISOR-ANTERIOR
+                 MOVE "N" TO WS-IND-PRIMEIRO-SUPERVISOR
+                 ADD 1 TO WS-QT-VENDEDOR-SUPERVISOR
+                 MOVE SOR-NM-VENDEDOR TO WL-NOME
               END-IF
-              MOVE SOR-NR-CPF-VENDEDOR TO WL-NR-CPF
+              END-IF
+              MOVE SOR-NR-CPF-VENDEDOR TO WL-CPF
               MOVE SOR-NR-LATITUDE     TO WL-LATITUDE
               MOVE SOR-NR-LONGITUDE    TO WL-LONGITUDE
-              MOVE SOR-CD-VENDEDOR     TO WL-VENDEDOR
-              PERFORM  2121-IMPRIME-LINHA.
-       212-SAIDA.
+              MOVE SOR-CD-VENDEDOR     TO WL-CODIGO
+              IF SOR-VL-COTA-VENDA EQUAL ZEROS
+                 MOVE ZEROS TO WS-PC-ATINGIMENTO-COTA
+              ELSE
+                 COMPUTE WS-PC-ATINGIMENTO-COTA ROUNDED =
+                    SOR-VL-VENDA-REALIZADA / SOR-VL-COTA-VENDA * 100
+              END-IF
+              IF WS-SAI-IMPRESSO
+                 PERFORM 2121-IMPRIME-LINHA
+              ELSE
+                 PERFORM 2123-GRAVA-LINHA-CSV
+              END-IF.
+       2120-SAIDA.
            EXIT.
       *
        2121-IMPRIME-LINHA SECTION.
        2121.
+           MOVE WS-PC-ATINGIMENTO-COTA TO WL-PC-COTA.
            ADD 1 TO WS-NR-LIN.
            IF WS-NR-LIN > 66
               ADD 1 TO WS-NR-PAG
               IF WS-NR-PAG > 1
-                 MOVE SPACES TO LINHA  
+                 MOVE SPACES TO LINHA
                  WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
-              END-IF         
+              END-IF
               MOVE WS-NR-PAG TO WL-NR-PAGINA
               WRITE LINHA FROM CAB-01 BEFORE ADVANCING 1
               WRITE LINHA FROM CAB-02 BEFORE ADVANCING 1
               WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
-              MOVE SPACES TO LINHA  
+              MOVE SPACES TO LINHA
               WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
-              MOVE 5 WS-NR-LIN.
-           WRITE LINHA FROM LIN-01 BEFORE 1.        
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-01 BEFORE ADVANCING 1.
+           IF WS-COM-PREVIA
+              PERFORM 2124-PREVIA-LINHA.
        2121-SAIDA.
            EXIT.
+      *
+       2124-PREVIA-LINHA SECTION.
+       2124.
+           MOVE LIN-01(1:80) TO WS-LINHA-PREVIA.
+           DISPLAY SST-PREVIA-LINHA.
+           ADD 1 TO WS-QT-LINHAS-PREVIA.
+           IF WS-QT-LINHAS-PREVIA > 14
+              PERFORM 2125-PAUSA-PREVIA
+              MOVE ZEROS TO WS-QT-LINHAS-PREVIA.
+       2124-SAIDA.
+           EXIT.
+      *
+       2125-PAUSA-PREVIA SECTION.
+       2125.
+           MOVE SPACE TO WS-RESPOSTA.
+           DISPLAY SST-PREVIA-PAUSA.
+           ACCEPT  SST-PREVIA-PAUSA.
+           IF WS-CANCELA
+              MOVE "S" TO WS-RELATORIO-CANCELADO.
+       2125-SAIDA.
+           EXIT.
+      *
+       2123-GRAVA-LINHA-CSV SECTION.
+       2123.
+           MOVE SOR-CD-VENDEDOR     TO ARQ-CD-VENDEDOR.
+           IF WS-CLA-CODIGO
+              MOVE SOR-NOME         TO ARQ-NM-VENDEDOR
+           ELSE
+           IF WS-CLA-NOME
+              MOVE RSOR-NOME        TO ARQ-NM-VENDEDOR
+           ELSE
+              MOVE SOR-NM-VENDEDOR  TO ARQ-NM-VENDEDOR
+           END-IF
+           END-IF.
+           MOVE SOR-NR-CPF-VENDEDOR TO ARQ-NR-CPF-VENDEDOR.
+           MOVE SOR-NR-LATITUDE     TO ARQ-NR-LATITUDE.
+           MOVE SOR-NR-LONGITUDE    TO ARQ-NR-LONGITUDE.
+           MOVE SOR-CD-SUPERVISOR   TO ARQ-CD-SUPERVISOR.
+           MOVE WS-PC-ATINGIMENTO-COTA
+                                    TO ARQ-PC-ATINGIMENTO-COTA.
+           MOVE ";" TO ARQ-DELIMITADOR-1 ARQ-DELIMITADOR-2
+                       ARQ-DELIMITADOR-3 ARQ-DELIMITADOR-4
+                       ARQ-DELIMITADOR-5 ARQ-DELIMITADOR-6.
+           WRITE ARQ-REGISTRO-REL-VENDEDOR.
+       2123-SAIDA.
+           EXIT.
+      *
+       2122-IMPRIME-SUBTOTAL-SUPERVISOR SECTION.
+       2122.
+           MOVE WS-CD-SUPERVISOR-ANTERIOR TO WL-SUP-CODIGO
+           MOVE WS-QT-VENDEDOR-SUPERVISOR TO WL-SUP-QTDE
+           WRITE LINHA FROM LIN-SUBTOTAL BEFORE ADVANCING 1
+           ADD 1 TO WS-NR-LIN
+           MOVE ZEROS TO WS-QT-VENDEDOR-SUPERVISOR.
+       2122-SAIDA.
+           EXIT.
+      *
+       23-ENVIA-EMAIL SECTION.
+      *----------------
+       23.
+           MOVE "N" TO WS-RESPOSTA.
+           IF NOT WS-CANCELOU-RELATORIO
+              MOVE "Enviar o Relatorio por E-mail (S/N) ?"
+                                                       TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-SIM
+                 MOVE SPACES TO WS-DS-EMAIL-DESTINO
+                 ACCEPT SST-EMAIL-DESTINO
+                 IF WS-DS-EMAIL-DESTINO NOT EQUAL SPACES
+                    PERFORM 231-GRAVA-CORREIO
+                    MOVE "Relatorio Enviado para a Fila de E-mail."
+                                                          TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+       23-SAIDA.
+           EXIT.
+      *
+       231-GRAVA-CORREIO SECTION.
+      *------------------
+       231.
+           OPEN OUTPUT ARQ-CORREIO.
+           STRING "To: " DELIMITED BY SIZE
+                  WS-DS-EMAIL-DESTINO DELIMITED BY SPACE
+                                                INTO COR-LINHA
+           WRITE COR-LINHA.
+           MOVE "From: sistema-vendas@empresa.local" TO COR-LINHA.
+           WRITE COR-LINHA.
+           MOVE "Subject: Relatorio de Vendedores" TO COR-LINHA.
+           WRITE COR-LINHA.
+           MOVE SPACES TO COR-LINHA.
+           WRITE COR-LINHA.
+           IF WS-SAI-IMPRESSO
+              STRING "Relatorio gerado no arquivo de impressao: "
+                     DELIMITED BY SIZE
+                     WS01-ARQUIVO DELIMITED BY SPACE
+                                                   INTO COR-LINHA
+           ELSE
+              STRING "Relatorio gerado no arquivo: " DELIMITED BY SIZE
+                     WID-ARQ-EXPORTACAO DELIMITED BY SPACE
+                                                   INTO COR-LINHA
+           END-IF
+           WRITE COR-LINHA.
+           CLOSE ARQ-CORREIO.
+       231-SAIDA.
+           EXIT.
       *
        3-MODULO-FINAL SECTION.
       *--------------
@@ -324,13 +781,29 @@
       *
        99-LER-VENDEDOR-NEXT.
            READ ARQ-VENDEDOR NEXT.
-      * 
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
        99-LEITURA-SORT.
            RETURN ARQ-SORT
                AT END
-                  MOVE "S" TO WS-FINAL-SORT.
+                  MOVE "F" TO WS-FINAL-SORT.
       *
        99-MENSAGEM.
            DISPLAY SST-MENSAGEM.
            ACCEPT  SST-MENSAGEM.
       *
+       99-BUSCA-CARTEIRA.
+           MOVE ZEROS TO WS-IX-CARTEIRA-ACHADO.
+           PERFORM 991-BUSCA-CARTEIRA
+                   VARYING WS-IX-CARTEIRA FROM 1 BY 1
+                   UNTIL WS-IX-CARTEIRA > WS-QT-VENDEDOR-CART
+                      OR WS-IX-CARTEIRA-ACHADO GREATER ZEROS.
+      *
+       991-BUSCA-CARTEIRA.
+           IF WS-CART-CD-VENDEDOR(WS-IX-CARTEIRA) EQUAL
+                                              WS-CD-VENDEDOR-BUSCA
+              MOVE WS-IX-CARTEIRA TO WS-IX-CARTEIRA-ACHADO.
+      *
+       COPY GV-BUSCAPARC1.CPY.
