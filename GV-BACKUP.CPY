@@ -0,0 +1,14 @@
+      * ARQUIVOS DE BACKUP (LINE SEQUENTIAL) DOS CADASTROS COMPLETOS
+      * DE CLIENTES E VENDEDORES
+       FD  ARQ-BACKUP-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-BKP-CLIENTE.
+      *
+       01  BKP-REGISTRO-CLIENTE     PIC X(250).
+      *
+       FD  ARQ-BACKUP-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-BKP-VENDEDOR.
+      *
+       01  BKP-REGISTRO-VENDEDOR    PIC X(250).
+      *
