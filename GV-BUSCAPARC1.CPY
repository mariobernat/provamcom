@@ -0,0 +1,20 @@
+      *
+      * VERIFICA SE WS-BP-TEXTO CONTEM WS-BP-PROCURA (BUSCA PARCIAL)
+       99-VERIFICA-CONTEM.
+           MOVE FUNCTION TRIM(WS-BP-PROCURA) TO WS-BP-PROCURA.
+           COMPUTE WS-BP-TAM-PROCURA =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-BP-PROCURA)).
+           MOVE "N" TO WS-BP-ACHOU.
+           MOVE 1   TO WS-BP-POS.
+           IF WS-BP-TAM-PROCURA > ZEROS
+              PERFORM 99-VC-COMPARA-POSICAO
+                  UNTIL WS-BP-ACHOU = "S"
+                     OR WS-BP-POS > (41 - WS-BP-TAM-PROCURA).
+      *
+       99-VC-COMPARA-POSICAO.
+           IF WS-BP-TEXTO(WS-BP-POS:WS-BP-TAM-PROCURA)
+                    EQUAL WS-BP-PROCURA(1:WS-BP-TAM-PROCURA)
+              MOVE "S" TO WS-BP-ACHOU
+           ELSE
+              ADD 1 TO WS-BP-POS.
+      *
