@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-BACKUP.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Backup/Exportacao Completa dos Cadastros
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+      *     Exporta todos os campos de GV-CLIENTE.DAT e
+      *     GV-VENDEDOR.DAT para arquivos sequenciais portaveis,
+      *     para arquivamento externo antes de uma operacao
+      *     destrutiva como uma redistribuicao completa.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-BACKUP-CLIENTE ASSIGN TO DISK WID-ARQ-BKP-CLIENTE
+             organization       is line sequential.
+           SELECT ARQ-BACKUP-VENDEDOR ASSIGN TO DISK
+             WID-ARQ-BKP-VENDEDOR
+             organization       is line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+       COPY GV-CADVEN.CPY.
+       COPY GV-BACKUP.CPY.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE        PIC X(60) VALUE "GV-CLIENTE.DAT".
+           03 WID-ARQ-VENDEDOR       PIC X(60) VALUE "GV-VENDEDOR.DAT".
+           03 WID-ARQ-BKP-CLIENTE    PIC X(60) VALUE
+              "GV-CLIENTE.BKP".
+           03 WID-ARQ-BKP-VENDEDOR   PIC X(60) VALUE
+              "GV-VENDEDOR.BKP".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MENSAGEM            PIC X(68).
+           03 WS-QT-CLI-GRAVADOS     PIC 9(07) VALUE ZEROS.
+           03 WS-QT-FOR-GRAVADOS     PIC 9(07) VALUE ZEROS.
+           03 WS-QT-ED               PIC ZZZZZZ9.
+      *
+       COPY GV-LINKAGE.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-BACKUP.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 25 VALUE "Backup dos Cadastros".
+           03 LINE 05 COL 10 VALUE
+              "Exportando Clientes e Vendedores para arquivos de b".
+           03 LINE 06 COL 10 VALUE
+              "ackup...".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           DISPLAY SST-BACKUP.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN OUTPUT ARQ-BACKUP-CLIENTE.
+           OPEN OUTPUT ARQ-BACKUP-VENDEDOR.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 21-BACKUP-CLIENTES
+              PERFORM 22-BACKUP-VENDEDORES
+              PERFORM 23-IMPRIME-TOTAIS.
+       2-SAIDA.
+           EXIT.
+      *
+       21-BACKUP-CLIENTES SECTION.
+      *-------------------
+       21.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 211-BACKUP-UM-CLIENTE
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       21-SAIDA.
+           EXIT.
+      *
+       211-BACKUP-UM-CLIENTE SECTION.
+       211.
+           MOVE CLI-REGISTRO-CLIENTE TO BKP-REGISTRO-CLIENTE.
+           WRITE BKP-REGISTRO-CLIENTE.
+           ADD 1 TO WS-QT-CLI-GRAVADOS.
+           PERFORM 99-LER-CLIENTE-NEXT.
+       211-SAIDA.
+           EXIT.
+      *
+       22-BACKUP-VENDEDORES SECTION.
+      *---------------------
+       22.
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+           PERFORM 221-BACKUP-UM-VENDEDOR
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       22-SAIDA.
+           EXIT.
+      *
+       221-BACKUP-UM-VENDEDOR SECTION.
+       221.
+           MOVE FOR-REGISTRO-VENDEDOR TO BKP-REGISTRO-VENDEDOR.
+           WRITE BKP-REGISTRO-VENDEDOR.
+           ADD 1 TO WS-QT-FOR-GRAVADOS.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+       221-SAIDA.
+           EXIT.
+      *
+       23-IMPRIME-TOTAIS SECTION.
+      *-----------------
+       23.
+           MOVE WS-QT-CLI-GRAVADOS TO WS-QT-ED.
+           STRING "Clientes Gravados em GV-CLIENTE.BKP: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+           MOVE WS-QT-FOR-GRAVADOS TO WS-QT-ED.
+           STRING "Vendedores Gravados em GV-VENDEDOR.BKP: "
+                  WS-QT-ED DELIMITED BY SIZE
+                  INTO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+       23-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-BACKUP-CLIENTE.
+           CLOSE ARQ-BACKUP-VENDEDOR.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-LER-VENDEDOR-NEXT.
+           READ ARQ-VENDEDOR NEXT.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
