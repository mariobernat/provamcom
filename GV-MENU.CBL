@@ -1,43 +1,118 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. VENDAS00.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Menu Principal
+      *     Funcao: Menu Principal
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
+      *
+      *     Alteracoes:
+      *     09/Ago/2026 - MCB - Incluido login de operador e
+      *                   restricao de opcoes por usuario.
       *
-      *     Altera��es:
-      *   
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
            03 WS-OPCAO      PIC 9(04) VALUE ZEROS.
               88 WS-CADASTRO-CLIENTE        VALUE 101.
               88 WS-CADASTRO-VENDEDOR       VALUE 102.
               88 WS-RELATORIO-CLIENTE       VALUE 201.
               88 WS-RELATORIO-VENDEDOR      VALUE 202.
+              88 WS-AUDITORIA-CPF-CNPJ      VALUE 203.
+              88 WS-CALCULO-COMISSAO        VALUE 204.
+              88 WS-RECONCILIA-ORFAOS       VALUE 205.
               88 WS-EXECUTAR-DISTRIBUICAO   VALUE 301.
+              88 WS-EXECUTAR-BACKUP         VALUE 302.
+              88 WS-EXECUTAR-ARQUIVAMENTO   VALUE 303.
+              88 WS-EXECUTAR-LOTE           VALUE 304.
+              88 WS-EXECUTAR-EXTRACAO       VALUE 305.
+              88 WS-CONSULTA-CLIENTE        VALUE 401.
+              88 WS-CONSULTA-VENDEDOR       VALUE 402.
+              88 WS-AJUDA                   VALUE 900.
               88 WS-FIM-PROGRAMA            VALUE 0 9999.
-              88 WS-OPCAO-VALIDA            VALUE 101 102 201 202 301. 
+              88 WS-OPCAO-VALIDA            VALUE 101 102 201 202 203
+                                                   204 205 301 302 303
+                                                   304 305 401 402.
+           03 WS-MENSAGEM    PIC X(68).
+      *
+       01  WS-LINKAGE-DADOS.
+           03 WS-PROGRAMA           PIC X(60).
+           03 WS-CD-USUARIO-SESSAO  PIC X(08).
+      * DEMAIS CAMPOS DE LINKAGE-DADOS (GV-LINKAGE.CPY) - MANTIDOS
+      * AQUI PARA QUE O GRUPO PASSADO NO CALL TENHA O MESMO TAMANHO
+      * DA LINKAGE SECTION RECEBIDA POR CADA PROGRAMA CHAMADO
+           03 WS-MODO-EXECUCAO      PIC X(01) VALUE SPACE.
+              88 WS-MODO-INTERATIVO            VALUE "I" SPACE.
+           03 WS-QT-MAX-CARTEIRA     PIC 9(005) VALUE ZEROS.
+           03 WS-QT-LIMITE-DISTANCIA PIC 9(008) VALUE ZEROS.
+      *
+      * SEGURANCA DE ACESSO - LOGIN DO OPERADOR
+       01  WS-CAMPOS-LOGIN.
+           03 WS-CD-USUARIO-INF     PIC X(08).
+           03 WS-SENHA-INF          PIC X(08).
+           03 WS-LOGIN-VALIDO       PIC X(01) VALUE "N".
+              88 WS-LOGIN-OK                  VALUE "S".
+           03 WS-NR-TENTATIVAS      PIC 9(01) VALUE ZEROS.
+           03 WS-IX-USUARIO         PIC 9(02) VALUE ZEROS.
+      *
+      * TABELA DE USUARIOS CADASTRADOS E SUAS PERMISSOES POR OPCAO
+      * DE MENU (101-Cliente 102-Vendedor 201-Rel.Cliente
+      *          202-Rel.Vendedor 203-Auditoria CNPJ/CPF
+      *          204-Comissao 205-Reconc.Orfaos
+      *          301-Distribuicao 401/402-Consulta)
+       01  WS-TABELA-USUARIOS.
+           03 WS-USUARIO-TAB OCCURS 5 TIMES.
+              05 WS-TAB-CD-USUARIO  PIC X(08).
+              05 WS-TAB-SENHA       PIC X(08).
+              05 WS-TAB-NM-USUARIO  PIC X(20).
+              05 WS-TAB-PERMISSOES  PIC X(08).
+           03 FILLER REDEFINES WS-USUARIO-TAB.
+              05 FILLER PIC X(44) VALUE
+                 "ADMIN   ADMIN123Administrador       SSSSSSSS".
+              05 FILLER PIC X(44) VALUE
+                 "SUPERV  SUP12345Supervisor Vendas   SSSSSSSS".
+              05 FILLER PIC X(44) VALUE
+                 "CADASTRACAD12345Operador Cadastro   SSNNNSNN".
+              05 FILLER PIC X(44) VALUE
+                 "RELATOR RELAT123Operador Relatorios NNSSNSSS".
+              05 FILLER PIC X(44) VALUE
+                 "JUNIOR  JUN12345Auxiliar Junior     NNSSNSNS".
       *
-       01  WS-LINKAGE-DADOS. 
-           03 WS-PROGRAMA    PIC X(60).
+      * PERMISSOES DO USUARIO AUTENTICADO NA SESSAO CORRENTE
+       01  WS-PERMISSOES-USUARIO    PIC X(08) VALUE SPACES.
+       01  WS-PERM-R REDEFINES WS-PERMISSOES-USUARIO.
+           03 WS-PERM-CLIENTE       PIC X(01).
+              88 WS-TEM-PERM-CLIENTE          VALUE "S".
+           03 WS-PERM-VENDEDOR      PIC X(01).
+              88 WS-TEM-PERM-VENDEDOR         VALUE "S".
+           03 WS-PERM-REL-CLIENTE   PIC X(01).
+              88 WS-TEM-PERM-REL-CLIENTE      VALUE "S".
+           03 WS-PERM-REL-VENDEDOR  PIC X(01).
+              88 WS-TEM-PERM-REL-VENDEDOR     VALUE "S".
+           03 WS-PERM-DISTRIBUICAO  PIC X(01).
+              88 WS-TEM-PERM-DISTRIBUICAO     VALUE "S".
+           03 WS-PERM-CONSULTA      PIC X(01).
+              88 WS-TEM-PERM-CONSULTA         VALUE "S".
+           03 WS-PERM-AUDITORIA     PIC X(01).
+              88 WS-TEM-PERM-AUDITORIA        VALUE "S".
+           03 WS-PERM-COMISSAO      PIC X(01).
+              88 WS-TEM-PERM-COMISSAO         VALUE "S".
       *
        SCREEN SECTION.
       *
        01  SST-CABECALHO.
            03 BLANK SCREEN.
-           03 LINE 01 COL 01 VALUE "AMBEV - Sistema de Gest�o de C".
+           03 LINE 01 COL 01 VALUE "AMBEV - Sistema de Gestao de C".
            03 LINE 01 COL 31 VALUE "lientes e Vendedores".
            03 LINE 03 COL 01 VALUE "==============================".
            03 LINE 03 COL 31 VALUE "==============================".
@@ -46,20 +121,62 @@
            03 LINE 21 COL 31 VALUE "==============================".
            03 LINE 21 COL 61 VALUE "====================".
            03 LINE 22 COL 01 VALUE "Mensagem: ".
+      *
+       01  SST-LOGIN.
+           03 LINE 06 COL 10 VALUE "Identificacao do Operador".
+           03 LINE 08 COL 10 VALUE "Usuario: ".
+           03 LINE 08 COL 19 PIC X(08) USING WS-CD-USUARIO-INF AUTO.
+           03 LINE 09 COL 10 VALUE "  Senha: ".
+           03 LINE 09 COL 19 PIC X(08) USING WS-SENHA-INF AUTO.
       *
        01  SST-MENU.
-           03 LINE 02 COL 30 VALUE "Menu Principal".           
+           03 LINE 02 COL 30 VALUE "Menu Principal".
            03 LINE 05 COL 10 VALUE "   Cadastros".
-           03 LINE 06 COL 10 VALUE "01 - Cliente".
-           03 LINE 07 COL 10 VALUE "02 - Vendedor".
-           03 LINE 09 COL 10 VALUE "   Relat�rios".
-           03 LINE 10 COL 10 VALUE "03 - Clientes".
-           03 LINE 11 COL 10 VALUE "04 - Vendedores".
-           03 LINE 13 COL 10 VALUE "   Executar".
-           03 LINE 14 COL 10 VALUE "05 - Distribui��o de Clientes".
-           03 LINE 16 COL 10 VALUE "Informe a Op��o: ".
-           03 OPCAO LINE 15 COL 34 PIC 9 USING WS-OPCAO AUTO 
-     *
+           03 LINE 06 COL 10 VALUE "101 - Cliente".
+           03 LINE 07 COL 10 VALUE "102 - Vendedor".
+           03 LINE 09 COL 10 VALUE "   Relatorios".
+           03 LINE 10 COL 10 VALUE "201 - Clientes".
+           03 LINE 11 COL 10 VALUE "202 - Vendedores".
+           03 LINE 12 COL 10 VALUE "203 - Auditoria CNPJ/CPF".
+           03 LINE 13 COL 10 VALUE "204 - Calculo de Comissao".
+           03 LINE 14 COL 10 VALUE "205 - Reconc. Vendedores Orfaos".
+           03 LINE 15 COL 10 VALUE "   Executar".
+           03 LINE 16 COL 10 VALUE "301 - Distribuicao de Clientes".
+           03 LINE 16 COL 45 VALUE "302 - Backup dos Cadastros".
+           03 LINE 17 COL 45 VALUE "303 - Arquivamento de Fim de Ano".
+           03 LINE 18 COL 45 VALUE "304 - Distribuicao + Relatorios".
+           03 LINE 17 COL 10 VALUE "   Consultas (Somente Leitura)".
+           03 LINE 18 COL 10 VALUE "401 - Clientes".
+           03 LINE 19 COL 10 VALUE "402 - Vendedores".
+           03 LINE 19 COL 45 VALUE "900 - Ajuda".
+           03 LINE 20 COL 45 VALUE "305 - Extracao de Dados".
+           03 LINE 20 COL 10 VALUE "Informe a Opcao: ".
+           03 OPCAO LINE 20 COL 28 PIC 9(04) USING WS-OPCAO AUTO.
+      *
+       01  SST-AJUDA.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 25 VALUE "Ajuda - Opcoes do Menu Principal".
+           03 LINE 04 COL 10 VALUE "101 - Cadastro de Clientes".
+           03 LINE 05 COL 10 VALUE "102 - Cadastro de Vendedores".
+           03 LINE 06 COL 10 VALUE "201 - Relatorio de Clientes".
+           03 LINE 07 COL 10 VALUE "202 - Relatorio de Vendedores".
+           03 LINE 08 COL 10 VALUE "203 - Auditoria de CNPJ/CPF".
+           03 LINE 09 COL 10 VALUE "204 - Calculo de Comissao".
+           03 LINE 10 COL 10 VALUE "205 - Reconciliacao de Vendedores ".
+           03 LINE 10 COL 44 VALUE "Orfaos".
+           03 LINE 11 COL 10 VALUE "301 - Distribuicao de Clientes".
+           03 LINE 12 COL 10 VALUE "302 - Backup dos Cadastros".
+           03 LINE 12 COL 40 VALUE "303 - Arquivamento de Fim de Ano".
+           03 LINE 13 COL 40 VALUE "304 - Distribuicao + Relatorios".
+           03 LINE 14 COL 40 VALUE "305 - Extracao de Dados p/ Banco".
+           03 LINE 13 COL 10 VALUE "401 - Consulta de Clientes".
+           03 LINE 14 COL 10 VALUE "402 - Consulta de Vendedores".
+           03 LINE 15 COL 10 VALUE "900 - Esta Tela de Ajuda".
+           03 LINE 16 COL 10 VALUE "  0 - Encerra o Sistema".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
        01  SST-LIMPA-TELA.
            03 LINE 22 COL 10 BLANK LINE.
            03 LINE 20 COL 01 BLANK LINE.
@@ -87,8 +204,10 @@
       *-----------------
        0.
            PERFORM 1-MODULO-INICIAL.
-           PERFORM 2-MODULO-PRINCIPAL
-               UNTIL WS-FIM-PROGRAMA.
+           IF WS-LOGIN-OK
+              PERFORM 2-MODULO-PRINCIPAL
+                  WITH TEST AFTER UNTIL WS-FIM-PROGRAMA
+           END-IF.
            PERFORM 3-MODULO-FINAL.
        0-SAIDA.
            STOP RUN.
@@ -97,29 +216,149 @@
       *----------------
        1.
            DISPLAY SST-CABECALHO.
+           PERFORM 11-VALIDA-ACESSO.
        1-SAIDA.
            EXIT.
+      *
+       11-VALIDA-ACESSO SECTION.
+      *-----------------
+       11.
+           MOVE ZEROS TO WS-NR-TENTATIVAS.
+           PERFORM 111-SOLICITA-LOGIN
+               UNTIL WS-LOGIN-OK OR WS-NR-TENTATIVAS > 3.
+           IF NOT WS-LOGIN-OK
+              MOVE 9999 TO WS-OPCAO.
+       11-SAIDA.
+           EXIT.
+      *
+       111-SOLICITA-LOGIN SECTION.
+       111.
+           ADD 1 TO WS-NR-TENTATIVAS.
+           MOVE SPACES TO WS-CD-USUARIO-INF WS-SENHA-INF.
+           MOVE "N" TO WS-LOGIN-VALIDO.
+           ACCEPT SST-LOGIN.
+           PERFORM 1111-BUSCA-USUARIO
+               VARYING WS-IX-USUARIO FROM 1 BY 1
+               UNTIL WS-IX-USUARIO > 5 OR WS-LOGIN-OK.
+           IF NOT WS-LOGIN-OK
+              MOVE "Usuario ou Senha Invalidos." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+       111-SAIDA.
+           EXIT.
+      *
+       1111-BUSCA-USUARIO SECTION.
+       1111.
+           IF WS-TAB-CD-USUARIO(WS-IX-USUARIO) EQUAL WS-CD-USUARIO-INF
+           AND WS-TAB-SENHA(WS-IX-USUARIO)     EQUAL WS-SENHA-INF
+              MOVE "S" TO WS-LOGIN-VALIDO
+              MOVE WS-TAB-PERMISSOES(WS-IX-USUARIO)
+                                     TO WS-PERMISSOES-USUARIO
+              MOVE WS-TAB-CD-USUARIO(WS-IX-USUARIO)
+                                     TO WS-CD-USUARIO-SESSAO.
+       1111-SAIDA.
+           EXIT.
       *
        2-MODULO-PRINCIPAL SECTION.
       *------------------
        2.
            ACCEPT SST-MENU.
-           IF  WS-CADASTRO-CLIENTE
-               MOVE "GV-CADCLIENTE"     TO WS-PROGRAMA.
-           IF  WS-CADASTRO-VENDEDOR
-               MOVE "GV-CADVENDEDOR"    TO WS-PROGRAMA.
-           IF  WS-RELATORIO-CLIENTE
-               MOVE "GV-RELCLIENTE"     TO WS-PROGRAMA.
-           IF  WS-RELATORIO-VENDEDOR
-               MOVE "GV-RELVENDEDOR"    TO WS-PROGRAMA.
-           IF  WS-EXECUTAR-DISTRIBUICAO
-               MOVE "GV-DISTRIBUICAO"   TO WS-PROGRAMA.
-      *
-           IF  WS-OPCAO-VALIDA
-               DISPLAY SST-LIMPA-TELA.
-               CALL WS-PROGRAMA USING WS-LINKAGE-DADOS. 
+           IF WS-AJUDA
+              PERFORM 21-EXIBE-AJUDA
+           ELSE
+              IF  WS-CADASTRO-CLIENTE
+                  MOVE "GV-CADCLIENTE"     TO WS-PROGRAMA
+              END-IF
+              IF  WS-CADASTRO-VENDEDOR
+                  MOVE "GV-CADVENDEDOR"    TO WS-PROGRAMA
+              END-IF
+              IF  WS-RELATORIO-CLIENTE
+                  MOVE "GV-RELCLIENTE"     TO WS-PROGRAMA
+              END-IF
+              IF  WS-RELATORIO-VENDEDOR
+                  MOVE "GV-RELVENDEDOR"    TO WS-PROGRAMA
+              END-IF
+              IF  WS-AUDITORIA-CPF-CNPJ
+                  MOVE "GV-VALIDALOTE"     TO WS-PROGRAMA
+              END-IF
+              IF  WS-CALCULO-COMISSAO
+                  MOVE "GV-COMISSAO"       TO WS-PROGRAMA
+              END-IF
+              IF  WS-RECONCILIA-ORFAOS
+                  MOVE "GV-ORFAOVEN"       TO WS-PROGRAMA
+              END-IF
+              IF  WS-EXECUTAR-DISTRIBUICAO
+                  MOVE "GV-DISTRIBUICAO"   TO WS-PROGRAMA
+              END-IF
+              IF  WS-EXECUTAR-BACKUP
+                  MOVE "GV-BACKUP"         TO WS-PROGRAMA
+              END-IF
+              IF  WS-EXECUTAR-ARQUIVAMENTO
+                  MOVE "GV-ARQUIVA"        TO WS-PROGRAMA
+              END-IF
+              IF  WS-EXECUTAR-LOTE
+                  MOVE "GV-LOTE"           TO WS-PROGRAMA
+              END-IF
+              IF  WS-EXECUTAR-EXTRACAO
+                  MOVE "GV-EXTRAI"         TO WS-PROGRAMA
+              END-IF
+              IF  WS-CONSULTA-CLIENTE
+                  MOVE "GV-CONCLIENTE"     TO WS-PROGRAMA
+              END-IF
+              IF  WS-CONSULTA-VENDEDOR
+                  MOVE "GV-CONVENDEDOR"    TO WS-PROGRAMA
+              END-IF
+      *
+              IF  WS-OPCAO-VALIDA
+                  PERFORM 20-VERIFICA-PERMISSAO
+                  IF WS-OPCAO-VALIDA
+                     MOVE SPACE  TO WS-MODO-EXECUCAO
+                     MOVE ZEROS  TO WS-QT-MAX-CARTEIRA
+                                     WS-QT-LIMITE-DISTANCIA
+                     DISPLAY SST-LIMPA-TELA
+                     CALL WS-PROGRAMA USING WS-LINKAGE-DADOS
+                  END-IF
+              END-IF
+           END-IF.
        2-SAIDA.
            EXIT.
+      *
+       20-VERIFICA-PERMISSAO SECTION.
+      *--------------------
+       20.
+           IF  (WS-CADASTRO-CLIENTE  AND NOT WS-TEM-PERM-CLIENTE)
+           OR  (WS-CADASTRO-VENDEDOR AND NOT WS-TEM-PERM-VENDEDOR)
+           OR  (WS-RELATORIO-CLIENTE AND NOT WS-TEM-PERM-REL-CLIENTE)
+           OR  (WS-RELATORIO-VENDEDOR
+                               AND NOT WS-TEM-PERM-REL-VENDEDOR)
+           OR  (WS-AUDITORIA-CPF-CNPJ AND NOT WS-TEM-PERM-AUDITORIA)
+           OR  (WS-CALCULO-COMISSAO  AND NOT WS-TEM-PERM-COMISSAO)
+           OR  (WS-RECONCILIA-ORFAOS AND NOT WS-TEM-PERM-AUDITORIA)
+           OR  (WS-EXECUTAR-DISTRIBUICAO
+                               AND NOT WS-TEM-PERM-DISTRIBUICAO)
+           OR  (WS-EXECUTAR-BACKUP  AND NOT WS-TEM-PERM-DISTRIBUICAO)
+           OR  (WS-EXECUTAR-ARQUIVAMENTO
+                               AND NOT WS-TEM-PERM-DISTRIBUICAO)
+           OR  (WS-EXECUTAR-LOTE     AND NOT WS-TEM-PERM-DISTRIBUICAO)
+           OR  (WS-EXECUTAR-EXTRACAO AND NOT WS-TEM-PERM-DISTRIBUICAO)
+           OR  (WS-CONSULTA-CLIENTE  AND NOT WS-TEM-PERM-CONSULTA)
+           OR  (WS-CONSULTA-VENDEDOR AND NOT WS-TEM-PERM-CONSULTA)
+              MOVE "Acesso Negado para esta Opcao." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              MOVE ZEROS TO WS-OPCAO.
+       20-SAIDA.
+           EXIT.
+      *
+       21-EXIBE-AJUDA SECTION.
+      *----------------
+       21.
+           DISPLAY SST-AJUDA.
+           MOVE "Tecle ENTER para Retornar ao Menu."  TO WS-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+           DISPLAY SST-LIMPA-TELA.
+           MOVE ZEROS TO WS-OPCAO.
+       21-SAIDA.
+           EXIT.
       *
        3-MODULO-FINAL SECTION.
       *--------------
@@ -128,3 +367,10 @@
        3-SAIDA.
            EXIT.
       *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
