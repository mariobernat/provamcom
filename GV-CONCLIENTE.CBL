@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-CONCLIENTE.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Consulta de Clientes (Somente Leitura)
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE        PIC X(15) VALUE "GV-CLIENTE.DAT".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-CD-CLIENTE          PIC 9(007).
+              88 WS-SAIR-CONSULTA              VALUE ZERO.
+           03 WS-NR-CNPJ-CLIENTE     PIC 9(015).
+           03 WS-DS-RAZAO-SOCIAL     PIC X(040).
+           03 WS-NR-LATITUDE         PIC ZZ9,99999999.
+           03 WS-NR-LONGITUDE        PIC ZZ9,99999999.
+           03 WS-CD-VENDEDOR         PIC 9(007).
+           03 WS-CD-REGIAO           PIC 9(003).
+           03 WS-MENSAGEM            PIC X(68).
+      *
+       COPY GV-LINKAGE.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-LIMPA-TELA.
+           03 LINE 22 COL 10 BLANK LINE.
+           03 LINE 20 COL 01 BLANK LINE.
+           03 LINE 19 COL 01 BLANK LINE.
+           03 LINE 18 COL 01 BLANK LINE.
+           03 LINE 17 COL 01 BLANK LINE.
+           03 LINE 16 COL 01 BLANK LINE.
+           03 LINE 15 COL 01 BLANK LINE.
+           03 LINE 14 COL 01 BLANK LINE.
+           03 LINE 13 COL 01 BLANK LINE.
+           03 LINE 12 COL 01 BLANK LINE.
+           03 LINE 11 COL 01 BLANK LINE.
+           03 LINE 10 COL 01 BLANK LINE.
+           03 LINE 09 COL 01 BLANK LINE.
+           03 LINE 08 COL 01 BLANK LINE.
+           03 LINE 07 COL 01 BLANK LINE.
+           03 LINE 06 COL 01 BLANK LINE.
+           03 LINE 05 COL 01 BLANK LINE.
+           03 LINE 04 COL 01 BLANK LINE.
+           03 LINE 02 COL 30 VALUE "                              ".
+      *
+       01  SST-LIMPA-REGISTRO.
+           03 LINE 08 COL 27 VALUE
+                           "                                        ".
+           03 LINE 09 COL 27 VALUE
+                           "                                        ".
+           03 LINE 10 COL 27 VALUE "                    ".
+           03 LINE 11 COL 27 VALUE "                    ".
+           03 LINE 12 COL 27 VALUE "                    ".
+           03 LINE 13 COL 27 VALUE "                    ".
+      *
+       01  SST-CONSULTA-CLIENTE.
+           03 LINE 02 COL 25 VALUE "Consulta de Clientes (Somente Leitur
+      -                          "a)".
+           03 LINE 05 COL 07 VALUE "Codigo do Cliente (0 Sai): ".
+           03 LINE 05 COL 34 USING WS-CD-CLIENTE.
+      *
+       01  SST-DADOS-CLIENTE.
+           03 LINE 08 COL 07 VALUE "              CNPJ: ".
+           03 LINE 08 COL 26 USING WS-NR-CNPJ-CLIENTE.
+           03 LINE 09 COL 07 VALUE "      Razao Social: ".
+           03 LINE 09 COL 26 USING WS-DS-RAZAO-SOCIAL.
+           03 LINE 10 COL 07 VALUE "          Latitude: ".
+           03 LINE 10 COL 26 USING WS-NR-LATITUDE.
+           03 LINE 11 COL 07 VALUE "         Longitude: ".
+           03 LINE 11 COL 26 USING WS-NR-LONGITUDE.
+           03 LINE 12 COL 07 VALUE "    Cod. Vendedor: ".
+           03 LINE 12 COL 26 USING WS-CD-VENDEDOR.
+           03 LINE 13 COL 07 VALUE "            Regiao: ".
+           03 LINE 13 COL 26 USING WS-CD-REGIAO.
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL
+               UNTIL WS-SAIR-CONSULTA.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-ERRO-ACESSO
+              MOVE ZEROS TO WS-CD-CLIENTE
+              MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+           AND NOT WS-ERRO-ACESSO
+              MOVE ZEROS TO WS-CD-CLIENTE
+              MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           ACCEPT SST-CONSULTA-CLIENTE.
+           IF NOT WS-SAIR-CONSULTA
+              PERFORM 21-CONSULTA-CLIENTE.
+       2-SAIDA.
+           EXIT.
+      *
+       21-CONSULTA-CLIENTE SECTION.
+      *-----------------
+       21.
+           MOVE 1              TO CLI-CD-EMPRESA.
+           MOVE WS-CD-CLIENTE TO CLI-CD-CLIENTE.
+           PERFORM 99-LER-CLIENTE.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "Codigo do Cliente nao Encontrado." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           ELSE
+              MOVE CLI-NR-CNPJ-CLIENTE TO WS-NR-CNPJ-CLIENTE
+              MOVE CLI-DS-RAZAO-SOCIAL TO WS-DS-RAZAO-SOCIAL
+              MOVE CLI-NR-LATITUDE     TO WS-NR-LATITUDE
+              MOVE CLI-NR-LONGITUDE    TO WS-NR-LONGITUDE
+              MOVE CLI-CD-VENDEDOR     TO WS-CD-VENDEDOR
+              MOVE CLI-CD-REGIAO       TO WS-CD-REGIAO
+              DISPLAY SST-DADOS-CLIENTE
+              MOVE "Consulta Concluida." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              DISPLAY SST-LIMPA-REGISTRO.
+       21-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           DISPLAY SST-LIMPA-TELA.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE.
+           READ ARQ-CLIENTE.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
