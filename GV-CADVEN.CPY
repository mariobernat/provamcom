@@ -5,9 +5,19 @@
       *
        01  FOR-REGISTRO-VENDEDOR.
            03 FOR-CHAVE-VENDEDOR.
+              05 FOR-CD-EMPRESA      PIC  9(002).
               05 FOR-CD-VENDEDOR     PIC  9(007).
-           03 FOR-NR-CPF             PIC  9(011).
+           03 FOR-NR-CPF-VENDEDOR    PIC  9(011).
            03 FOR-NM-VENDEDOR        PIC  X(040).
            03 FOR-NR-LATITUDE        PIC S9(003)V9(008).
            03 FOR-NR-LONGITUDE       PIC S9(003)V9(008).
-      * 
+           03 FOR-SITUACAO           PIC  X(001) VALUE "A".
+              88 FOR-SIT-ATIVO                   VALUE "A".
+              88 FOR-SIT-INATIVO                 VALUE "I".
+              88 FOR-SIT-BLOQUEADO               VALUE "B".
+           03 FOR-CD-SUPERVISOR     PIC  9(007).
+           03 FOR-CD-REGIAO         PIC  9(003).
+           03 FOR-PC-COMISSAO       PIC  9(003)V9(002).
+           03 FOR-VL-COTA-VENDA     PIC  9(013)V9(002) VALUE ZEROS.
+           03 FOR-VL-VENDA-REALIZADA PIC 9(013)V9(002) VALUE ZEROS.
+      *
