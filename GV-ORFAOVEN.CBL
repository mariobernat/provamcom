@@ -0,0 +1,254 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-ORFAOVEN.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Reconciliacao de Vendedores Orfaos
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+      *     Confere, para cada Cliente com Vendedor atribuido, se o
+      *     Codigo de Vendedor gravado em CLI-CD-VENDEDOR ainda possui
+      *     registro correspondente em GV-VENDEDOR.DAT, e lista todo
+      *     Cliente cujo Vendedor foi excluido apos a atribuicao.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+             organization       is indexed
+             access mode        is dynamic
+             record key         is FOR-CHAVE-VENDEDOR
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
+           SELECT RELATO   ASSIGN TO DISK.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GV-CADCLI.CPY.
+       COPY GV-CADVEN.CPY.
+      *
+       FD  RELATO
+           VALUE OF FILE-ID IS WS01-ARQUIVO
+           LABEL RECORD IS  OMITTED.
+       01  LINHA                       PIC X(116).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-IDENTIFICACAO-ARQUIVOS.
+           03 WID-ARQ-CLIENTE        PIC X(60) VALUE "GV-CLIENTE.DAT".
+           03 WID-ARQ-VENDEDOR       PIC X(60) VALUE "GV-VENDEDOR.DAT".
+           03 WS01-ARQUIVO           PIC X(60) VALUE "IMPRESSAO.IMP".
+      *
+       01  WS-RESULTADO-ACESSO.
+           03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
+              88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
+              88 WS-REGISTRO-INEXISTENTE       VALUE "23".
+              88 WS-ERRO-ACESSO                VALUE "39".
+      *
+       01  WS-CAMPOS-TRABALHO.
+           03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
+              88 WS-FIM-ARQUIVO                VALUE "F".
+           03 WS-MENSAGEM            PIC X(68).
+           03 WS-NR-LIN              PIC 9(03) VALUE 999.
+           03 WS-NR-PAG              PIC 9(03) VALUE 0.
+           03 WS-QT-CLI-LIDOS        PIC 9(07) VALUE ZEROS.
+           03 WS-QT-CLI-COM-VEND     PIC 9(07) VALUE ZEROS.
+           03 WS-QT-ORFAOS           PIC 9(07) VALUE ZEROS.
+      *
+       COPY GV-LINKAGE.
+      *
+      * LAYOUT DO RELATORIO DE RECONCILIACAO
+       01  CAB-01.
+           02 FILLER            PIC X(25) VALUE SPACES.
+           02 FILLER            PIC X(63) VALUE
+              " RECONCILIACAO DE VENDEDORES ORFAOS".
+           02 FILLER            PIC X(05) VALUE "Pag: ".
+           02 WL-NR-PAGINA      PIC 9(03) VALUE ZEROS.
+      *
+       01  CAB-02.
+           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "CLIENTE".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(40) VALUE "RAZAO SOCIAL".
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "VENDEDOR".
+           03 FILLER    PIC X(20) VALUE " SITUACAO".
+      *
+       01  CAB-03.
+           03 FILLER PIC X(86) VALUE IS ALL '='.
+      *
+       01  LIN-01.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 WL-CD-CLIENTE PIC  ZZZZZZ9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-RAZAO     PIC  X(040).
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-CD-VENDEDOR PIC ZZZZZZ9.
+           03 FILLER       PIC  X(001) VALUE SPACES.
+           03 WL-SITUACAO  PIC  X(032) VALUE
+              "Vendedor Inexistente no Cadastro".
+      *
+       01  LIN-02.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 FILLER       PIC  X(35) VALUE
+              "Clientes com Vendedor Atribuido: ".
+           03 WL-QT-CLI-COM-VEND  PIC ZZZZZZ9.
+      *
+       01  LIN-03.
+           03 FILLER       PIC  X(08) VALUE SPACES.
+           03 FILLER       PIC  X(35) VALUE
+              "Vendedores Orfaos Encontrados: ".
+           03 WL-QT-ORFAOS        PIC ZZZZZZ9.
+      *
+       SCREEN SECTION.
+      *
+       01  SST-RECONCILIA.
+           03 BLANK SCREEN.
+           03 LINE 02 COL 20 VALUE "Reconciliacao de Vendedores Orfaos".
+           03 LINE 05 COL 10 VALUE
+              "Conferindo se o Vendedor de cada Cliente ainda exi".
+           03 LINE 06 COL 10 VALUE
+              "ste no Cadastro de Vendedores...".
+      *
+       01  SST-MENSAGEM.
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+           PERFORM 3-MODULO-FINAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           DISPLAY SST-RECONCILIA.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
+              MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
+           OPEN OUTPUT RELATO.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 21-RECONCILIA-CLIENTES
+              PERFORM 22-IMPRIME-TOTAIS.
+       2-SAIDA.
+           EXIT.
+      *
+       21-RECONCILIA-CLIENTES SECTION.
+      *-----------------------
+       21.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 211-RECONCILIA-UM-CLIENTE
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+       21-SAIDA.
+           EXIT.
+      *
+       211-RECONCILIA-UM-CLIENTE SECTION.
+       211.
+           ADD 1 TO WS-QT-CLI-LIDOS.
+           IF CLI-CD-VENDEDOR NOT EQUAL ZEROS
+              ADD 1 TO WS-QT-CLI-COM-VEND
+              MOVE 1               TO FOR-CD-EMPRESA
+              MOVE CLI-CD-VENDEDOR TO FOR-CD-VENDEDOR
+              READ ARQ-VENDEDOR
+                  INVALID KEY
+                      ADD 1 TO WS-QT-ORFAOS
+                      MOVE CLI-CD-CLIENTE    TO WL-CD-CLIENTE
+                      MOVE CLI-DS-RAZAO-SOCIAL TO WL-RAZAO
+                      MOVE CLI-CD-VENDEDOR   TO WL-CD-VENDEDOR
+                      PERFORM 99-IMPRIME-LINHA
+              END-READ.
+           PERFORM 99-LER-CLIENTE-NEXT.
+       211-SAIDA.
+           EXIT.
+      *
+       22-IMPRIME-TOTAIS SECTION.
+      *-----------------
+       22.
+           MOVE SPACES TO LINHA.
+           WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1.
+           MOVE WS-QT-CLI-COM-VEND  TO WL-QT-CLI-COM-VEND.
+           WRITE LINHA FROM LIN-02 BEFORE ADVANCING 1.
+           MOVE WS-QT-ORFAOS        TO WL-QT-ORFAOS.
+           WRITE LINHA FROM LIN-03 BEFORE ADVANCING 1.
+           MOVE "Relatorio gerado em IMPRESSAO.IMP" TO WS-MENSAGEM.
+           PERFORM 99-MENSAGEM.
+       22-SAIDA.
+           EXIT.
+      *
+       3-MODULO-FINAL SECTION.
+      *--------------
+       3.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE RELATO.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+       3-SAIDA.
+           EXIT.
+      *
+       99-ROTINAS-DIVERSAS SECTION.
+      *-------------------
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-IMPRIME-LINHA.
+           ADD 1 TO WS-NR-LIN.
+           IF WS-NR-LIN > 66
+              ADD 1 TO WS-NR-PAG
+              IF WS-NR-PAG > 1
+                 MOVE SPACES TO LINHA
+                 WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
+              END-IF
+              MOVE WS-NR-PAG TO WL-NR-PAGINA
+              WRITE LINHA FROM CAB-01 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-02 BEFORE ADVANCING 1
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE SPACES TO LINHA
+              WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-01 BEFORE ADVANCING 1.
+      *
+       99-MENSAGEM.
+           DISPLAY SST-MENSAGEM.
+           ACCEPT  SST-MENSAGEM.
+      *
