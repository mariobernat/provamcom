@@ -0,0 +1,10 @@
+      *
+      * BUSCA DE TEXTO PARCIAL (FILTRO "CONTEM")
+       01  WS-BUSCA-PARCIAL.
+           03 WS-BP-TEXTO             PIC X(040).
+           03 WS-BP-PROCURA           PIC X(040).
+           03 WS-BP-TAM-PROCURA       PIC 9(002).
+           03 WS-BP-POS               PIC 9(002).
+           03 WS-BP-ACHOU             PIC X(001) VALUE "N".
+              88 WS-BP-CONTEM                    VALUE "S".
+      *
