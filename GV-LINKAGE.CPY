@@ -0,0 +1,12 @@
+      * PARAMETROS RECEBIDOS DO MENU PRINCIPAL (VENDAS00)
+       LINKAGE SECTION.
+       01  LINKAGE-DADOS.
+           03 LK-PROGRAMA            PIC  X(60).
+           03 LK-CD-USUARIO          PIC  X(08).
+      * PARAMETROS DE EXECUCAO EM LOTE (DISTRIBUICAO SEM OPERADOR)
+           03 LK-MODO-EXECUCAO       PIC  X(01).
+              88 LK-MODO-BATCH                  VALUE "L".
+              88 LK-MODO-INTERATIVO             VALUE "I" SPACE.
+           03 LK-QT-MAX-CARTEIRA     PIC  9(005).
+           03 LK-QT-LIMITE-DISTANCIA PIC  9(008).
+      *
