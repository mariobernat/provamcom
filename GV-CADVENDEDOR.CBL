@@ -1,17 +1,17 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. GV-CADVENDEDOR.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Cadastro de Vendedores
+      *     Funcao: Cadastro de Vendedores
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
              organization       is indexed
@@ -19,26 +19,46 @@
              record key         is FOR-CHAVE-VENDEDOR
              lock mode          is manual
              file status        is WS-RESULTADO-ACESSO.
-           SELECT ARQ-IMPORTACAO ASSIGN TO DISK
+           SELECT ARQ-IMPORTACAO ASSIGN TO DISK WID-ARQ-IMPORTACAO
              organization       is line sequential.
+           SELECT ARQ-AUDITORIA ASSIGN TO DISK WID-ARQ-AUDITORIA
+             organization       is line sequential.
+           SELECT ARQ-REJEICAO ASSIGN TO DISK WID-ARQ-REJEICAO
+             organization       is line sequential.
+           SELECT ARQ-CHECKPOINT ASSIGN TO DISK WID-ARQ-CHECKPOINT
+             organization       is line sequential.
+           SELECT ARQ-CLIENTE  ASSIGN TO DISK WID-ARQ-CLIENTE
+             organization       is indexed
+             access mode        is dynamic
+             record key         is CLI-CHAVE-CLIENTE
+             lock mode          is manual
+             file status        is WS-RESULTADO-ACESSO.
       *
        DATA DIVISION.
        FILE SECTION.
        COPY GV-CADVEN.CPY.
        COPY GV-IMPVEN.CPY.
+       COPY GV-AUDITORIA.CPY.
+       COPY GV-REJEITO.CPY.
+       COPY GV-CHECKPT.CPY.
+       COPY GV-CADCLI.CPY.
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-IDENTIFICACAO-ARQUIVOS.
            03 WID-ARQ-VENDEDOR       PIC X(15) VALUE "GV-VENDEDOR.DAT".
            03 WID-ARQ-IMPORTACAO     PIC X(20) VALUE SPACES.
+           03 WID-ARQ-AUDITORIA      PIC X(20) VALUE "GV-AUDITORIA.LOG".
+           03 WID-ARQ-REJEICAO     PIC X(20) VALUE "VEN-REJEITADOS.LOG".
+           03 WID-ARQ-CHECKPOINT   PIC X(20) VALUE "VEN-CHECKPT.DAT".
+           03 WID-ARQ-CLIENTE        PIC X(15) VALUE "GV-CLIENTE.DAT".
       *
        01  WS-RESULTADO-ACESSO.
            03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
               88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
               88 WS-ERRO-ACESSO                VALUE "39".
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
            03 WS-OPCAO               PIC 9(01) VALUE ZEROS.
               88 WS-INCLUSAO                   VALUE 1.
               88 WS-ALTERACAO                  VALUE 2.
@@ -57,16 +77,54 @@
            03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
               88 WS-FIM-ARQUIVO                VALUE "F".
            03 WS-ERRO                PIC X(60).
+           03 WS-QT-REJEITADOS       PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PROCESSADOS      PIC 9(07) VALUE ZEROS.
+           03 WS-QT-JA-PROCESSADOS   PIC 9(07) VALUE ZEROS.
+           03 WS-DV-CHECKPOINT       PIC 9(07) VALUE ZEROS.
+           03 WS-RT-CHECKPOINT       PIC 9(03) VALUE ZEROS.
+           03 WS-QT-REGISTROS        PIC 9(07) VALUE ZEROS.
+           03 WS-QT-REGISTROS-ED     PIC ZZZZZZ9.
+           03 WS-QT-CLIENTES-VENDEDOR    PIC 9(05) VALUE ZEROS.
+           03 WS-QT-CLIENTES-VENDEDOR-ED PIC ZZZZ9.
+           03 WS-DT-IMPORT-ANTERIOR  PIC 9(008) VALUE ZEROS.
+           03 WS-REIMPORTACAO-NEGADA PIC X(01) VALUE "N".
+              88 WS-NAO-REIMPORTAR             VALUE "S".
+           03 WS-MODO-EXECUCAO       PIC X(01) VALUE "P".
+              88 WS-MODO-PREVIA                VALUE "P".
+              88 WS-MODO-EFETIVO               VALUE "E".
+           03 WS-IMPORTACAO-CANCELADA PIC X(01) VALUE "N".
+              88 WS-IMPORT-FOI-CANCELADA       VALUE "S".
+           03 WS-QT-PREVIA-INCLUSOES PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-ALTERACO  PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-REJEICAO  PIC 9(07) VALUE ZEROS.
+           03 WS-QT-PREVIA-INC-ED    PIC ZZZZZZ9.
+           03 WS-QT-PREVIA-ALT-ED    PIC ZZZZZZ9.
+           03 WS-QT-PREVIA-REJ-ED    PIC ZZZZZZ9.
+           03 WS-FORMATO-IMPORTACAO  PIC X(01) VALUE "P".
+              88 WS-FORMATO-POSICIONAL         VALUE "P".
+              88 WS-FORMATO-CSV                VALUE "C".
+           03 WS-CSV-CAMPO1          PIC X(040).
+           03 WS-CSV-CAMPO2          PIC X(040).
+           03 WS-CSV-CAMPO3          PIC X(040).
+           03 WS-CSV-CAMPO4          PIC X(040).
+           03 WS-CSV-CAMPO5          PIC X(040).
       *
       * DADOS DO VENDEDOR
+           03 WS-CD-EMPRESA               PIC 9(002).
            03 WS-CD-VENDEDOR             PIC 9(007).
            03 WS-NR-CPF-VENDEDOR         PIC 9(011).
            03 WS-NM-VENDEDOR             PIC X(040).
            03 WS-NR-LATITUDE             PIC ZZ9,99999999.
            03 WS-NR-LONGITUDE            PIC ZZ9,99999999.
+           03 WS-CD-SUPERVISOR           PIC 9(007).
+           03 WS-CD-REGIAO               PIC 9(003).
+           03 WS-PC-COMISSAO             PIC ZZ9,99.
+           03 WS-VL-COTA-VENDA           PIC ZZZZZZZZZZZZ9,99.
       *
       * CALCULO DO DIGITO CNPJ/CPF
-        COPY GV-VALIDACPF1.CPY.
+        COPY GV-VALIDACPF2.CPY.
+      *
+       COPY GV-LINKAGE.
       *
        SCREEN SECTION.
       *
@@ -93,47 +151,53 @@
       *
        01  SST-LIMPA-REGISTRO.
            03 LINE 07 COL 27 VALUE "                    ".
-           03 LINE 08 COL 27 VALUE 
+           03 LINE 08 COL 27 VALUE
                         "                                        ".
            03 LINE 09 COL 27 VALUE "                    ".
            03 LINE 10 COL 27 VALUE "                    ".
            03 LINE 11 COL 27 VALUE "                    ".
+           03 LINE 12 COL 27 VALUE "                    ".
+           03 LINE 13 COL 27 VALUE "                    ".
+           03 LINE 14 COL 27 VALUE "                    ".
+           03 LINE 15 COL 27 VALUE "                    ".
       *
        01  SST-CADASTRO-VENDEDOR.
-           03 LINE 02 COLUMN 30 "Cadastro de Vendedores".           
-           03 LINE 05 COLUMN 08 "Informe a Op��o: ".
-           03 LINE 05 COLUMN 28 
-              "(1-Inclus�o, 2-Altera��o, 3-Exclus�o, 4-Importa��o)".
-      *
-       01  SST-CADASTRO-VENDEDOR.
-           03 LINE 02 COL 30 VALUE "Cadastro de Vendedores".           
-           03 LINE 05 COL 08 VALUE "Informe a Op��o: ".
-           03 OPCAO LINE 05 COL 26 PIC 9 USING WS-OPCAO AUTO
-           03 LINE 05 COL 28 VALUE 
-              "(1-Inclus�o, 2-Altera��o, 3-Exclus�o, 4-Importa��o)".
+           03 LINE 02 COL 30 VALUE "Cadastro de Vendedores".
+           03 LINE 05 COL 08 VALUE "Informe a Opcao: ".
+           03 OPCAO LINE 05 COL 26 PIC 9 USING WS-OPCAO AUTO.
+           03 LINE 05 COL 28 VALUE  "(1-Inclusao, 2-Alteracao, 3-Exclus
+      -                             "ao, 4-Importacao)".
       *
        01  SST-CD-VENDEDOR.
-           03 LINE 07 COL 06 VALUE " C�dido do Vendedor: ".
+           03 LINE 06 COL 06 VALUE "             Empresa: ".
+           03 LINE 06 COL 26 USING WS-CD-EMPRESA.
+           03 LINE 07 COL 06 VALUE " Codido do Vendedor: ".
            03 LINE 07 COL 26 USING WS-CD-VENDEDOR.
       *
        01  SST-DADOS-VENDEDOR.
            03 LINE 08 COL 07 VALUE "               CPF: ".
            03 LINE 08 COL 26 USING WS-NR-CPF-VENDEDOR.
            03 LINE 09 COL 07 VALUE "              Nome: ".
-           03 LINE 09 COL 26 USING WS-NM-NOME.
+           03 LINE 09 COL 26 USING WS-NM-VENDEDOR.
            03 LINE 10 COL 07 VALUE "          Latitude: ".
            03 LINE 10 COL 26 USING WS-NR-LATITUDE.
            03 LINE 11 COL 07 VALUE "         Longitude: ".
            03 LINE 11 COL 26 USING WS-NR-LONGITUDE.
+           03 LINE 12 COL 07 VALUE "        Supervisor: ".
+           03 LINE 12 COL 26 USING WS-CD-SUPERVISOR.
+           03 LINE 13 COL 07 VALUE "            Regiao: ".
+           03 LINE 13 COL 26 USING WS-CD-REGIAO.
+           03 LINE 14 COL 07 VALUE "     Comissao (%): ".
+           03 LINE 14 COL 26 USING WS-PC-COMISSAO.
+           03 LINE 15 COL 07 VALUE "   Cota de Venda: ".
+           03 LINE 15 COL 26 USING WS-VL-COTA-VENDA.
       *
        01  SST-IMPORTA-VENDEDOR.
            03 LINE 14 COL 07 VALUE "Informe o Arquivo a ser Importado:".
-           03 LINE 14 COL 42 USING WID-ARQUIVO-ENTRADA. 
+           03 LINE 14 COL 42 USING WID-ARQ-IMPORTACAO.
       *
        01  SST-MENSAGEM.
-           03 LINE 22 COL 11 USING WS-MENSAGE.
-      *
-       COPY GV-LINKAGE. 
+           03 LINE 22 COL 11 USING WS-MENSAGEM.
       *
        PROCEDURE DIVISION USING LINKAGE-DADOS.
       *
@@ -142,7 +206,7 @@
        0.
            PERFORM 1-MODULO-INICIAL.
            PERFORM 2-MODULO-PRINCIPAL
-               UNTIL WS-FIM-PROGRAMA.
+               WITH TEST AFTER UNTIL WS-FIM-PROGRAMA.
            PERFORM 3-MODULO-FINAL.
        0-SAIDA.
            EXIT PROGRAM.
@@ -155,10 +219,20 @@
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Vendedores com Erro." TO WS-MENSAGEM
-              PERFORM 99-MENSAGEM.             
+              PERFORM 99-MENSAGEM.
+           OPEN EXTEND ARQ-AUDITORIA.
+           OPEN INPUT ARQ-CLIENTE.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 99-CONTA-REGISTROS
+              MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+              STRING "Vendedores Cadastrados no Arquivo: "
+                     WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           END-IF.
        1-SAIDA.
            EXIT.
       *
@@ -186,16 +260,19 @@
        21.
            ACCEPT SST-CD-VENDEDOR
            IF WS-CD-VENDEDOR EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO
+              MOVE "F" TO WS-OPCAO
            ELSE
-              PERFORM 211-TRATAR-VENDEDOR.          
+              IF WS-CD-EMPRESA EQUAL ZEROS
+                 MOVE 1 TO WS-CD-EMPRESA
+              END-IF
+              PERFORM 211-TRATAR-VENDEDOR.
        21-SAIDA.
            EXIT.
       *
        211-TRATAR-VENDEDOR SECTION.
        211.
            ACCEPT SST-DADOS-VENDEDOR.
-           MOVE "Confirma Inclus�o (S/N) ?" TO WS-MENSAGEM. 
+           MOVE "Confirma Inclusao (S/N) ?" TO WS-MENSAGEM. 
            PERFORM 99-MENSAGEM.
            IF WS-SIM
       *
@@ -203,28 +280,32 @@
               MOVE WS-CD-VENDEDOR TO FOR-NR-CPF-VENDEDOR
               PERFORM 99-LER-VENDEDOR
               IF WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "Codigo do Vendedor j� cadastrado!" TO WS-ERRO
+                 MOVE "Codigo do Vendedor ja cadastrado!" TO WS-ERRO
               ELSE
       *
-      *          Valida se o CPF j� foi existe ----            
+      *          Valida se o CPF ja foi existe ----            
                  MOVE WS-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
                                               WS-CPF
-                 MOVE ZEROS TO FOR-CD-VENDEDOR
+                 MOVE ZEROS TO FOR-CHAVE-VENDEDOR
                                WS-ESTADO-ARQUIVO
                  START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR
                  PERFORM 99-LER-VENDEDOR-NEXT
                        UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
-                       OR  (WS-NR-CFP-VENDEDOR = FOR-NR-CPF-VENDEDOR
-                       AND (WS-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR)
+                       OR  (WS-NR-CPF-VENDEDOR = FOR-NR-CPF-VENDEDOR
+                       AND (WS-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR))
                  IF  WS-OPERACAO-BEM-SUCEDIDA
                  AND WS-NR-CPF-VENDEDOR EQUAL FOR-NR-CPF-VENDEDOR
-                    MOVE "CPF j� Cadastrado" TO WS-ERRO
+                    MOVE "CPF ja Cadastrado" TO WS-ERRO
                  ELSE
       *
-      *             Valida o CPF do VENDEDOR ----            
+      *             Valida o CPF do VENDEDOR ----
                     PERFORM 99-VALIDA-CPF
-                    IF WS-NR-CPF-VENDEDOR NOT EQUAL WS-CPF 
-                       MOVE "CPF Invalido!" TO WS-ERRO.
+                    IF WS-NR-CPF-VENDEDOR NOT EQUAL WS-CPF
+                       MOVE "CPF Invalido!" TO WS-ERRO
+                    ELSE
+      *
+      *                Valida Latitude/Longitude ----
+                       PERFORM 99-VALIDA-COORDENADAS.
       *
        211-MOVE-DADOS.
            IF WS-SIM
@@ -232,12 +313,26 @@
                  MOVE WS-ERRO TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
+                 MOVE WS-CD-EMPRESA      TO FOR-CD-EMPRESA
                  MOVE WS-CD-VENDEDOR     TO FOR-CD-VENDEDOR
                  MOVE WS-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
                  MOVE WS-NM-VENDEDOR     TO FOR-NM-VENDEDOR
                  MOVE WS-NR-LATITUDE     TO FOR-NR-LATITUDE
                  MOVE WS-NR-LONGITUDE    TO FOR-NR-LONGITUDE
-                 PERFORM 99-GRAVA-VENDEDOR.
+                 MOVE WS-CD-SUPERVISOR   TO FOR-CD-SUPERVISOR
+                 MOVE WS-CD-REGIAO       TO FOR-CD-REGIAO
+                 MOVE WS-PC-COMISSAO     TO FOR-PC-COMISSAO
+                 MOVE WS-VL-COTA-VENDA   TO FOR-VL-COTA-VENDA
+                 MOVE ZEROS              TO FOR-VL-VENDA-REALIZADA
+                 MOVE "A"                TO FOR-SITUACAO
+                 PERFORM 99-GRAVA-VENDEDOR
+                 MOVE "V"                    TO AUD-TIPO-ENTIDADE
+                 MOVE "I"                    TO AUD-TIPO-OPERACAO
+                 MOVE "D"                    TO AUD-IMAGEM
+                 MOVE FOR-CD-EMPRESA        TO AUD-CD-EMPRESA
+                 MOVE FOR-CD-VENDEDOR        TO AUD-CHAVE
+                 MOVE FOR-REGISTRO-VENDEDOR  TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA.
        211-SAIDA.
            EXIT.
       *
@@ -245,13 +340,14 @@
       *------------------
        22.
            ACCEPT SST-CD-VENDEDOR.
+           MOVE WS-CD-EMPRESA    TO FOR-CD-EMPRESA.
            MOVE WS-CD-VENDEDOR   TO FOR-CD-VENDEDOR.
            IF WS-CD-VENDEDOR EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO
-           ELSE 
+              MOVE "F" TO WS-OPCAO
+           ELSE
               PERFORM 99-LER-VENDEDOR
               IF NOT WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "C�digo do Vendedor n�o Encontrado." TO
+                 MOVE "Codigo do Vendedor nao Encontrado." TO
                       WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
@@ -259,6 +355,10 @@
                  MOVE FOR-NM-VENDEDOR     TO WS-NM-VENDEDOR
                  MOVE FOR-NR-LATITUDE     TO WS-NR-LATITUDE
                  MOVE FOR-NR-LONGITUDE    TO WS-NR-LONGITUDE
+                 MOVE FOR-CD-SUPERVISOR   TO WS-CD-SUPERVISOR
+                 MOVE FOR-CD-REGIAO       TO WS-CD-REGIAO
+                 MOVE FOR-PC-COMISSAO     TO WS-PC-COMISSAO
+                 MOVE FOR-VL-COTA-VENDA   TO WS-VL-COTA-VENDA
                  PERFORM 221-TRATA-VENDEDOR.
        221-SAIDA.
            EXIT.
@@ -266,29 +366,33 @@
        221-TRATA-VENDEDOR SECTION.
        221.
            ACCEPT SST-DADOS-VENDEDOR.
-           MOVE "Confirma Altera��o (S/N) ?" TO WS-MENSAGEM. 
+           MOVE "Confirma Alteracao (S/N) ?" TO WS-MENSAGEM. 
            PERFORM 99-MENSAGEM.
            IF WS-SIM
       *
-      *       Valida se o CPF j� foi existe ----            
+      *       Valida se o CPF ja foi existe ----            
               MOVE WS-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
                                          WS-CPF
-              MOVE ZEROS TO FOR-CD-VENDEDOR
+              MOVE ZEROS TO FOR-CHAVE-VENDEDOR
                             WS-ESTADO-ARQUIVO
               START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR
               PERFORM 99-LER-VENDEDOR-NEXT
                       UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
                        OR  (WS-NR-CPF-VENDEDOR EQUAL FOR-NR-CPF-VENDEDOR
-                       AND (WS-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR)
+                       AND (WS-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR))
               IF  WS-OPERACAO-BEM-SUCEDIDA
               AND WS-NR-CPF-VENDEDOR EQUAL FOR-NR-CPF-VENDEDOR
-                 MOVE "CPF j� Cadastrado" TO WS-ERRO
+                 MOVE "CPF ja Cadastrado" TO WS-ERRO
               ELSE
       *
-      *          Valida o CPF do VENDEDOR ----            
+      *          Valida o CPF do VENDEDOR ----
                  PERFORM 99-VALIDA-CPF
-                 IF WS-NR-CPF-VENDEDOR NOT EQUAL WS-CPF 
-                    MOVE "CPF Invalido!" TO WS-ERRO.
+                 IF WS-NR-CPF-VENDEDOR NOT EQUAL WS-CPF
+                    MOVE "CPF Invalido!" TO WS-ERRO
+                 ELSE
+      *
+      *             Valida Latitude/Longitude ----
+                    PERFORM 99-VALIDA-COORDENADAS.
       *
        221-MOVE-DADOS.
            IF WS-SIM
@@ -296,17 +400,31 @@
                  MOVE WS-ERRO TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
+                 MOVE "V"                   TO AUD-TIPO-ENTIDADE
+                 MOVE "A"                   TO AUD-TIPO-OPERACAO
+                 MOVE "A"                   TO AUD-IMAGEM
+                 MOVE FOR-CD-EMPRESA        TO AUD-CD-EMPRESA
+                 MOVE FOR-CD-VENDEDOR       TO AUD-CHAVE
+                 MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA
                  MOVE WS-CD-VENDEDOR     TO FOR-CD-VENDEDOR
                  MOVE WS-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
                  MOVE WS-NM-VENDEDOR     TO FOR-NM-VENDEDOR
                  MOVE WS-NR-LATITUDE     TO FOR-NR-LATITUDE
                  MOVE WS-NR-LONGITUDE    TO FOR-NR-LONGITUDE
+                 MOVE WS-CD-SUPERVISOR   TO FOR-CD-SUPERVISOR
+                 MOVE WS-CD-REGIAO       TO FOR-CD-REGIAO
+                 MOVE WS-PC-COMISSAO     TO FOR-PC-COMISSAO
+                 MOVE WS-VL-COTA-VENDA   TO FOR-VL-COTA-VENDA
                  PERFORM 99-REGRAVA-VENDEDOR
                  IF NOT WS-OPERACAO-BEM-SUCEDIDA
                     MOVE "Erro ao Excluir o Vendedor." TO WS-MENSAGEM
                     PERFORM 99-MENSAGEM
                  ELSE
-                    DISPLAY SST-LIMPA-REGISTRO. 
+                    MOVE "D"                   TO AUD-IMAGEM
+                    MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
+                    DISPLAY SST-LIMPA-REGISTRO.
        221-SAIDA.
            EXIT.
       *
@@ -314,15 +432,16 @@
       *-----------------
        23.
            ACCEPT SST-CD-VENDEDOR.
+           MOVE WS-CD-EMPRESA   TO FOR-CD-EMPRESA
            MOVE WS-CD-VENDEDOR  TO FOR-CD-VENDEDOR
            IF WS-CD-VENDEDOR EQUAL ZEROS
-              MOVE "F" TO TO WS-OPCAO.
+              MOVE "F" TO WS-OPCAO.
       *
        23-TRATA-VENDEDOR.
            IF WS-CD-VENDEDOR > ZEROS
               PERFORM 99-LER-VENDEDOR
               IF NOT WS-OPERACAO-BEM-SUCEDIDA
-                 MOVE "C�digo do Vendedor n�o Encontrado." TO 
+                 MOVE "Codigo do Vendedor nao Encontrado." TO 
                       WS-MENSAGEM
                  PERFORM 99-MENSAGEM
               ELSE
@@ -330,45 +449,119 @@
                  MOVE FOR-NM-VENDEDOR     TO WS-NM-VENDEDOR
                  MOVE FOR-NR-LATITUDE     TO WS-NR-LATITUDE
                  MOVE FOR-NR-LONGITUDE    TO WS-NR-LONGITUDE
+                 MOVE FOR-CD-SUPERVISOR   TO WS-CD-SUPERVISOR
+                 MOVE FOR-CD-REGIAO       TO WS-CD-REGIAO
+                 MOVE FOR-PC-COMISSAO     TO WS-PC-COMISSAO
+                 MOVE FOR-VL-COTA-VENDA   TO WS-VL-COTA-VENDA
                  DISPLAY SST-DADOS-VENDEDOR
-                 MOVE "Confirma os Exclus�o (S/N) ?" TO WS-MENSAGEM
+                 PERFORM 99-CONTA-CLIENTES-VENDEDOR
+                 IF WS-QT-CLIENTES-VENDEDOR > ZEROS
+                    MOVE WS-QT-CLIENTES-VENDEDOR
+                                       TO WS-QT-CLIENTES-VENDEDOR-ED
+                    STRING "Atencao - "
+                           WS-QT-CLIENTES-VENDEDOR-ED DELIMITED BY SIZE
+                           " Cliente(s) Ativo(s) Ficarao sem Vendedor!"
+                           DELIMITED BY SIZE
+                           INTO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 END-IF
+                 MOVE "Confirma os Exclusao (S/N) ?" TO WS-MENSAGEM
                  PERFORM 99-MENSAGEM
                  IF WS-SIM
-                    PERFORM 99-DELETA-VENDEDOR
+                    MOVE "V"                   TO AUD-TIPO-ENTIDADE
+                    MOVE "E"                   TO AUD-TIPO-OPERACAO
+                    MOVE "A"                   TO AUD-IMAGEM
+                    MOVE FOR-CD-EMPRESA        TO AUD-CD-EMPRESA
+                    MOVE FOR-CD-VENDEDOR       TO AUD-CHAVE
+                    MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
+                    MOVE "I" TO FOR-SITUACAO
+                    PERFORM 99-REGRAVA-VENDEDOR
                     IF NOT WS-OPERACAO-BEM-SUCEDIDA
                        MOVE "Erro ao Excluir o Vendedor." TO WS-MENSAGEM
-                       PERFORM 99-MENSAGEM.
-                    ELSE 
-                       DISPLAY SST-LIMPA-REGISTRO. 
+                       PERFORM 99-MENSAGEM
+                    ELSE
+                       MOVE "D"                   TO AUD-IMAGEM
+                       MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                       PERFORM 99-GRAVA-AUDITORIA
+                       DISPLAY SST-LIMPA-REGISTRO.
        23-SAIDA.
            EXIT.
       *
        24-IMPORTA-VENDEDOR SECTION.
       *------------------
        24.
-           DISPLAY SST-IMPORTA-CLIENTE.
-           IF WID-ARQUIVO-ENTRADA EQUAL SPACE
+           DISPLAY SST-IMPORTA-VENDEDOR.
+           IF WID-ARQ-IMPORTACAO EQUAL SPACE
               MOVE "F" TO WS-OPCAO
            ELSE
+              MOVE "Arquivo em Formato CSV/Delimitado (S/N) ?"
+                   TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-SIM
+                 MOVE "C" TO WS-FORMATO-IMPORTACAO
+              ELSE
+                 MOVE "P" TO WS-FORMATO-IMPORTACAO
+              END-IF
               MOVE "Confirma os dados (S/N) ?" TO WS-MENSAGEM
               PERFORM 99-MENSAGEM
               IF WS-SIM
-                 PERFORM 241-TRATA-IMPORTACAO.
+                 PERFORM 241-TRATA-IMPORTACAO
+              END-IF
+           END-IF.
        24-SAIDA.
            EXIT.
       *
        241-TRATA-IMPORTACAO SECTION.
        241.
-           OPEN INPUT ARQUIVO-ENTRADA.
+           MOVE "N" TO WS-REIMPORTACAO-NEGADA
+           OPEN INPUT ARQ-IMPORTACAO.
            IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE SPACE TO WS-FIM-ARQUIVO
-              PERFORM 99-LER-ARQUIVO-ENTRADA
-              PERFORM 2411-TRATA-REGISTROS
-                      UNTIL WS-FIM-ARQUIVO
-              CLOSE ARQ-IMPORTACAO
+              PERFORM 99-LER-CHECKPOINT
+              MOVE WS-QT-JA-PROCESSADOS TO WS-QT-PROCESSADOS
+              PERFORM 99-VERIFICA-REIMPORTACAO
+              IF WS-NAO-REIMPORTAR
+                 CLOSE ARQ-IMPORTACAO
+              ELSE
+                 MOVE "P" TO WS-MODO-EXECUCAO
+                 MOVE SPACE TO WS-FINAL-ARQUIVO
+                 MOVE ZEROS TO WS-QT-PREVIA-INCLUSOES
+                               WS-QT-PREVIA-ALTERACO
+                               WS-QT-PREVIA-REJEICAO
+                 PERFORM 99-LER-ARQUIVO-ENTRADA
+                 PERFORM 2411-TRATA-REGISTROS
+                         UNTIL WS-FIM-ARQUIVO
+                 CLOSE ARQ-IMPORTACAO
+                 PERFORM 99-CONFIRMA-PREVIA
+                 IF WS-IMPORT-FOI-CANCELADA
+                    MOVE "Importacao Cancelada pelo Usuario"
+                         TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 ELSE
+                    MOVE "E" TO WS-MODO-EXECUCAO
+                    MOVE ZEROS TO WS-QT-REJEITADOS
+                    MOVE SPACE TO WS-FINAL-ARQUIVO
+                    OPEN INPUT ARQ-IMPORTACAO
+                    OPEN OUTPUT ARQ-REJEICAO
+                    PERFORM 99-LER-CHECKPOINT
+                    MOVE WS-QT-JA-PROCESSADOS TO WS-QT-PROCESSADOS
+                    PERFORM 99-LER-ARQUIVO-ENTRADA
+                    PERFORM 2411-TRATA-REGISTROS
+                            UNTIL WS-FIM-ARQUIVO
+                    CLOSE ARQ-IMPORTACAO
+                    CLOSE ARQ-REJEICAO
+                    PERFORM 99-ZERA-CHECKPOINT
+                    IF WS-QT-REJEITADOS NOT EQUAL ZEROS
+                       MOVE "Importacao com Pendencias: ver Log"
+                            TO WS-MENSAGEM
+                       PERFORM 99-MENSAGEM
+                    END-IF
+                 END-IF
+                 MOVE SPACE TO WS-FINAL-ARQUIVO
+              END-IF
            ELSE
-              MOVE "Arquivo n�o encontrado ou com erro!" 
-                   TO WS-MENSAGEM 
+              MOVE "Arquivo nao encontrado ou com erro!"
+                   TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
        241-SAIDA.
            EXIT.
@@ -377,6 +570,7 @@
        2411. 
            MOVE SPACES TO WS-ERRO 
                           WS-ACAO.
+           MOVE 1                    TO FOR-CD-EMPRESA.
            MOVE ARQ-CD-VENDEDOR      TO FOR-CD-VENDEDOR.
            START ARQ-VENDEDOR KEY EQUAL FOR-CHAVE-VENDEDOR.
            PERFORM 99-LER-VENDEDOR-NEXT.
@@ -389,17 +583,17 @@
               MOVE "I" TO WS-ACAO.
       *
            MOVE ARQ-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR.
-           MOVE ZEROS TO FOR-CD-VENDEDOR
-                         WS-ESTADO-ARQUIVO.           
+           MOVE ZEROS TO FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
            START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
            PERFORM 99-LER-VENDEDOR-NEXT
                    UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA
                       OR (ARQ-NR-CPF-VENDEDOR EQUAL FOR-NR-CPF-VENDEDOR
-                     AND (ARQ-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR).
+                     AND (ARQ-CD-VENDEDOR NOT EQUAL FOR-CD-VENDEDOR)).
       *
            IF ARQ-NR-CPF-VENDEDOR EQUAL FOR-NR-CPF-VENDEDOR
            AND WS-ACAO = "I"
-              MOVE "CPF j� Cadastrado" TO WS-ERRO.
+              MOVE "CPF ja Cadastrado" TO WS-ERRO.
       *
            MOVE ARQ-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
                                        WS-CPF.
@@ -409,26 +603,88 @@
       *
        241-MOVE-DADOS.
            IF WS-ERRO EQUAL SPACES
-              MOVE ARQ-CD-VENDEDOR     TO FOR-CD-VENDEDOR
-              MOVE ARQ-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
-              MOVE ARQ-NM-VENDEDOR     TO FOR-NM-VENDEDOR
-              MOVE ARQ-NR-LATITUDE     TO FOR-NR-LATITUDE
-              MOVE ARQ-NR-LONGITUDE    TO FOR-NR-LONGITUDE
-              IF WS-ACAO-INCLUSAO
-                 PERFORM 99-GRAVA-VENDEDOR
-              ELSE 
-                 PERFORM 99-REGRAVA-VENDEDOR.
+              IF WS-MODO-PREVIA
+                 IF WS-ACAO-ALTERACAO
+                    ADD 1 TO WS-QT-PREVIA-ALTERACO
+                 ELSE
+                    ADD 1 TO WS-QT-PREVIA-INCLUSOES
+                 END-IF
+              ELSE
+                 IF WS-ACAO-ALTERACAO
+                    MOVE "V"                   TO AUD-TIPO-ENTIDADE
+                    MOVE "A"                   TO AUD-TIPO-OPERACAO
+                    MOVE "A"                   TO AUD-IMAGEM
+                    MOVE FOR-CD-EMPRESA        TO AUD-CD-EMPRESA
+                    MOVE FOR-CD-VENDEDOR       TO AUD-CHAVE
+                    MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                    PERFORM 99-GRAVA-AUDITORIA
+                 END-IF
+                 MOVE 1                   TO FOR-CD-EMPRESA
+                 MOVE ARQ-CD-VENDEDOR     TO FOR-CD-VENDEDOR
+                 MOVE ARQ-NR-CPF-VENDEDOR TO FOR-NR-CPF-VENDEDOR
+                 MOVE ARQ-NM-VENDEDOR     TO FOR-NM-VENDEDOR
+                 MOVE ARQ-NR-LATITUDE     TO FOR-NR-LATITUDE
+                 MOVE ARQ-NR-LONGITUDE    TO FOR-NR-LONGITUDE
+                 IF WS-ACAO-INCLUSAO
+                    MOVE ZEROS TO FOR-CD-SUPERVISOR
+                                  FOR-CD-REGIAO
+                                  FOR-PC-COMISSAO
+                                  FOR-VL-COTA-VENDA
+                                  FOR-VL-VENDA-REALIZADA
+                    MOVE "A"                   TO FOR-SITUACAO
+                    PERFORM 99-GRAVA-VENDEDOR
+                    MOVE "I"                   TO AUD-TIPO-OPERACAO
+                 ELSE
+                    PERFORM 99-REGRAVA-VENDEDOR
+                 END-IF
+                 MOVE "V"                   TO AUD-TIPO-ENTIDADE
+                 MOVE "D"                   TO AUD-IMAGEM
+                 MOVE FOR-CD-EMPRESA        TO AUD-CD-EMPRESA
+                 MOVE FOR-CD-VENDEDOR       TO AUD-CHAVE
+                 MOVE FOR-REGISTRO-VENDEDOR TO AUD-DADOS-REGISTRO
+                 PERFORM 99-GRAVA-AUDITORIA
+              END-IF
+           ELSE
+              IF WS-MODO-PREVIA
+                 ADD 1 TO WS-QT-PREVIA-REJEICAO
+              ELSE
+                 ADD 1                    TO WS-QT-REJEITADOS
+                 MOVE "V"                 TO REJ-TIPO-ENTIDADE
+                 MOVE ARQ-CD-VENDEDOR     TO REJ-CHAVE
+                 MOVE ARQ-NR-CPF-VENDEDOR TO REJ-NR-DOCUMENTO
+                 MOVE WS-ERRO             TO REJ-MOTIVO
+                 PERFORM 99-GRAVA-REJEICAO
+              END-IF.
       *
        241-LER-PROXIMO.
+           ADD 1 TO WS-QT-PROCESSADOS
+           IF WS-MODO-EFETIVO
+              DIVIDE WS-QT-PROCESSADOS BY 100
+                     GIVING   WS-DV-CHECKPOINT
+                     REMAINDER WS-RT-CHECKPOINT
+              IF WS-RT-CHECKPOINT EQUAL ZEROS
+                 PERFORM 99-GRAVA-CHECKPOINT
+              END-IF
+           END-IF
            PERFORM 99-LER-ARQUIVO-ENTRADA.
-      * 
+      *
        241-SAIDA.
            EXIT.
       *
        3-MODULO-FINAL SECTION.
       *--------------
        3.
+           IF NOT WS-FIM-ARQUIVO
+              PERFORM 99-CONTA-REGISTROS
+              MOVE WS-QT-REGISTROS TO WS-QT-REGISTROS-ED
+              STRING "Vendedores Cadastrados ao Sair: "
+                     WS-QT-REGISTROS-ED DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+           END-IF.
            CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-CLIENTE.
            DISPLAY SST-LIMPA-TELA.
        3-SAIDA.
            EXIT.
@@ -441,21 +697,162 @@
       *
        99-LER-VENDEDOR-NEXT.
            READ ARQ-VENDEDOR NEXT.
-      * 
+      *
+       99-CONTA-REGISTROS.
+           MOVE ZEROS TO WS-QT-REGISTROS
+                         FOR-CHAVE-VENDEDOR
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-VENDEDOR KEY NOT LESS FOR-CHAVE-VENDEDOR.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+           PERFORM 991-CONTA-UM-REGISTRO
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+      *
+       991-CONTA-UM-REGISTRO.
+           ADD 1 TO WS-QT-REGISTROS.
+           PERFORM 99-LER-VENDEDOR-NEXT.
+      *
+       99-LER-CLIENTE-NEXT.
+           READ ARQ-CLIENTE NEXT.
+      *
+       99-CONTA-CLIENTES-VENDEDOR.
+           MOVE ZEROS TO WS-QT-CLIENTES-VENDEDOR
+                         CLI-CHAVE-CLIENTE
+                         WS-ESTADO-ARQUIVO.
+           START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
+           PERFORM 99-LER-CLIENTE-NEXT.
+           PERFORM 992-CONTA-UM-CLIENTE-VENDEDOR
+               UNTIL NOT WS-OPERACAO-BEM-SUCEDIDA.
+      *
+       992-CONTA-UM-CLIENTE-VENDEDOR.
+           IF CLI-CD-VENDEDOR EQUAL FOR-CD-VENDEDOR
+           AND CLI-SIT-ATIVO
+              ADD 1 TO WS-QT-CLIENTES-VENDEDOR.
+           PERFORM 99-LER-CLIENTE-NEXT.
+      *
+       99-VALIDA-COORDENADAS.
+           IF WS-NR-LATITUDE GREATER 90,00000000
+              MOVE "Latitude Invalida (Maximo 90 Graus)!" TO WS-ERRO
+           ELSE
+              IF WS-NR-LONGITUDE GREATER 180,00000000
+                 MOVE "Longitude Invalida (Maximo 180 Graus)!"
+                                                         TO WS-ERRO.
+      *
        99-GRAVA-VENDEDOR.
            WRITE FOR-REGISTRO-VENDEDOR.
       *
        99-REGRAVA-VENDEDOR.
            REWRITE FOR-REGISTRO-VENDEDOR.
       *
-       99-LER-IMPORTACAO.
-           READ ARQ-REGISTRO-VENDEDOR 
-               AT END MOVE "F" TO WS-FIM-ARQUIVO.
+       99-DELETA-VENDEDOR.
+           DELETE ARQ-VENDEDOR.
+      *
+       99-LER-ARQUIVO-ENTRADA.
+           READ ARQ-IMPORTACAO
+               AT END MOVE "F" TO WS-FINAL-ARQUIVO
+           END-READ
+           IF NOT WS-FIM-ARQUIVO AND WS-FORMATO-CSV
+              PERFORM 99-CONVERTE-CSV-VENDEDOR
+           END-IF.
       *
        99-FECHA-ARQUIVO-ENTRADA.
            CLOSE ARQ-IMPORTACAO.
       *
-       COPY GV-VALIDACPF2.CPY.
+       99-CONVERTE-CSV-VENDEDOR.
+           UNSTRING ARQ-LINHA-VENDEDOR DELIMITED BY ";"
+               INTO WS-CSV-CAMPO1 WS-CSV-CAMPO2 WS-CSV-CAMPO3
+                    WS-CSV-CAMPO4 WS-CSV-CAMPO5.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO1) TO ARQ-CD-VENDEDOR.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO2) TO ARQ-NR-CPF-VENDEDOR.
+           MOVE FUNCTION TRIM   (WS-CSV-CAMPO3) TO ARQ-NM-VENDEDOR.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO4) TO ARQ-NR-LATITUDE.
+           MOVE FUNCTION NUMVAL (WS-CSV-CAMPO5) TO ARQ-NR-LONGITUDE.
+      *
+       99-GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE LK-CD-USUARIO TO AUD-CD-USUARIO.
+           WRITE AUD-REGISTRO.
+      *
+       99-GRAVA-REJEICAO.
+           ACCEPT REJ-DATA FROM DATE YYYYMMDD.
+           ACCEPT REJ-HORA FROM TIME.
+           WRITE REJ-REGISTRO.
+      *
+       99-LER-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-OPERACAO-BEM-SUCEDIDA
+              READ ARQ-CHECKPOINT
+                  AT END MOVE ZEROS  TO CKP-QT-PROCESSADOS
+                         MOVE SPACES TO CKP-NM-ARQUIVO
+                         MOVE ZEROS  TO CKP-DT-CONCLUSAO
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           ELSE
+              MOVE ZEROS  TO CKP-QT-PROCESSADOS
+              MOVE SPACES TO CKP-NM-ARQUIVO
+              MOVE ZEROS  TO CKP-DT-CONCLUSAO
+           END-IF
+           IF CKP-NM-ARQUIVO EQUAL WID-ARQ-IMPORTACAO
+              MOVE CKP-QT-PROCESSADOS TO WS-QT-JA-PROCESSADOS
+              MOVE CKP-DT-CONCLUSAO   TO WS-DT-IMPORT-ANTERIOR
+           ELSE
+              MOVE ZEROS TO WS-QT-JA-PROCESSADOS
+                            WS-DT-IMPORT-ANTERIOR
+           END-IF
+           IF WS-QT-JA-PROCESSADOS NOT EQUAL ZEROS
+              PERFORM 99-LER-ARQUIVO-ENTRADA
+                      WS-QT-JA-PROCESSADOS TIMES
+           END-IF.
+      *
+       99-VERIFICA-REIMPORTACAO.
+           MOVE "N" TO WS-REIMPORTACAO-NEGADA
+           IF WS-QT-JA-PROCESSADOS EQUAL ZEROS
+           AND WS-DT-IMPORT-ANTERIOR NOT EQUAL ZEROS
+              STRING "Arquivo ja Importado em "
+                     WS-DT-IMPORT-ANTERIOR DELIMITED BY SIZE
+                     ". Importar Novamente (S/N) ?" DELIMITED BY SIZE
+                     INTO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF NOT WS-SIM
+                 MOVE "S" TO WS-REIMPORTACAO-NEGADA
+              END-IF
+           END-IF.
+      *
+       99-CONFIRMA-PREVIA.
+           MOVE "N" TO WS-IMPORTACAO-CANCELADA
+           MOVE WS-QT-PREVIA-INCLUSOES TO WS-QT-PREVIA-INC-ED
+           MOVE WS-QT-PREVIA-ALTERACO  TO WS-QT-PREVIA-ALT-ED
+           MOVE WS-QT-PREVIA-REJEICAO  TO WS-QT-PREVIA-REJ-ED
+           STRING "Pendentes: " DELIMITED BY SIZE
+                  WS-QT-PREVIA-INC-ED  DELIMITED BY SIZE
+                  " Inc, " DELIMITED BY SIZE
+                  WS-QT-PREVIA-ALT-ED  DELIMITED BY SIZE
+                  " Alt, " DELIMITED BY SIZE
+                  WS-QT-PREVIA-REJ-ED  DELIMITED BY SIZE
+                  " Rej. Confirma (S/N) ?" DELIMITED BY SIZE
+                  INTO WS-MENSAGEM
+           PERFORM 99-MENSAGEM
+           IF NOT WS-SIM
+              MOVE "S" TO WS-IMPORTACAO-CANCELADA
+           END-IF.
+      *
+       99-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WS-QT-PROCESSADOS  TO CKP-QT-PROCESSADOS.
+           MOVE WID-ARQ-IMPORTACAO TO CKP-NM-ARQUIVO.
+           MOVE ZEROS              TO CKP-DT-CONCLUSAO.
+           WRITE CKP-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       99-ZERA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE ZEROS              TO CKP-QT-PROCESSADOS.
+           MOVE WID-ARQ-IMPORTACAO TO CKP-NM-ARQUIVO.
+           ACCEPT CKP-DT-CONCLUSAO FROM DATE YYYYMMDD.
+           WRITE CKP-REGISTRO.
+           CLOSE ARQ-CHECKPOINT.
+      *
+       COPY GV-VALIDACPF1.CPY.
       *
        99-MENSAGEM.
            DISPLAY SST-MENSAGEM.
