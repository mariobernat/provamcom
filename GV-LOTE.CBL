@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GV-LOTE.
+000300*
+000400* Sistema de Gestao de Vendas
+      *
+      *     Funcao: Job em Lote - Distribuicao e Relatorios
+      *     Autor: Mario Cesar Bernat
+      *     Criacao: Ago/2026
+      *
+      *     Encadeia, sem intervencao do operador, a Distribuicao de
+      *     Clientes e a geracao dos Relatorios de Clientes e de
+      *     Vendedores, executando cada um destes programas no modo
+      *     em lote (LK-MODO-BATCH), ja suportado por GV-DISTRIBUICAO
+      *     e, a partir desta versao, tambem por GV-RELCLIENTE e
+      *     GV-RELVENDEDOR.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAMA-CHAMADO        PIC X(60).
+      *
+       COPY GV-LINKAGE.
+      *
+       PROCEDURE DIVISION USING LINKAGE-DADOS.
+      *
+       0-MODULO-CONTROLE SECTION.
+      *-----------------
+       0.
+           PERFORM 1-MODULO-INICIAL.
+           PERFORM 2-MODULO-PRINCIPAL.
+       0-SAIDA.
+           EXIT PROGRAM.
+      *
+       1-MODULO-INICIAL SECTION.
+      *----------------
+       1.
+           MOVE "L" TO LK-MODO-EXECUCAO.
+           IF LK-QT-LIMITE-DISTANCIA EQUAL ZEROS
+              MOVE 100000 TO LK-QT-LIMITE-DISTANCIA.
+       1-SAIDA.
+           EXIT.
+      *
+       2-MODULO-PRINCIPAL SECTION.
+      *------------------
+       2.
+           MOVE "GV-DISTRIBUICAO" TO WS-PROGRAMA-CHAMADO.
+           CALL WS-PROGRAMA-CHAMADO USING LINKAGE-DADOS.
+           MOVE "GV-RELCLIENTE"   TO WS-PROGRAMA-CHAMADO.
+           CALL WS-PROGRAMA-CHAMADO USING LINKAGE-DADOS.
+           MOVE "GV-RELVENDEDOR"  TO WS-PROGRAMA-CHAMADO.
+           CALL WS-PROGRAMA-CHAMADO USING LINKAGE-DADOS.
+       2-SAIDA.
+           EXIT.
+      *
