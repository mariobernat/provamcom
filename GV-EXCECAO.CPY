@@ -0,0 +1,11 @@
+      * ARQUIVO DE EXCECOES DE DISTRIBUICAO - CLIENTES CUJA MENOR
+      * DISTANCIA APURADA ULTRAPASSA O LIMITE CONFIGURADO NA RODADA
+       FD  ARQ-EXCECAO
+           LABEL RECORD IS STANDARD.
+      *
+       01  EXC-REGISTRO.
+           03 EXC-CD-CLIENTE         PIC 9(007).
+           03 EXC-DS-RAZAO-SOCIAL    PIC X(040).
+           03 EXC-CD-VENDEDOR        PIC 9(007).
+           03 EXC-QT-DISTANCIA       PIC 9(015).
+      *
