@@ -0,0 +1,20 @@
+      * ARQUIVO DE EXPORTACAO CSV DO RELATORIO DE CLIENTES
+       FD  ARQ-EXPORTACAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-STATUS IS WID-ARQ-EXPORTACAO.
+      *
+       01  ARQ-REGISTRO-REL-CLIENTE.
+           03 ARQ-CD-CLIENTE         PIC  9(007).
+           03 ARQ-DELIMITADOR-1      PIC  X(001).
+           03 ARQ-DS-RAZAO-SOCIAL    PIC  X(040).
+           03 ARQ-DELIMITADOR-2      PIC  X(001).
+           03 ARQ-NR-CNPJ-CLIENTE    PIC  9(015).
+           03 ARQ-DELIMITADOR-3      PIC  X(001).
+           03 ARQ-NR-LATITUDE        PIC S9(003)V9(008).
+           03 ARQ-DELIMITADOR-4      PIC  X(001).
+           03 ARQ-NR-LONGITUDE       PIC S9(003)V9(008).
+           03 ARQ-DELIMITADOR-5      PIC  X(001).
+           03 ARQ-CD-VENDEDOR        PIC  9(007).
+           03 ARQ-DELIMITADOR-6      PIC  X(001).
+           03 ARQ-DT-ULTIMO-CONTATO  PIC  9(008).
+      *
