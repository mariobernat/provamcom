@@ -1,17 +1,17 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. GV-CADCLIENTE.
+000200 PROGRAM-ID. GV-RELCLIENTE.
 000300*
-000400* Sistema de Gest�o de Vendas
+000400* Sistema de Gestao de Vendas
       *
-      *     Fun��o: Relat�rio de Clientes
+      *     Funcao: Relatorio de Clientes
       *     Autor: Mario Cesar Bernat
-      *     Cria��o: Jun/2019
+      *     Criacao: Jun/2019
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
              organization       is indexed
@@ -21,12 +21,17 @@
              file status        is WS-RESULTADO-ACESSO.
            SELECT ARQ-SORT ASSIGN TO DISK.
            SELECT RELATO   ASSIGN TO DISK.
+           SELECT ARQ-EXPORTACAO ASSIGN TO DISK WID-ARQ-EXPORTACAO
+             organization       is line sequential.
+           SELECT ARQ-CORREIO ASSIGN TO DISK WID-ARQ-CORREIO
+             organization       is line sequential.
       *
        DATA DIVISION.
        FILE SECTION.
        COPY GV-CADCLI.CPY.
+       COPY GV-EXPRELCLI.CPY.
       *
-       SD  ARQ-SORT
+       SD  ARQ-SORT.
        01  REG-SORT.
            03 CHAVE-SORT.
               05  SOR-CODIGO        PIC  9(007).
@@ -39,24 +44,31 @@
            03 SOR-NR-LATITUDE       PIC 9(003)V9(008).
            03 SOR-NR-LONGITUDE      PIC 9(003)V9(008).
            03 SOR-CD-VENDEDOR       PIC 9(007).
+           03 SOR-DT-ULTIMO-CONTATO PIC 9(008).
       *
        FD  RELATO
            VALUE OF FILE-ID IS WS01-ARQUIVO
            LABEL RECORD IS  OMITTED.
-       01  LINHA                       PIC X(116).
+       01  LINHA                       PIC X(126).
+      *
+       FD  ARQ-CORREIO
+           LABEL RECORD IS STANDARD.
+       01  COR-LINHA                   PIC X(200).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-IDENTIFICACAO-ARQUIVOS.
            03 WID-ARQ-CLIENTE        PIC X(60) VALUE "GV-CLIENTE.DAT".
            03 WS01-ARQUIVO           PIC X(60) VALUE "IMPRESSAO.IMP".
+           03 WID-ARQ-EXPORTACAO     PIC X(20) VALUE "RELCLIENTE.CSV".
+           03 WID-ARQ-CORREIO        PIC X(20) VALUE "RELCLIENTE.MAIL".
       *
        01  WS-RESULTADO-ACESSO.
            03 WS-ESTADO-ARQUIVO      PIC X(02) VALUE "00".
               88 WS-OPERACAO-BEM-SUCEDIDA      VALUE "00".
               88 WS-ERRO-ACESSO                VALUE "39".
       *
-       01  WS-CAMPOS-TRABALHO
+       01  WS-CAMPOS-TRABALHO.
            03 WS-OPCAO-ORDENA        PIC 9(01) VALUE ZEROS.
               88 WS-ORD-ASCENDENTE             VALUE 1.
               88 WS-ORD-DESCENDENTE            VALUE 2.
@@ -68,32 +80,55 @@
               88 WS-FIL-COD-CLIENTE            VALUE 1.
               88 WS-FIL-RAZAO-SOCIAL           VALUE 2.
               88 WS-FIL-COD-VENDEDOR           VALUE 3.
+              88 WS-FIL-FAIXA-DISTANCIA        VALUE 4.
+              88 WS-FIL-NAO-ATRIBUIDO          VALUE 5.
+              88 WS-FIL-SEM-CONTATO             VALUE 6.
+           03 WS-OPCAO-SAIDA         PIC 9(01) VALUE ZEROS.
+              88 WS-SAI-IMPRESSO               VALUE 1.
+              88 WS-SAI-CSV                    VALUE 2.
+           03 WS-OPCAO-PREVIA        PIC X(01) VALUE "N".
+              88 WS-COM-PREVIA                 VALUE "S" "s".
            03 WS-CD-CODIGO-FILTRO    PIC 9(07).
-           03 WS-DS-RAZAO-FILTRO     PIC X(40).   
-           03 WS-NR-LIN              PIC 9(03) VALUE 999. 
-           03 WS-NR-PAG              PIC 9(03) VALUE 0. 
+           03 WS-DS-RAZAO-FILTRO     PIC X(40).
+           03 WS-QT-DISTANCIA-MINIMA PIC 9(015).
+           03 WS-QT-DISTANCIA-MAXIMA PIC 9(015).
+           03 WS-QT-DIAS-SEM-CONTATO PIC 9(005).
+           03 WS-DT-HOJE             PIC 9(008).
+           03 WS-NR-DIA-JULIANO-HOJE PIC 9(009).
+           03 WS-NR-DIA-JULIANO-CONTATO PIC 9(009).
+           03 WS-NR-DIAS-SEM-CONTATO PIC 9(009).
+           03 WS-NR-LIN              PIC 9(03) VALUE 999.
+           03 WS-NR-PAG              PIC 9(03) VALUE 0.
+           03 WS-QT-LINHAS-PREVIA    PIC 9(02) VALUE ZEROS.
+           03 WS-LINHA-PREVIA        PIC X(080).
+           03 WS-RELATORIO-CANCELADO PIC X(01) VALUE "N".
+              88 WS-CANCELOU-RELATORIO         VALUE "S".
 
            03 WS-MENSAGEM            PIC X(68).
            03 WS-RESPOSTA            PIC X(01).
               88 WS-SIM                        VALUE "S" "s".
               88 WS-NAO                        VALUE "N" "n".
+              88 WS-CANCELA                    VALUE "C" "c".
            03 WS-FINAL-ARQUIVO       PIC X(01) VALUE SPACE.
               88 WS-FIM-ARQUIVO                VALUE "F".
-           03 WS-FINAL-SORT          PIC X(01) VALUE SPACES.  
+           03 WS-FINAL-SORT          PIC X(01) VALUE SPACES.
               88 WS-FIM-SORT                   VALUE "F".
            03 WS-ERRO                PIC X(60).
+           03 WS-DS-EMAIL-DESTINO    PIC X(034) VALUE SPACES.
+      *
+       COPY GV-BUSCAPARC2.CPY.
       *
       * DADOS DO CLIENTE
            03 WS-CD-CLIENTE              PIC 9(007).
            03 WS-NR-CNPJ-CLIENTE         PIC 9(015).
            03 WS-DS-RAZAO-SOCIAL         PIC X(040).
-           03 WS-NR-LATITUDE             PIC SZZ9,99999999.
-           03 WS-NR-LONGITUDE            PIC SZZ9,99999999.
+           03 WS-NR-LATITUDE             PIC -ZZ9,99999999.
+           03 WS-NR-LONGITUDE            PIC -ZZ9,99999999.
       *
-      * LAYOUT DO RELATORIOO DE CLIENTES 
+      * LAYOUT DO RELATORIOO DE CLIENTES
        01  CAB-01.
            02 FILLER            PIC X(40) VALUE SPACES.
-           02 FILLER            PIC X(58) VALUE "     RELATORIO DE CLIENTES  ".
+           02 FILLER            PIC X(58) VALUE " RELATORIO CLIENTES".
            02 FILLER            PIC X(05) VALUE "Pag: ".
            02 WL-NR-PAGINA      PIC 9(03) VALUE ZEROS.
       *
@@ -101,18 +136,20 @@
            03 FILLER    PIC X(08) VALUE SPACES.
            03 FILLER    PIC X(07) VALUE " CODIGO".
            03 FILLER    PIC X(01) VALUE SPACES.
-           03 FILLER    PIC X(40) VALUE "RAZ�O SOCIAL".
+           03 FILLER    PIC X(40) VALUE "RAZAO SOCIAL".
            03 FILLER    PIC X(01) VALUE SPACES.
            03 FILLER    PIC X(14) VALUE "          CNPJ".
            03 FILLER    PIC X(01) VALUE SPACES.
-           03 FILLER    PIC X(13) VALUE "      LATITUDE".
+           03 FILLER    PIC X(13) VALUE "     LATITUDE".
            03 FILLER    PIC X(01) VALUE SPACES.
-           03 FILLER    PIC X(13) VALUE "     LONGITUDE".
+           03 FILLER    PIC X(13) VALUE "    LONGITUDE".
            03 FILLER    PIC X(01) VALUE SPACES.
            03 FILLER    PIC X(08) VALUE "VENDEDOR".
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "CONTATO".
       *
        01  CAB-03.
-           03 FILLER PIC X(116) VALUE IS ALL '='.
+           03 FILLER PIC X(126) VALUE IS ALL '='.
       *
        01  LIN-01.
            03 FILLER       PIC  X(08) VALUE SPACES.
@@ -122,12 +159,16 @@
            03 FILLER       PIC  X(001) VALUE SPACES.
            03 WL-CNPJ      PIC  ZZZZZZZZZZZZZ9.
            03 FILLER       PIC  X(001) VALUE SPACES.
-           03 WL-LATITUDE  PIC SZZ9,99999999.
+           03 WL-LATITUDE  PIC -ZZ9,99999999.
            03 FILLER       PIC  X(001) VALUE SPACES.
-           03 WL-LONGITUDE PIC SZZ9,99999999.
+           03 WL-LONGITUDE PIC -ZZ9,99999999.
            03 FILLER       PIC  X(002) VALUE SPACES.
            03 WL-VENDEDOR  PIC  ZZZZZZ9.
-           03 FILLER       PIC  X(008) VALUE SPACES.
+           03 FILLER       PIC  X(002) VALUE SPACES.
+           03 WL-DT-CONTATO PIC 9(008).
+      *
+      *
+       COPY GV-LINKAGE.
       *
        SCREEN SECTION.
       *
@@ -153,31 +194,62 @@
            03 LINE 02 COL 30 VALUE "                              ".
       *
        01  SST-OPCOES-CLIENTE.
-           03 LINE 02 COL 30 VALUE "Relatorio de Clientes".           
-           03 LINE 05 COL 08 VALUE "    Tipo de Ordena��o: ".
+           03 LINE 02 COL 30 VALUE "Relatorio de Clientes".
+           03 LINE 05 COL 08 VALUE "    Tipo de Ordenacao: ".
            03 OPCAO1 LINE 05 COL 31 PIC 9 USING WS-OPCAO-ORDENA AUTO.
            03 LINE 05 COL 33 VALUE "(1-Ascendente, 2-Decrescente)".
-           03 LINE 07 COL 08 VALUE "Tipo de Classifica��o: ".
+           03 LINE 07 COL 08 VALUE "Tipo de Classificacao: ".
            03 OPCAO2 LINE 07 COL 31 PIC 9 USING WS-OPCAO-CLASS AUTO.
-           03 LINE 07 COL 33 VALUE "(1-C�digo, 2-Raz�o Social)".
+           03 LINE 07 COL 33 VALUE "(1-Codigo, 2-Razao Social)".
 
            03 LINE 09 COL 08 VALUE "       Tipo de Filtro: ".
            03 OPCAO3 LINE 09 COL 31 PIC 9 USING WS-OPCAO-FILTRO AUTO.
-           03 LINE 09 COL 33 VALUE  "(0-Todos, 1-C�d.Cliente, 2-Raz�o So
-      -                             "cial, 3-C�d.Vendedor)".
+           03 LINE 09 COL 33 VALUE  "(0-Todos, 1-Cod.Cliente, 2-Razao So
+      -                             "cial, 3-Cod.Vendedor, 4-Faixa de D
+      -                             "istancia, 5-Nao Atribuidos, 6-Sem
+      -                             "Contato)".
       *
        01  SST-FILTRO-CODIGO.
-           03 LINE 10 COL 10 VALUE "         C�dido: ".
+           03 LINE 10 COL 10 VALUE "         Codido: ".
            03 LINE 10 COL 26 USING WS-CD-CODIGO-FILTRO.
       *
        01  SST-FILTRO-RAZAO.
-           03 LINE 10 COL 10 VALUE "   Raz�o Social: ".
+           03 LINE 10 COL 10 VALUE "   Razao Social: ".
            03 LINE 10 COL 26 USING WS-DS-RAZAO-FILTRO.
+      *
+       01  SST-FILTRO-DISTANCIA.
+           03 LINE 10 COL 10 VALUE "Distancia Minima: ".
+           03 LINE 10 COL 29 USING WS-QT-DISTANCIA-MINIMA.
+           03 LINE 10 COL 45 VALUE "Distancia Maxima: ".
+           03 LINE 10 COL 64 USING WS-QT-DISTANCIA-MAXIMA.
+      *
+       01  SST-FILTRO-DIAS-CONTATO.
+           03 LINE 10 COL 10 VALUE "Sem Contato ha (Dias): ".
+           03 LINE 10 COL 34 USING WS-QT-DIAS-SEM-CONTATO.
+      *
+       01  SST-OPCOES-SAIDA.
+           03 LINE 11 COL 08 VALUE "        Tipo de Saida: ".
+           03 OPCAO4 LINE 11 COL 31 PIC 9 USING WS-OPCAO-SAIDA AUTO.
+           03 LINE 11 COL 33 VALUE "(1-Impressao, 2-Arquivo CSV)".
+           03 LINE 12 COL 08 VALUE "Pre-Visualizar Impressao: ".
+           03 OPCAO5 LINE 12 COL 35 PIC X USING WS-OPCAO-PREVIA AUTO.
+           03 LINE 12 COL 37 VALUE "(S/N)".
+      *
+       01  SST-EMAIL-DESTINO.
+           03 LINE 13 COL 08 VALUE "    Enviar para (E-mail): ".
+           03 LINE 13 COL 35 USING WS-DS-EMAIL-DESTINO.
+      *
+       01  SST-PREVIA-LINHA.
+           03 LINE 06 COL 08 VALUE "Pre-Visualizacao: ".
+           03 LINE 06 COL 27 PIC X(080) USING WS-LINHA-PREVIA.
+      *
+       01  SST-PREVIA-PAUSA.
+           03 LINE 20 COL 08 VALUE "ENTER Continuar / (C) Cancelar Relat
+      -                          "orio: ".
+           03 LINE 20 COL 54 PIC X USING WS-RESPOSTA AUTO.
       *
        01  SST-MENSAGEM.
            03 LINE 22 COL 11 USING WS-MENSAGEM.
-      *
-       COPY GV-LINKAGE. 
       *
        PROCEDURE DIVISION USING LINKAGE-DADOS.
       *
@@ -185,8 +257,7 @@
       *-----------------
        0.
            PERFORM 1-MODULO-INICIAL.
-           PERFORM 2-MODULO-PRINCIPAL
-               UNTIL WS-FIM-PROGRAMA.
+           PERFORM 2-MODULO-PRINCIPAL.
            PERFORM 3-MODULO-FINAL.
        0-SAIDA.
            EXIT PROGRAM.
@@ -195,12 +266,12 @@
       *----------------
        1.
            OPEN I-O ARQ-CLIENTE.
-           IF WS-ERRO-ACESSO 
+           IF WS-ERRO-ACESSO
               MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes em Uso." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA AND NOT WS-ERRO-ACESSO
+              MOVE "F" TO WS-FINAL-ARQUIVO
               MOVE "Arquivo de Clientes com Erro." TO WS-MENSAGEM
               PERFORM 99-MENSAGEM.
            OPEN OUTPUT RELATO.
@@ -210,78 +281,150 @@
        2-MODULO-PRINCIPAL SECTION.
       *------------------
        2.
-           ACCEPT SST-OPCOES-CLIENTE.
-           IF WS-FIL-CLIENTE
-           OR WS-FIL-VENDEDOR
-              ACCEPT SST-FILTRO-CODIGO.
-           IF WS-FIL-RAZAO
-              ACCEPT SST-FILTRO-RAZAO.
-      *
-           IF  (WS-ORD-ASCENDENTE 
-           OR   WS-ORD-DESCENDENTE)
-           AND (WS-CLA-CODIGO 
-           OR   WS-CLA-RAZAO-SOCIAL)
-           AND (WS-FIL-COD-CLIENTE 
-           OR   WS-FIL-RAZAO-SOCIAL
-           OR   WS-FIL-COD-VENDEDOR)
-                PERFORM 21-TRATA-ENTRADA.
+           IF LK-MODO-BATCH
+              MOVE 1 TO WS-OPCAO-ORDENA
+              MOVE 1 TO WS-OPCAO-CLASS
+              MOVE 0 TO WS-OPCAO-FILTRO
+              MOVE 1 TO WS-OPCAO-SAIDA
+              MOVE "N" TO WS-OPCAO-PREVIA
+              PERFORM 21-TRATA-ENTRADA
+           ELSE
+              ACCEPT SST-OPCOES-CLIENTE
+              IF WS-FIL-COD-CLIENTE
+              OR WS-FIL-COD-VENDEDOR
+                 ACCEPT SST-FILTRO-CODIGO
+              END-IF
+              IF WS-FIL-RAZAO-SOCIAL
+                 ACCEPT SST-FILTRO-RAZAO
+              END-IF
+              IF WS-FIL-FAIXA-DISTANCIA
+                 ACCEPT SST-FILTRO-DISTANCIA
+              END-IF
+              IF WS-FIL-SEM-CONTATO
+                 ACCEPT SST-FILTRO-DIAS-CONTATO
+              END-IF
+              ACCEPT SST-OPCOES-SAIDA
+      *
+              IF  (WS-ORD-ASCENDENTE
+              OR   WS-ORD-DESCENDENTE)
+              AND (WS-CLA-CODIGO
+              OR   WS-CLA-RAZAO-SOCIAL)
+              AND (WS-FIL-COD-CLIENTE
+              OR   WS-FIL-RAZAO-SOCIAL
+              OR   WS-FIL-COD-VENDEDOR
+              OR   WS-FIL-FAIXA-DISTANCIA
+              OR   WS-FIL-NAO-ATRIBUIDO
+              OR   WS-FIL-SEM-CONTATO)
+              AND (WS-SAI-IMPRESSO
+              OR   WS-SAI-CSV)
+                   PERFORM 21-TRATA-ENTRADA
+                   PERFORM 23-ENVIA-EMAIL
+              END-IF
+           END-IF.
        2-SAIDA.
            EXIT.
       *
-       21-TRATA-ENTRADA SECTION. 
+       21-TRATA-ENTRADA SECTION.
       *----------------
        21.
-           MOVE ZEROS TO CLI-CD-CLIENTE
+           IF WS-SAI-CSV
+              OPEN OUTPUT ARQ-EXPORTACAO.
+           IF WS-FIL-SEM-CONTATO
+              ACCEPT WS-DT-HOJE FROM DATE YYYYMMDD
+              MOVE FUNCTION INTEGER-OF-DATE (WS-DT-HOJE)
+                   TO WS-NR-DIA-JULIANO-HOJE.
+           MOVE ZEROS TO CLI-CHAVE-CLIENTE
                          WS-ESTADO-ARQUIVO.
            START ARQ-CLIENTE KEY NOT LESS CLI-CHAVE-CLIENTE.
-           PERFORM 99-LER-CLIENTE-NEXT
+           PERFORM 99-LER-CLIENTE-NEXT.
            IF WS-OPERACAO-BEM-SUCEDIDA
-              IF WS-ORD-ASCENDENTE 
-                 SORT SORTWK1 ON ASCENDING KEY CHAVE-SORT
-                      INPUT  PROCEDURE IS 211-CARREGA-SORT 
-                                          UNTIL WS-FIM-ARQUIVO
+              IF WS-ORD-ASCENDENTE
+                 SORT ARQ-SORT ON ASCENDING KEY CHAVE-SORT
+                      INPUT  PROCEDURE IS 211-CARREGA-SORT
                       OUTPUT PROCEDURE IS 212-GERA-RELATORIO
-                                          UNTIL WS-FIM-SORT
               ELSE
               IF WS-ORD-DESCENDENTE
-                  SORT SORTWK1 ON DESCENDING KEY CHAVE-SORT
-                      INPUT  PROCEDURE IS 211-CARREGA-SORT 
-                                          UNTIL WS-FIM-ARQUIVO
-                      OUTPUT PROCEDURE IS 212-GERA-RELATORIO
-                                          UNTIL WS-FIM-SORT.
+                  SORT ARQ-SORT ON DESCENDING KEY CHAVE-SORT
+                      INPUT  PROCEDURE IS 211-CARREGA-SORT
+                      OUTPUT PROCEDURE IS 212-GERA-RELATORIO.
+           IF WS-SAI-CSV
+              CLOSE ARQ-EXPORTACAO.
+           IF WS-CANCELOU-RELATORIO
+              CLOSE RELATO
+              OPEN OUTPUT RELATO
+              MOVE "N" TO WS-RELATORIO-CANCELADO
+              MOVE "Relatorio Cancelado pelo Operador." TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM.
        21-SAIDA.
            EXIT.
       *
-       211-CARREGA-SORT SECTION
+       211-CARREGA-SORT SECTION.
        211.
-           IF (WS-FIL-TODOS)
-           OR (WS-FIL-COD-CLIENTE 
+           PERFORM 2110-CARREGA-UM-CLIENTE
+               UNTIL WS-FIM-ARQUIVO.
+       211-SAIDA.
+           EXIT.
+      *
+       2110-CARREGA-UM-CLIENTE SECTION.
+       2110.
+           IF WS-FIL-RAZAO-SOCIAL
+              MOVE CLI-DS-RAZAO-SOCIAL TO WS-BP-TEXTO
+              MOVE WS-DS-RAZAO-FILTRO  TO WS-BP-PROCURA
+              PERFORM 99-VERIFICA-CONTEM.
+           IF WS-FIL-SEM-CONTATO
+              IF CLI-DT-ULTIMO-CONTATO EQUAL ZEROS
+                 MOVE 999999999 TO WS-NR-DIAS-SEM-CONTATO
+              ELSE
+                 MOVE FUNCTION INTEGER-OF-DATE (CLI-DT-ULTIMO-CONTATO)
+                      TO WS-NR-DIA-JULIANO-CONTATO
+                 SUBTRACT WS-NR-DIA-JULIANO-CONTATO
+                     FROM WS-NR-DIA-JULIANO-HOJE
+                     GIVING WS-NR-DIAS-SEM-CONTATO
+              END-IF.
+           IF CLI-SIT-ATIVO
+           AND ((WS-FIL-TODOS)
+           OR (WS-FIL-COD-CLIENTE
            AND CLI-CD-CLIENTE  EQUAL WS-CD-CODIGO-FILTRO)
-           OR (WS-FIL-COD-VENDEDOR 
+           OR (WS-FIL-COD-VENDEDOR
            AND CLI-CD-VENDEDOR EQUAL WS-CD-CODIGO-FILTRO)
            OR (WS-FIL-RAZAO-SOCIAL
-           AND CLI-DS-RAZAO-SOCIAL EQUAL WS-DS-RAZAO-FILTRO)   
+           AND WS-BP-CONTEM)
+           OR (WS-FIL-FAIXA-DISTANCIA
+           AND CLI-QT-DISTANCIA NOT LESS WS-QT-DISTANCIA-MINIMA
+           AND CLI-QT-DISTANCIA NOT GREATER WS-QT-DISTANCIA-MAXIMA)
+           OR (WS-FIL-NAO-ATRIBUIDO
+           AND CLI-CD-VENDEDOR EQUAL ZEROS)
+           OR (WS-FIL-SEM-CONTATO
+           AND WS-NR-DIAS-SEM-CONTATO NOT LESS WS-QT-DIAS-SEM-CONTATO))
               MOVE CLI-NR-CNPJ-CLIENTE TO SOR-NR-CNPJ-CLIENTE
               MOVE CLI-NR-LATITUDE     TO SOR-NR-LATITUDE
               MOVE CLI-NR-LONGITUDE    TO SOR-NR-LONGITUDE
               MOVE CLI-CD-CLIENTE      TO SOR-CD-CLIENTE
               MOVE CLI-CD-VENDEDOR     TO SOR-CD-VENDEDOR
+              MOVE CLI-DT-ULTIMO-CONTATO TO SOR-DT-ULTIMO-CONTATO
               IF WS-CLA-CODIGO
                  MOVE CLI-CD-CLIENTE      TO SOR-CODIGO
                  MOVE CLI-DS-RAZAO-SOCIAL TO SOR-RAZAO
                  RELEASE REG-SORT
-              ELSE 
+              ELSE
                  MOVE CLI-DS-RAZAO-SOCIAL TO RSOR-RAZAO
                  MOVE ZEROS               TO RSOR-CODIGO
                  RELEASE REG-SORT.
            PERFORM 99-LER-CLIENTE-NEXT.
-           IF WS-OPERACAO-BEM-SUCEDIDA
-              MOVE "F" TO WS-FIM-ARQUIVO.
-       211-CARREGA-SORT-SAIDA
+           IF NOT WS-OPERACAO-BEM-SUCEDIDA
+              MOVE "F" TO WS-FINAL-ARQUIVO.
+       2110-SAIDA.
            EXIT.
       *
        212-GERA-RELATORIO SECTION.
        212.
+           PERFORM 2120-IMPRIME-UM-REGISTRO
+               UNTIL WS-FIM-SORT OR WS-CANCELOU-RELATORIO.
+       212-SAIDA.
+           EXIT.
+      *
+       2120-IMPRIME-UM-REGISTRO SECTION.
+       2120.
            PERFORM 99-LEITURA-SORT.
            IF NOT WS-FIM-SORT
               IF WS-CLA-CODIGO
@@ -289,13 +432,18 @@
               ELSE
                  MOVE RSOR-RAZAO  TO WL-RAZAO
               END-IF
-              MOVE SOR-NR-CNPJ-CLIENTE TO WL-NR-CNPJ
+              MOVE SOR-NR-CNPJ-CLIENTE TO WL-CNPJ
               MOVE SOR-NR-LATITUDE     TO WL-LATITUDE
               MOVE SOR-NR-LONGITUDE    TO WL-LONGITUDE
               MOVE SOR-CD-CLIENTE      TO WL-CODIGO
               MOVE SOR-CD-VENDEDOR     TO WL-VENDEDOR
-              PERFORM  2121-IMPRIME-LINHA.
-       212-SAIDA.
+              MOVE SOR-DT-ULTIMO-CONTATO TO WL-DT-CONTATO
+              IF WS-SAI-IMPRESSO
+                 PERFORM 2121-IMPRIME-LINHA
+              ELSE
+                 PERFORM 2123-GRAVA-LINHA-CSV
+              END-IF.
+       2120-SAIDA.
            EXIT.
       *
        2121-IMPRIME-LINHA SECTION.
@@ -304,19 +452,113 @@
            IF WS-NR-LIN > 66
               ADD 1 TO WS-NR-PAG
               IF WS-NR-PAG > 1
-                 MOVE SPACES TO LINHA  
+                 MOVE SPACES TO LINHA
                  WRITE LINHA FROM CAB-03 BEFORE ADVANCING PAGE
-              END-IF         
+              END-IF
               MOVE WS-NR-PAG TO WL-NR-PAGINA
               WRITE LINHA FROM CAB-01 BEFORE ADVANCING 1
               WRITE LINHA FROM CAB-02 BEFORE ADVANCING 1
               WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
-              MOVE SPACES TO LINHA  
+              MOVE SPACES TO LINHA
               WRITE LINHA FROM CAB-03 BEFORE ADVANCING 1
-              MOVE 5 WS-NR-LIN.
-           WRITE LINHA FROM LIN-01 BEFORE 1.        
+              MOVE 5 TO WS-NR-LIN.
+           WRITE LINHA FROM LIN-01 BEFORE ADVANCING 1.
+           IF WS-COM-PREVIA
+              PERFORM 2124-PREVIA-LINHA.
        2121-SAIDA.
            EXIT.
+      *
+       2124-PREVIA-LINHA SECTION.
+       2124.
+           MOVE LIN-01(1:80) TO WS-LINHA-PREVIA.
+           DISPLAY SST-PREVIA-LINHA.
+           ADD 1 TO WS-QT-LINHAS-PREVIA.
+           IF WS-QT-LINHAS-PREVIA > 14
+              PERFORM 2125-PAUSA-PREVIA
+              MOVE ZEROS TO WS-QT-LINHAS-PREVIA.
+       2124-SAIDA.
+           EXIT.
+      *
+       2125-PAUSA-PREVIA SECTION.
+       2125.
+           MOVE SPACE TO WS-RESPOSTA.
+           DISPLAY SST-PREVIA-PAUSA.
+           ACCEPT  SST-PREVIA-PAUSA.
+           IF WS-CANCELA
+              MOVE "S" TO WS-RELATORIO-CANCELADO.
+       2125-SAIDA.
+           EXIT.
+      *
+       2123-GRAVA-LINHA-CSV SECTION.
+       2123.
+           MOVE SOR-CD-CLIENTE      TO ARQ-CD-CLIENTE.
+           IF WS-CLA-CODIGO
+              MOVE SOR-RAZAO        TO ARQ-DS-RAZAO-SOCIAL
+           ELSE
+              MOVE RSOR-RAZAO       TO ARQ-DS-RAZAO-SOCIAL
+           END-IF.
+           MOVE SOR-NR-CNPJ-CLIENTE TO ARQ-NR-CNPJ-CLIENTE.
+           MOVE SOR-NR-LATITUDE     TO ARQ-NR-LATITUDE.
+           MOVE SOR-NR-LONGITUDE    TO ARQ-NR-LONGITUDE.
+           MOVE SOR-CD-VENDEDOR     TO ARQ-CD-VENDEDOR.
+           MOVE SOR-DT-ULTIMO-CONTATO TO ARQ-DT-ULTIMO-CONTATO.
+           MOVE ";" TO ARQ-DELIMITADOR-1 ARQ-DELIMITADOR-2
+                       ARQ-DELIMITADOR-3 ARQ-DELIMITADOR-4
+                       ARQ-DELIMITADOR-5 ARQ-DELIMITADOR-6.
+           WRITE ARQ-REGISTRO-REL-CLIENTE.
+       2123-SAIDA.
+           EXIT.
+      *
+       23-ENVIA-EMAIL SECTION.
+      *----------------
+       23.
+           MOVE "N" TO WS-RESPOSTA.
+           IF NOT WS-CANCELOU-RELATORIO
+              MOVE "Enviar o Relatorio por E-mail (S/N) ?"
+                                                       TO WS-MENSAGEM
+              PERFORM 99-MENSAGEM
+              IF WS-SIM
+                 MOVE SPACES TO WS-DS-EMAIL-DESTINO
+                 ACCEPT SST-EMAIL-DESTINO
+                 IF WS-DS-EMAIL-DESTINO NOT EQUAL SPACES
+                    PERFORM 231-GRAVA-CORREIO
+                    MOVE "Relatorio Enviado para a Fila de E-mail."
+                                                          TO WS-MENSAGEM
+                    PERFORM 99-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+       23-SAIDA.
+           EXIT.
+      *
+       231-GRAVA-CORREIO SECTION.
+      *------------------
+       231.
+           OPEN OUTPUT ARQ-CORREIO.
+           STRING "To: " DELIMITED BY SIZE
+                  WS-DS-EMAIL-DESTINO DELIMITED BY SPACE
+                                                INTO COR-LINHA
+           WRITE COR-LINHA.
+           MOVE "From: sistema-vendas@empresa.local" TO COR-LINHA.
+           WRITE COR-LINHA.
+           MOVE "Subject: Relatorio de Clientes" TO COR-LINHA.
+           WRITE COR-LINHA.
+           MOVE SPACES TO COR-LINHA.
+           WRITE COR-LINHA.
+           IF WS-SAI-IMPRESSO
+              STRING "Relatorio gerado no arquivo de impressao: "
+                     DELIMITED BY SIZE
+                     WS01-ARQUIVO DELIMITED BY SPACE
+                                                   INTO COR-LINHA
+           ELSE
+              STRING "Relatorio gerado no arquivo: " DELIMITED BY SIZE
+                     WID-ARQ-EXPORTACAO DELIMITED BY SPACE
+                                                   INTO COR-LINHA
+           END-IF
+           WRITE COR-LINHA.
+           CLOSE ARQ-CORREIO.
+       231-SAIDA.
+           EXIT.
       *
        3-MODULO-FINAL SECTION.
       *--------------
@@ -335,13 +577,14 @@
       *
        99-LER-CLIENTE-NEXT.
            READ ARQ-CLIENTE NEXT.
-      * 
+      *
        99-LEITURA-SORT.
            RETURN ARQ-SORT
                AT END
-                  MOVE "S" TO WS-FINAL-SORT.
+                  MOVE "F" TO WS-FINAL-SORT.
       *
        99-MENSAGEM.
            DISPLAY SST-MENSAGEM.
            ACCEPT  SST-MENSAGEM.
       *
+       COPY GV-BUSCAPARC1.CPY.
